@@ -12,6 +12,10 @@
            SELECT HOURIN   ASSIGN TO HOURLY.
            SELECT WEATHOUT ASSIGN TO WREPORT.
            SELECT WEATHERR ASSIGN TO WERROR.
+           SELECT TRENDEXC ASSIGN TO WTREND.
+           SELECT WEATHER-EXTRACT
+           ASSIGN TO WEATHEXT
+             FILE STATUS IS WXCODE.
        DATA DIVISION.
        FILE SECTION.
        FD  WEATHIN
@@ -41,12 +45,41 @@
        FD  WEATHERR
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 132 CHARACTERS
+           RECORD CONTAINS 165 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS WEATHERR-RECORD.
-       01  WEATHERR-RECORD PIC X(80).
+       01  WEATHERR-RECORD PIC X(165).
+
+       FD  TRENDEXC
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS TRENDEXC-RECORD.
+       01  TRENDEXC-RECORD PIC X(80).
+
+      *** PRIOR RUN'S HOURLY DATA, CARRIED FORWARD BY WEATHER.CBL'S
+      *** 700-WRITE-EXTRACT -- SAME 20-BYTE LAYOUT ON BOTH SIDES
+       FD  WEATHER-EXTRACT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 20 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS WEATHER-EXTRACT-RECORD.
+       01  WEATHER-EXTRACT-RECORD.
+           05 WX-DAY                   PIC 9(1).
+           05 WX-HOUR                  PIC 9(2).
+           05 WX-TIME-OF-DAY           PIC X(7).
+           05 WX-TEMP                  PIC X(2).
+           05 WX-WIND-DIR              PIC 9(1).
+           05 WX-WIND-SPD              PIC X(2).
+           05 WX-HUMIDITY              PIC X(2).
+           05 FILLER                   PIC X(3).
 
        WORKING-STORAGE SECTION.
+       01  WXCODE                      PIC X(2)  VALUE SPACES.
+           88 WX-FILE-FOUND            VALUE '00'.
+           88 NO-MORE-PRIOR-WEATHER    VALUE '10'.
        01  WEATHER-REC-WS.
            05 DAY-WS                   PIC X(01).
            05 TIME-WS                  PIC X(07).
@@ -69,6 +102,7 @@
            05  THURSDAY                PIC X(9) VALUE 'Thursday'.
            05  FRIDAY                  PIC X(9) VALUE 'Friday'.
            05  SATURDAY                PIC X(9) VALUE 'Saturday'.
+           05  SUNDAY                  PIC X(9) VALUE 'Sunday'.
        01 DAY-OF-WK REDEFINES WEEKDAYS-TABLE.
            05  DT-OF-WK   OCCURS 7 TIMES PIC X(9).
 
@@ -77,7 +111,7 @@
            05  NE                      PIC X(2)  VALUE 'NE'.
            05  E                       PIC X(2)  VALUE 'E'.
            05  SE                      PIC X(2)  VALUE 'SE'.
-           05  S                       PIC X(2)  VALUE 'S'.
+           05  SOUTH                   PIC X(2)  VALUE 'S'.
            05  SW                      PIC X(2)  VALUE 'SW'.
            05  W                       PIC X(2)  VALUE 'W'.
            05  NW                      PIC X(2)  VALUE 'NW'.
@@ -89,25 +123,29 @@
 
 
        01 WEATHER-TABLE.
-           05 DAYS-TABLE OCCURS 3 TIMES
+           05 DAYS-TABLE OCCURS 7 TIMES
                          INDEXED BY DAY-IDX.
               10  DAY-OF-THE-WK        PIC 9(1).
               10  HOURS-TABLE OCCURS 24 TIMES
                               INDEXED BY HOUR-IDX.
                 15 HT-TIME-OF-DAY      PIC X(7).
                 15 HT-TEMP             PIC X(2).
+                15 HT-TEMP-N REDEFINES HT-TEMP
+                                       PIC 99.
                 15 HT-WIND-DIR         PIC 9(1).
                 15 HT-WIND-SPD         PIC X(2).
                 15 HT-HUMIDITY         PIC X(2).
 
        01 HOURLY-UPDATE-TABLE.
-          05 HOURLY-UP-TABLE OCCURS 3 TIMES
+          05 HOURLY-UP-TABLE OCCURS 7 TIMES
                              INDEXED BY UP-IDX.
             10 DAY-HR-TB               PIC X(01).
             10 TEMP-TABLE OCCURS 24 TIMES
                           INDEXED BY TEMP-IDX.
                15 TIME-HR-TB           PIC X(07).
                15 TEMP-HR-TB           PIC X(02).
+               15 TEMP-HR-TB-N REDEFINES TEMP-HR-TB
+                                       PIC 99.
 
       *** MORE VARIABLES
 
@@ -123,6 +161,38 @@
            05 ERROR-FLAG               PIC X(1)  VALUE SPACE.
               88 ERROR-FOUND VALUE 'Y'.
 
+       01  WS-ERROR-COUNTS.
+           05 WS-REJECT-WEATHER-CTR    PIC 9(4)  VALUE 0.
+           05 WS-REJECT-HOURLY-CTR     PIC 9(4)  VALUE 0.
+
+      *** SIZED TO HOLD THE WORST CASE -- ALL SIX WEATHIN REASON
+      *** STRINGS TOGETHER RUN 149 BYTES; WITHOUT ROOM FOR ALL OF
+      *** THEM, STRING'S SILENT (NO ON OVERFLOW) TRUNCATION WOULD
+      *** DROP LATER VIOLATIONS OFF A MULTI-VIOLATION RECORD
+       01  WS-ERROR-REASON-TEXT        PIC X(150) VALUE SPACES.
+       01  WS-REASON-PTR               PIC 9(3)  VALUE 1.
+
+      *** PRIOR-DAY DATA LOADED FROM WEATHER-EXTRACT AT STARTUP, IF THAT
+      *** FILE EXISTS, SO A RUN CAN START FROM LAST RUN'S HOURLY READINGS
+      *** INSTEAD OF A BLANK TABLE -- HELD SEPARATELY FROM WEATHER-TABLE
+      *** SINCE IT CARRIES ITS OWN REAL DAY/HOUR NUMBERS RATHER THAN
+      *** WEATHERC'S FIRST-APPEARANCE DAY-IDX NUMBERING
+       01  PRIOR-WEATHER-TABLE.
+           05 PRIOR-WEATHER-ROW OCCURS 168 TIMES
+                                 INDEXED BY PW-IDX.
+              10 PW-DAY                PIC 9(1).
+              10 PW-HOUR               PIC 9(2).
+              10 PW-TIME-OF-DAY        PIC X(7).
+              10 PW-TEMP               PIC X(2).
+              10 PW-WIND-DIR           PIC 9(1).
+              10 PW-WIND-SPD           PIC X(2).
+              10 PW-HUMIDITY           PIC X(2).
+       01  WS-PRIOR-COUNT              PIC 9(3)  VALUE 0.
+
+       01  WS-TREND-LIMIT              PIC 9(2)  VALUE 5.
+       01  WS-TREND-DIFF               PIC S9(3) VALUE 0.
+       01  WS-TREND-CTR                PIC 9(4)  VALUE 0.
+
        01  WS-WORKING-DAY              PIC 9(1).
        01  WS-DAY-OF-WEEK              PIC X(9).
        01  WS-CURRENT-DATE-AND-TIME.
@@ -174,7 +244,34 @@
        01 LINE-COUNT                   PIC 99     VALUE 0.
        01 ERROR-LINE.
           05 ERROR-DATA                PIC X(15)  VALUE SPACES.
-          05 ERROR-MSG                 PIC X(65)  VALUE SPACES.
+          05 ERROR-MSG                 PIC X(150) VALUE SPACES.
+
+       01 TREND-EXCEPTION-LINE.
+          05 FILLER                    PIC X(4)  VALUE 'DAY='.
+          05 TL-DAY                    PIC 9(1).
+          05 FILLER                    PIC X(2)  VALUE SPACES.
+          05 FILLER                    PIC X(5)  VALUE 'TIME='.
+          05 TL-TIME                   PIC X(7).
+          05 FILLER                    PIC X(2)  VALUE SPACES.
+          05 FILLER                    PIC X(9)  VALUE 'OLD TEMP='.
+          05 TL-OLD-TEMP                PIC Z9.
+          05 FILLER                    PIC X(2)  VALUE SPACES.
+          05 FILLER                    PIC X(9)  VALUE 'NEW TEMP='.
+          05 TL-NEW-TEMP                PIC Z9.
+          05 FILLER                    PIC X(2)  VALUE SPACES.
+          05 FILLER                    PIC X(6)  VALUE 'DIFF='.
+          05 TL-DIFF                   PIC -Z9.
+          05 FILLER                    PIC X(23) VALUE SPACES.
+
+       01 ERROR-SUMMARY-LINE.
+          05 FILLER                    PIC X(26) VALUE
+             'REJECTED WEATHIN RECORDS:'.
+          05 ES-WEATHER-CTR            PIC ZZZ9.
+          05 FILLER                    PIC X(5)  VALUE SPACES.
+          05 FILLER                    PIC X(25) VALUE
+             'REJECTED HOURIN RECORDS:'.
+          05 ES-HOURLY-CTR             PIC ZZZ9.
+          05 FILLER                    PIC X(16) VALUE SPACES.
 
        01 HEADER-LINE1.
           05 FILLER                    PIC X(124) VALUE
@@ -257,20 +354,49 @@
           05 FILLER                    PIC X(1)  VALUE '%'.
           05 FILLER                    PIC X(18) VALUE SPACES.
 
+       01 PRIOR-HEADING-LINE           PIC X(132) VALUE
+          'PRIOR DAY DATA CARRIED FORWARD FROM LAST RUN'.
+
+       01 PRIOR-DATA-LINE.
+          05 FILLER                    PIC X(4)  VALUE 'DAY='.
+          05 PD-DAY                    PIC 9(1).
+          05 FILLER                    PIC X(2)  VALUE SPACES.
+          05 FILLER                    PIC X(5)  VALUE 'TIME='.
+          05 PD-TIME                   PIC X(7).
+          05 FILLER                    PIC X(2)  VALUE SPACES.
+          05 FILLER                    PIC X(5)  VALUE 'TEMP='.
+          05 PD-TEMP                   PIC X(2).
+          05 FILLER                    PIC X(2)  VALUE SPACES.
+          05 FILLER                    PIC X(5)  VALUE 'WIND='.
+          05 PD-WIND-DIR               PIC X(2).
+          05 FILLER                    PIC X(1)  VALUE SPACES.
+          05 PD-WIND-SPD               PIC X(2).
+          05 FILLER                    PIC X(4)  VALUE ' mph'.
+          05 FILLER                    PIC X(2)  VALUE SPACES.
+          05 FILLER                    PIC X(9)  VALUE 'HUMIDITY='.
+          05 PD-HUMIDITY               PIC X(2).
+          05 FILLER                    PIC X(1)  VALUE '%'.
+          05 FILLER                    PIC X(63) VALUE SPACES.
+
 
        PROCEDURE DIVISION.
        000-MAIN.
            PERFORM 100-HOUSEKEEPING THRU 100-EXIT.
+           PERFORM 095-LOAD-PRIOR-WEATHER THRU 095-EXIT.
+           IF WS-PRIOR-COUNT > 0
+              PERFORM 096-PRINT-PRIOR-WEATHER THRU 096-EXIT
+           END-IF.
            PERFORM 500-PROCESS-RECORDS UNTIL END-OF-FILE.
            PERFORM 110-HOURLY-PREP THRU 110-EXIT.
            PERFORM 550-PROCESS-HOURLY UNTIL END-OF-FILE.
 
            PERFORM 570-UPDATE-TEMP VARYING UP-IDX
-              FROM 1 BY 1 UNTIL UP-IDX > 3.
+              FROM 1 BY 1 UNTIL UP-IDX > 7.
 
            SET HOUR-IDX TO 1.
            PERFORM 600-PRINT-REPORT VARYING DAY-IDX
-              FROM 1 BY 1 UNTIL DAY-IDX > 3.
+              FROM 1 BY 1 UNTIL DAY-IDX > 7.
+           PERFORM 890-PRINT-ERROR-SUMMARY THRU 890-EXIT.
            PERFORM 900-CLOSE-FILES.
            GOBACK.
 
@@ -300,9 +426,66 @@
        110-EXIT.
            EXIT.
 
+       095-LOAD-PRIOR-WEATHER.
+      *** OPTIONAL -- THE EXTRACT WON'T EXIST UNTIL WEATHER.CBL HAS RUN
+      *** AT LEAST ONCE, SO A NON-ZERO WXCODE JUST MEANS NO PRIOR DATA
+           OPEN INPUT WEATHER-EXTRACT.
+           IF WX-FILE-FOUND
+              PERFORM UNTIL NO-MORE-PRIOR-WEATHER
+                 READ WEATHER-EXTRACT
+                 AT END
+                    MOVE '10' TO WXCODE
+                 NOT AT END
+                    IF WS-PRIOR-COUNT < 168
+                       ADD 1 TO WS-PRIOR-COUNT
+                       SET PW-IDX TO WS-PRIOR-COUNT
+                       MOVE WX-DAY          TO PW-DAY(PW-IDX)
+                       MOVE WX-HOUR         TO PW-HOUR(PW-IDX)
+                       MOVE WX-TIME-OF-DAY  TO PW-TIME-OF-DAY(PW-IDX)
+                       MOVE WX-TEMP         TO PW-TEMP(PW-IDX)
+                       MOVE WX-WIND-DIR     TO PW-WIND-DIR(PW-IDX)
+                       MOVE WX-WIND-SPD     TO PW-WIND-SPD(PW-IDX)
+                       MOVE WX-HUMIDITY     TO PW-HUMIDITY(PW-IDX)
+                    END-IF
+              END-PERFORM
+              CLOSE WEATHER-EXTRACT
+           END-IF.
+       095-EXIT.
+           EXIT.
+
+       096-PRINT-PRIOR-WEATHER.
+           MOVE BLANK-LINE TO WEATHOUT-RECORD.
+           WRITE WEATHOUT-RECORD.
+           MOVE PRIOR-HEADING-LINE TO WEATHOUT-RECORD.
+           WRITE WEATHOUT-RECORD.
+           ADD 2 TO LINE-COUNT.
+
+           PERFORM VARYING PW-IDX FROM 1 BY 1
+                   UNTIL PW-IDX > WS-PRIOR-COUNT
+              IF LINE-COUNT >= REPORT-MAX-LINES
+                 PERFORM 300-WRITE-REPORT-HEADERS THRU 300-EXIT
+              END-IF
+              MOVE PW-DAY(PW-IDX)         TO PD-DAY
+              MOVE PW-TIME-OF-DAY(PW-IDX) TO PD-TIME
+              MOVE PW-TEMP(PW-IDX)        TO PD-TEMP
+              SET WIND-IDX TO PW-WIND-DIR(PW-IDX)
+              MOVE WIND-LETTERS(WIND-IDX) TO PD-WIND-DIR
+              MOVE PW-WIND-SPD(PW-IDX)    TO PD-WIND-SPD
+              MOVE PW-HUMIDITY(PW-IDX)    TO PD-HUMIDITY
+              MOVE PRIOR-DATA-LINE        TO WEATHOUT-RECORD
+              WRITE WEATHOUT-RECORD
+              ADD 1 TO LINE-COUNT
+           END-PERFORM.
+
+           MOVE BLANK-LINE TO WEATHOUT-RECORD.
+           WRITE WEATHOUT-RECORD.
+           ADD 1 TO LINE-COUNT.
+       096-EXIT.
+           EXIT.
+
        200-OPEN-FILES.
            OPEN INPUT WEATHIN, HOURIN.
-           OPEN OUTPUT WEATHOUT, WEATHERR.
+           OPEN OUTPUT WEATHOUT, WEATHERR, TRENDEXC.
        200-EXIT.
            EXIT.
 
@@ -364,14 +547,21 @@
            EXIT.
 
        420-ERROR-CHECK-WEATHER.
-      *** DAY MUST BE 1, 2 OR 3
-           IF DAY-WS = 1 OR 2 OR 3
+      *** ACCUMULATE EVERY RULE THIS RECORD VIOLATES INTO ONE REASON
+      *** STRING, THEN WRITE A SINGLE WEATHERR-RECORD FOR IT -- A
+      *** RECORD FAILING MULTIPLE CHECKS NO LONGER PRODUCES MULTIPLE
+      *** WEATHERR RECORDS
+           MOVE SPACES TO WS-ERROR-REASON-TEXT.
+           MOVE 1      TO WS-REASON-PTR.
+
+      *** DAY MUST BE 1 THRU 7
+           IF DAY-WS = 1 OR 2 OR 3 OR 4 OR 5 OR 6 OR 7
               CONTINUE
            ELSE
-              MOVE WEATHER-REC-WS       TO ERROR-DATA
-              MOVE 'DAY NOT 1, 2, OR 3' TO ERROR-MSG
-              MOVE ERROR-LINE           TO WEATHERR-RECORD
-              WRITE WEATHERR-RECORD
+              STRING 'DAY NOT 1-7; ' DELIMITED BY SIZE
+                 INTO WS-ERROR-REASON-TEXT
+                 WITH POINTER WS-REASON-PTR
+              END-STRING
               MOVE 'Y' TO ERROR-FLAG
            END-IF.
 
@@ -380,10 +570,10 @@
            IF VALID-TIME
               CONTINUE
            ELSE
-              MOVE WEATHER-REC-WS          TO ERROR-DATA
-              MOVE 'TIME FORMAT NOT VALID' TO ERROR-MSG
-              MOVE ERROR-LINE              TO WEATHERR-RECORD
-              WRITE WEATHERR-RECORD
+              STRING 'TIME FORMAT NOT VALID; ' DELIMITED BY SIZE
+                 INTO WS-ERROR-REASON-TEXT
+                 WITH POINTER WS-REASON-PTR
+              END-STRING
               MOVE 'Y' TO ERROR-FLAG
            END-IF.
 
@@ -391,10 +581,10 @@
            IF TEMP-WS >= 32 AND <= 99
               CONTINUE
            ELSE
-              MOVE WEATHER-REC-WS                TO ERROR-DATA
-              MOVE 'TEMP NOT BETWEEN 32 AND 99F' TO ERROR-MSG
-              MOVE ERROR-LINE                    TO WEATHERR-RECORD
-              WRITE WEATHERR-RECORD
+              STRING 'TEMP NOT BETWEEN 32 AND 99F; ' DELIMITED BY SIZE
+                 INTO WS-ERROR-REASON-TEXT
+                 WITH POINTER WS-REASON-PTR
+              END-STRING
               MOVE 'Y' TO ERROR-FLAG
            END-IF.
 
@@ -403,10 +593,10 @@
            IF VALID-WIND
               CONTINUE
            ELSE
-              MOVE WEATHER-REC-WS           TO ERROR-DATA
-              MOVE 'WIND DIRECTION NOT 1-8' TO ERROR-MSG
-              MOVE ERROR-LINE               TO WEATHERR-RECORD
-              WRITE WEATHERR-RECORD
+              STRING 'WIND DIRECTION NOT 1-8; ' DELIMITED BY SIZE
+                 INTO WS-ERROR-REASON-TEXT
+                 WITH POINTER WS-REASON-PTR
+              END-STRING
               MOVE 'Y' TO ERROR-FLAG
            END-IF.
 
@@ -414,10 +604,10 @@
            IF WIND-SPEED-WS > 0 AND < 99
               CONTINUE
            ELSE
-              MOVE WEATHER-REC-WS              TO ERROR-DATA
-              MOVE 'WIND SPEED NOT >0 AND <99' TO ERROR-MSG
-              MOVE ERROR-LINE                  TO WEATHERR-RECORD
-              WRITE WEATHERR-RECORD
+              STRING 'WIND SPEED NOT >0 AND <99; ' DELIMITED BY SIZE
+                 INTO WS-ERROR-REASON-TEXT
+                 WITH POINTER WS-REASON-PTR
+              END-STRING
               MOVE 'Y' TO ERROR-FLAG
            END-IF.
 
@@ -425,25 +615,38 @@
            IF HUMIDITY-WS > 30 AND < 80
               CONTINUE
            ELSE
-              MOVE WEATHER-REC-WS              TO ERROR-DATA
-              MOVE 'HUMIDITY NOT >30 AND >80'  TO ERROR-MSG
-              MOVE ERROR-LINE                  TO WEATHERR-RECORD
-              WRITE WEATHERR-RECORD
+              STRING 'HUMIDITY NOT >30 AND <80; ' DELIMITED BY SIZE
+                 INTO WS-ERROR-REASON-TEXT
+                 WITH POINTER WS-REASON-PTR
+              END-STRING
               MOVE 'Y' TO ERROR-FLAG
            END-IF.
 
+           IF ERROR-FOUND
+              MOVE WEATHER-REC-WS       TO ERROR-DATA
+              MOVE WS-ERROR-REASON-TEXT TO ERROR-MSG
+              MOVE ERROR-LINE           TO WEATHERR-RECORD
+              WRITE WEATHERR-RECORD
+              ADD 1 TO WS-REJECT-WEATHER-CTR
+           END-IF.
+
        420-EXIT.
            EXIT.
 
        430-ERROR-CHECK-HOURLY.
-      *** DAY MUST BE 1, 2 OR 3
-           IF DAY-HR-WS = 1 OR 2 OR 3
+      *** ACCUMULATE EVERY RULE THIS RECORD VIOLATES INTO ONE REASON
+      *** STRING, THEN WRITE A SINGLE WEATHERR-RECORD FOR IT
+           MOVE SPACES TO WS-ERROR-REASON-TEXT.
+           MOVE 1      TO WS-REASON-PTR.
+
+      *** DAY MUST BE 1 THRU 7
+           IF DAY-HR-WS = 1 OR 2 OR 3 OR 4 OR 5 OR 6 OR 7
               CONTINUE
            ELSE
-              MOVE HOURLY-REC-WS         TO ERROR-DATA
-              MOVE ' DAY NOT 1, 2, OR 3' TO ERROR-MSG
-              MOVE ERROR-LINE            TO WEATHERR-RECORD
-              WRITE WEATHERR-RECORD
+              STRING 'DAY NOT 1-7; ' DELIMITED BY SIZE
+                 INTO WS-ERROR-REASON-TEXT
+                 WITH POINTER WS-REASON-PTR
+              END-STRING
               MOVE 'Y' TO ERROR-FLAG
            END-IF.
 
@@ -452,10 +655,10 @@
            IF VALID-TIME
               CONTINUE
            ELSE
-              MOVE HOURLY-REC-WS            TO ERROR-DATA
-              MOVE ' TIME FORMAT NOT VALID' TO ERROR-MSG
-              MOVE ERROR-LINE               TO WEATHERR-RECORD
-              WRITE WEATHERR-RECORD
+              STRING 'TIME FORMAT NOT VALID; ' DELIMITED BY SIZE
+                 INTO WS-ERROR-REASON-TEXT
+                 WITH POINTER WS-REASON-PTR
+              END-STRING
               MOVE 'Y' TO ERROR-FLAG
            END-IF.
 
@@ -463,13 +666,20 @@
            IF TEMP-HR-WS >= 32 AND <= 99
               CONTINUE
            ELSE
-              MOVE HOURLY-REC-WS                  TO ERROR-DATA
-              MOVE ' TEMP NOT BETWEEN 32 AND 99F' TO ERROR-MSG
-              MOVE ERROR-LINE                     TO WEATHERR-RECORD
-              WRITE WEATHERR-RECORD
+              STRING 'TEMP NOT BETWEEN 32 AND 99F; ' DELIMITED BY SIZE
+                 INTO WS-ERROR-REASON-TEXT
+                 WITH POINTER WS-REASON-PTR
+              END-STRING
               MOVE 'Y' TO ERROR-FLAG
            END-IF.
 
+           IF ERROR-FOUND
+              MOVE HOURLY-REC-WS       TO ERROR-DATA
+              MOVE WS-ERROR-REASON-TEXT TO ERROR-MSG
+              MOVE ERROR-LINE          TO WEATHERR-RECORD
+              WRITE WEATHERR-RECORD
+              ADD 1 TO WS-REJECT-HOURLY-CTR
+           END-IF.
 
        430-EXIT.
            EXIT.
@@ -512,20 +722,29 @@
 
 
        550-PROCESS-HOURLY.
-           IF WS-WORKING-DAY = DAY-HR-WS
-             SET TEMP-IDX UP BY 1
-             PERFORM 560-MOVE-FIELDS THRU 560-EXIT
+      *** A HOURIN RECORD 430-ERROR-CHECK-HOURLY JUST REJECTED TO
+      *** WEATHERR MUST NOT ALSO BE LOADED INTO HOURLY-UPDATE-TABLE --
+      *** OTHERWISE 580-UPDATE-TEMP WOULD STILL APPLY IT TO LIVE
+      *** WEATHER-TABLE DATA, SAME GUARD AS 500-PROCESS-RECORDS USES
+           IF ERROR-FOUND
+              MOVE 'N' TO ERROR-FLAG
+              CONTINUE
            ELSE
-             MOVE DAY-HR-WS             TO WS-WORKING-DAY
-             IF FIRST-TIME
-                SET UP-IDX TO 1
-                MOVE 'N' TO FIRST-READ
+             IF WS-WORKING-DAY = DAY-HR-WS
+               SET TEMP-IDX UP BY 1
+               PERFORM 560-MOVE-FIELDS THRU 560-EXIT
              ELSE
-                SET UP-IDX UP BY 1
+               MOVE DAY-HR-WS             TO WS-WORKING-DAY
+               IF FIRST-TIME
+                  SET UP-IDX TO 1
+                  MOVE 'N' TO FIRST-READ
+               ELSE
+                  SET UP-IDX UP BY 1
+               END-IF
+               SET TEMP-IDX TO 1
+               MOVE DAY-HR-WS            TO DAY-HR-TB(UP-IDX)
+               PERFORM 560-MOVE-FIELDS
              END-IF
-             SET TEMP-IDX TO 1
-             MOVE DAY-HR-WS            TO DAY-HR-TB(UP-IDX)
-             PERFORM 560-MOVE-FIELDS
            END-IF.
 
            PERFORM 410-READ-HOURLY THRU 410-EXIT.
@@ -552,30 +771,82 @@
        580-UPDATE-TEMP.
            SET DAY-IDX TO UP-IDX.
            SET HOUR-IDX TO TEMP-IDX.
-           MOVE TEMP-HR-TB(UP-IDX, TEMP-IDX) TO
-                                           HT-TEMP(DAY-IDX, HOUR-IDX).
+      *** ONLY APPLY UPDATES THAT WERE ACTUALLY SUBMITTED, AND ONLY
+      *** WHEN THE TARGET SLOT EXISTS IN THE WEATHER TABLE -- A
+      *** HOURIN CORRECTION FOR A DAY/HOUR THAT WEATHIN NEVER LOADED
+      *** MUST BE REJECTED RATHER THAN SILENTLY CREATING A BOGUS SLOT
+           IF TIME-HR-TB(UP-IDX, TEMP-IDX) NOT = SPACES
+              IF HT-TIME-OF-DAY(DAY-IDX, HOUR-IDX) = SPACES
+                 PERFORM 585-REJECT-UPDATE THRU 585-EXIT
+              ELSE
+                 COMPUTE WS-TREND-DIFF =
+                    TEMP-HR-TB-N(UP-IDX, TEMP-IDX) -
+                    HT-TEMP-N(DAY-IDX, HOUR-IDX)
+                 IF WS-TREND-DIFF > WS-TREND-LIMIT
+                    OR WS-TREND-DIFF < (0 - WS-TREND-LIMIT)
+                    PERFORM 586-LOG-TREND-EXCEPTION THRU 586-EXIT
+                 END-IF
+                 MOVE TEMP-HR-TB(UP-IDX, TEMP-IDX) TO
+                                           HT-TEMP(DAY-IDX, HOUR-IDX)
+              END-IF
+           END-IF.
        580-EXIT.
            EXIT.
 
+       586-LOG-TREND-EXCEPTION.
+      *** A CORRECTION THAT SWINGS THE TEMP BY MORE THAN
+      *** WS-TREND-LIMIT DEGREES IS LIKELY A DATA-ENTRY MISTAKE --
+      *** FLAG IT TO THE EXCEPTIONS FILE RATHER THAN JUST APPLYING IT
+           MOVE DAY-HR-TB(UP-IDX)           TO TL-DAY.
+           MOVE TIME-HR-TB(UP-IDX, TEMP-IDX) TO TL-TIME.
+           MOVE HT-TEMP-N(DAY-IDX, HOUR-IDX) TO TL-OLD-TEMP.
+           MOVE TEMP-HR-TB-N(UP-IDX, TEMP-IDX) TO TL-NEW-TEMP.
+           MOVE WS-TREND-DIFF               TO TL-DIFF.
+           MOVE TREND-EXCEPTION-LINE        TO TRENDEXC-RECORD.
+           WRITE TRENDEXC-RECORD.
+           ADD 1 TO WS-TREND-CTR.
+       586-EXIT.
+           EXIT.
+
+       585-REJECT-UPDATE.
+           STRING DAY-HR-TB(UP-IDX)              DELIMITED BY SIZE
+                  ' '                             DELIMITED BY SIZE
+                  TIME-HR-TB(UP-IDX, TEMP-IDX)    DELIMITED BY SIZE
+                  INTO ERROR-DATA
+           END-STRING.
+           MOVE 'HOURIN UPDATE HAS NO MATCHING WEATHER SLOT'
+                                           TO ERROR-MSG.
+           MOVE ERROR-LINE                TO WEATHERR-RECORD.
+           WRITE WEATHERR-RECORD.
+           ADD 1 TO WS-REJECT-HOURLY-CTR.
+       585-EXIT.
+           EXIT.
+
 
        600-PRINT-REPORT.
+      *** SKIP ANY DAY SLOT WEATHIN NEVER POPULATED (FEWER THAN 7 DAYS
+      *** IN THE INPUT) -- HOUR 1 IS THE FIRST HOUR ANY DAY MUST HAVE
+           IF HT-TIME-OF-DAY(DAY-IDX, 1) = SPACES
+              CONTINUE
+           ELSE
       *** DID THE DAY CHANGE?
-           IF DAY-OF-THE-WK(DAY-IDX) NOT = WKDAY-SUB
-              SET HOUR-IDX TO 1
+              IF DAY-OF-THE-WK(DAY-IDX) NOT = WKDAY-SUB
+                 SET HOUR-IDX TO 1
+              END-IF
+              PERFORM 640-TRANSLATE-DAY THRU 640-EXIT
+              PERFORM 610-TRANSLATE-WIND THRU 610-EXIT
+              PERFORM 620-PRINT-DETAIL-LINE1 THRU 620-EXIT
+
+              PERFORM VARYING HOUR-IDX FROM 2 BY 1
+                      UNTIL HOUR-IDX > 24
+                    IF HT-TIME-OF-DAY(DAY-IDX, HOUR-IDX) = SPACES
+                       CONTINUE
+                    ELSE
+                       PERFORM 610-TRANSLATE-WIND
+                       PERFORM 630-PRINT-DETAIL-LINE2
+                    END-IF
+              END-PERFORM
            END-IF.
-           PERFORM 640-TRANSLATE-DAY THRU 640-EXIT.
-           PERFORM 610-TRANSLATE-WIND THRU 610-EXIT.
-           PERFORM 620-PRINT-DETAIL-LINE1 THRU 620-EXIT.
-
-           PERFORM VARYING HOUR-IDX FROM 2 BY 1
-                   UNTIL HOUR-IDX > 24
-                 IF HT-TIME-OF-DAY(DAY-IDX, HOUR-IDX) = SPACES
-                    CONTINUE
-                 ELSE
-                    PERFORM 610-TRANSLATE-WIND
-                    PERFORM 630-PRINT-DETAIL-LINE2
-                 END-IF
-           END-PERFORM.
 
        600-EXIT.
            EXIT.
@@ -639,10 +910,21 @@
 
 
 
+       890-PRINT-ERROR-SUMMARY.
+      *** RUNNING COUNT OF REJECTED WEATHIN/HOURIN RECORDS, WRITTEN AS
+      *** A TRAILER RECORD ON WEATHERR ITSELF
+           MOVE WS-REJECT-WEATHER-CTR  TO ES-WEATHER-CTR.
+           MOVE WS-REJECT-HOURLY-CTR   TO ES-HOURLY-CTR.
+           MOVE ERROR-SUMMARY-LINE     TO WEATHERR-RECORD.
+           WRITE WEATHERR-RECORD.
+       890-EXIT.
+           EXIT.
+
        900-CLOSE-FILES.
            CLOSE WEATHIN,
                  HOURIN,
                  WEATHOUT,
-                 WEATHERR.
+                 WEATHERR,
+                 TRENDEXC.
        900-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
