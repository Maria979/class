@@ -0,0 +1,22 @@
+      *****************************************************************
+      *  PATIENT INPUT RECORD LAYOUT FOR HOSPEDIT (100 BYTES)
+      *****************************************************************
+       01  WS-INPUT-REC.
+           05  PATIENT-NBR             PIC 9(5).
+           05  PATIENT-NAME            PIC X(20).
+           05  PATIENT-PHONE           PIC X(10).
+           05  PATIENT-TYPE            PIC X(1).
+               88 VALID-TYPE   VALUE 'I' 'O'.
+               88 INPATIENT    VALUE 'I'.
+           05  BED-IDENTITY            PIC 9(4).
+           05  DATE-ADMIT              PIC X(10).
+           05  AMT-PER-DAY             PIC 9(5)V99.
+           05  DIAGNOSTIC-CODE         PIC 9(4).
+           05  INS-TYPE                PIC X(3).
+           05  HOSPITAL-STAY-LTH       PIC 9(3).
+           05  NETWORK-STATUS          PIC X(1).
+               88 IN-NETWORK   VALUE 'Y'.
+           05  COPAY                   PIC 9(2).
+           05  DEDUCTIBLE              PIC 9(3).
+           05  PATIENT-TOT-AMT         PIC 9(5)V99.
+           05  FILLER                  PIC X(20).
