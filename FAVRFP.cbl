@@ -8,6 +8,13 @@
            SELECT RFPOUT ASSIGN TO RFPOUT.
 
            SELECT RFPERR ASSIGN TO RFPERR.
+
+           SELECT RATEIN ASSIGN TO RATEIN.
+
+           SELECT SHIPIN ASSIGN TO SHIPIN.
+
+           SELECT GRANDTOT ASSIGN TO GRANDTOT
+             FILE STATUS IS GTCODE.
        DATA DIVISION.
        FILE SECTION.
        FD  RFPIN
@@ -34,7 +41,80 @@
            DATA RECORD IS RFPERR-RECORD.
        01  RFPERR-RECORD PIC X(80).
 
+       FD  RATEIN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS RATEIN-RECORD.
+       01  RATEIN-RECORD.
+           05 RATE-INSTR-TYPE-IN       PIC X(06).
+           05 RATE-AMOUNT-IN           PIC 9(07)V99.
+           05 FILLER                   PIC X(65).
+
+       FD  SHIPIN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SHIPIN-RECORD.
+       01  SHIPIN-RECORD.
+           05 SHIP-ZONE-CODE-IN        PIC X(03).
+           05 SHIP-RATE-PERCENT-IN     PIC 9V999.
+           05 FILLER                   PIC X(73).
+
+       FD  GRANDTOT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS GRANDTOT-RECORD.
+       01  GRANDTOT-RECORD.
+           05 GT-YTD-TOTAL             PIC 9(10)V99.
+           05 FILLER                   PIC X(68).
+
        WORKING-STORAGE SECTION.
+       01  RATE-TABLE.
+           05 RATE-TAB OCCURS 6 TIMES INDEXED BY RATE-IDX.
+              10 RATE-INSTR-TYPE       PIC X(06).
+              10 RATE-AMOUNT           PIC 9(07)V99.
+
+       01  WS-RATE-COUNT               PIC 99 VALUE 0.
+       01  RATE-FOUND-SW               PIC X(01) VALUE 'N'.
+           88 RATE-FOUND                VALUE 'Y'.
+       01  RATE-MISSING-SW             PIC X(01) VALUE 'N'.
+           88 RATE-MISSING              VALUE 'Y'.
+       01  COST-OVERFLOW-SW            PIC X(01) VALUE 'N'.
+           88 COST-OVERFLOW             VALUE 'Y'.
+
+       01  SHIP-TABLE.
+           05 SHIP-TAB OCCURS 6 TIMES INDEXED BY SHIP-IDX.
+              10 SHIP-ZONE-CODE        PIC X(03).
+              10 SHIP-RATE-PERCENT     PIC 9V999.
+
+       01  WS-SHIP-COUNT               PIC 99 VALUE 0.
+       01  SHIP-EOF                    PIC X(01) VALUE SPACE.
+           88 SHIP-END-OF-FILE          VALUE 'Y'.
+       01  SHIP-FOUND-SW               PIC X(01) VALUE 'N'.
+           88 SHIP-FOUND                VALUE 'Y'.
+
+       01  WS-INSTR-COUNT              PIC 9 VALUE 0.
+       01  WS-QUALITY-DESC             PIC X(07) VALUE SPACES.
+
+       01  WS-YTD-TOTAL                PIC S9(10)V99 VALUE 0.
+       01  GT-EOF                      PIC X(01) VALUE SPACE.
+           88 GT-END-OF-FILE            VALUE 'Y'.
+       01  GTCODE                      PIC X(2)  VALUE SPACES.
+           88 GT-FILE-FOUND            VALUE '00'.
+
+       01  GENRE-TABLE.
+           05 GENRE-TAB OCCURS 6 TIMES INDEXED BY GENRE-IDX.
+              10 GENRE-NAME            PIC X(09).
+              10 GENRE-TOTAL           PIC S9(9)V99.
+
+       01  WS-GENRE-COUNT              PIC 9 VALUE 6.
+       01  GENRE-FOUND-SW              PIC X(01) VALUE 'N'.
+           88 GENRE-FOUND               VALUE 'Y'.
        01  RFPIN-REC.
            05 ARTIST-ACCOUNT-NO.
               10 ARTIST-ACCT-X                   PIC X(07).
@@ -49,22 +129,21 @@
            05 MUSICIAN.
               10 MUSICIAN-LNAME                  PIC X(15).
               10 MUSICIAN-FNAME                  PIC X(15).
-           05 MUSICIAN-INSTRUMENT-TYPE           PIC X(06).
-              88 KEYBOARD              VALUE 'KEYS'.
-              88 VOCALS                VALUE 'VOCALS'.
-              88 GUITAR                VALUE 'GUITAR'.
-              88 BASS                  VALUE 'BASS'.
-              88 DRUMS                 VALUE 'DRUMS'.
-              88 PERCUSSION            VALUE 'PERC'.
-           05 INSTRUMENT-QUALITY                 PIC X(01).
-              88 USED                  VALUE 'U'.
-              88 NEW                   VALUE 'N'.
-              88 PREMIUM               VALUE 'P'.
+           05 INSTRUMENT-GROUP OCCURS 3 TIMES INDEXED BY INSTR-IDX.
+              10 MUSICIAN-INSTRUMENT-TYPE        PIC X(06).
+                 88 KEYBOARD           VALUE 'KEYS'.
+                 88 VOCALS             VALUE 'VOCALS'.
+                 88 GUITAR             VALUE 'GUITAR'.
+                 88 BASS               VALUE 'BASS'.
+                 88 DRUMS              VALUE 'DRUMS'.
+                 88 PERCUSSION         VALUE 'PERC'.
+              10 INSTRUMENT-QUALITY              PIC X(01).
+                 88 USED               VALUE 'U'.
+                 88 BRAND-NEW          VALUE 'N'.
+                 88 PREMIUM            VALUE 'P'.
            05 MAX-MUSICIAN-BUDGET-AMOUNT         PIC 9(4)V99.
            05 SHIP-TO                            PIC X(03).
-              88 IN-COUNTRY            VALUE 'IN'.
-              88 OUT-OF-COUNTRY        VALUE 'OUT'.
-           05 FILLER                             PIC X(17).
+           05 FILLER                             PIC X(03).
 
        01  RFPOUT-REC.
            05 MUSICIAN-O.
@@ -103,6 +182,9 @@
        01 EOF                         PIC X(01) VALUE SPACE.
            88 END-OF-FILE VALUE 'Y'.
 
+       01 RATE-EOF                    PIC X(01) VALUE SPACE.
+           88 RATE-END-OF-FILE VALUE 'Y'.
+
        01 ERROR-FLAG                  PIC X(01) VALUE SPACE.
            88 ERROR-FOUND     VALUE 'Y'.
            88 ERROR-NOT-FOUND VALUE 'N'.
@@ -159,6 +241,19 @@
           05 RL8-GRAND-TOTAL PIC $,$$$,$$$,$99.99.
           05 FILLER        PIC X(48) VALUE SPACES.
 
+       01 REPORT-LINE9.
+          05 FILLER        PIC X(14) VALUE 'GENRE SUBTOTAL'.
+          05 FILLER        PIC X(02) VALUE SPACES.
+          05 RL9-GENRE-NAME PIC X(09).
+          05 FILLER        PIC X(02) VALUE ': '.
+          05 RL9-GENRE-TOTAL PIC $,$$$,$$$,$99.99.
+          05 FILLER        PIC X(40) VALUE SPACES.
+
+       01 REPORT-LINE10.
+          05 FILLER        PIC X(24) VALUE 'FISCAL YEAR-TO-DATE TOT:'.
+          05 RL10-YTD-TOTAL PIC $,$$$,$$$,$99.99.
+          05 FILLER        PIC X(40) VALUE SPACES.
+
        PROCEDURE DIVISION.
        000-MAIN.
            PERFORM 100-HOUSEKEEPING.
@@ -170,15 +265,85 @@
        100-HOUSEKEEPING.
            INITIALIZE RFPIN-REC, RFPOUT-REC.
            INITIALIZE COST, GRAND-TOTALS, GRAND-TOTALS-O.
+           INITIALIZE RATE-TABLE, SHIP-TABLE.
            PERFORM 200-OPEN-FILES.
+           PERFORM 150-READ-RATEIN.
+           PERFORM 160-LOAD-RATE-TABLE UNTIL RATE-END-OF-FILE.
+           PERFORM 180-READ-SHIPIN.
+           PERFORM 190-LOAD-SHIP-TABLE UNTIL SHIP-END-OF-FILE.
+           PERFORM 170-INIT-GENRE-TABLE.
+           PERFORM 195-READ-GRANDTOT.
            PERFORM 300-WRITE-REPORT-HEADERS.
            MOVE 'N' TO ERROR-FLAG.
            PERFORM 400-READ-RFPIN.
 
        200-OPEN-FILES.
-           OPEN INPUT RFPIN.
+           OPEN INPUT RFPIN, RATEIN, SHIPIN.
            OPEN OUTPUT RFPOUT, RFPERR.
 
+       195-READ-GRANDTOT.
+      *** PICK UP THE FISCAL-YEAR-TO-DATE TOTAL LEFT BY THE PRIOR RUN
+      *** SO IT CAN BE CARRIED FORWARD AND UPDATED BY THIS RUN. THE
+      *** FILE WON'T EXIST ON THE VERY FIRST RUN, SO A FAILED OPEN IS
+      *** NOT AN ERROR -- IT JUST MEANS THERE IS NO PRIOR TOTAL YET.
+           OPEN INPUT GRANDTOT.
+           IF GT-FILE-FOUND
+              READ GRANDTOT
+                AT END MOVE 'Y' TO GT-EOF
+              END-READ
+              IF NOT GT-END-OF-FILE
+                 MOVE GT-YTD-TOTAL TO WS-YTD-TOTAL
+              END-IF
+              CLOSE GRANDTOT
+           END-IF.
+
+       150-READ-RATEIN.
+           READ RATEIN
+             AT END MOVE 'Y' TO RATE-EOF
+           END-READ.
+
+       160-LOAD-RATE-TABLE.
+      *** LOAD INSTRUMENT PRICES FROM THE RATE FILE INSTEAD OF
+      *** HARDCODING THEM -- PRICE CHANGES ARE A DATA CHANGE NOW.
+           IF WS-RATE-COUNT < 6
+              ADD 1 TO WS-RATE-COUNT
+              SET RATE-IDX TO WS-RATE-COUNT
+              MOVE RATE-INSTR-TYPE-IN TO RATE-INSTR-TYPE (RATE-IDX)
+              MOVE RATE-AMOUNT-IN     TO RATE-AMOUNT (RATE-IDX)
+           ELSE
+              DISPLAY 'WARNING: RATE-TABLE FULL - DROPPED '
+                 RATE-INSTR-TYPE-IN
+           END-IF.
+           PERFORM 150-READ-RATEIN.
+
+       180-READ-SHIPIN.
+           READ SHIPIN
+             AT END MOVE 'Y' TO SHIP-EOF
+           END-READ.
+
+       190-LOAD-SHIP-TABLE.
+      *** LOAD SHIPPING RATES FROM A ZONE-CODE TABLE INSTEAD OF A
+      *** FLAT IN/OUT 10%/20% RATE.
+           IF WS-SHIP-COUNT < 6
+              ADD 1 TO WS-SHIP-COUNT
+              SET SHIP-IDX TO WS-SHIP-COUNT
+              MOVE SHIP-ZONE-CODE-IN    TO SHIP-ZONE-CODE (SHIP-IDX)
+              MOVE SHIP-RATE-PERCENT-IN TO SHIP-RATE-PERCENT (SHIP-IDX)
+           ELSE
+              DISPLAY 'WARNING: SHIP-TABLE FULL - DROPPED '
+                 SHIP-ZONE-CODE-IN
+           END-IF.
+           PERFORM 180-READ-SHIPIN.
+
+       170-INIT-GENRE-TABLE.
+           INITIALIZE GENRE-TABLE.
+           MOVE 'ROCK'      TO GENRE-NAME (1).
+           MOVE 'JAZZ'      TO GENRE-NAME (2).
+           MOVE 'FUSION'    TO GENRE-NAME (3).
+           MOVE 'FOLK'      TO GENRE-NAME (4).
+           MOVE 'CLASSICAL' TO GENRE-NAME (5).
+           MOVE 'COUNTRY'   TO GENRE-NAME (6).
+
        300-WRITE-REPORT-HEADERS.
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS.
            MOVE WS-CURRENT-YEAR   TO RL1-YY.
@@ -211,11 +376,13 @@
            PERFORM 400-READ-RFPIN.
 
        600-ERROR-CHECKING.
+      *** EVERY CHECK BELOW ONLY SETS ERROR-FLAG -- THE RECORD IS
+      *** WRITTEN TO RFPERR/NUM-BAD ONCE AT THE END, NO MATTER HOW
+      *** MANY INDIVIDUAL CHECKS IT FAILS
            IF ARTIST-ACCT-NUM IS NUMERIC
               CONTINUE
            ELSE
               MOVE 'Y' TO ERROR-FLAG
-              PERFORM 650-WRITE-ERROR-RECORD
            END-IF.
 
            IF ARTIST-MUSICAL-GENRE = 'ROCK' OR 'JAZZ' OR 'FUSION' OR 'FO
@@ -223,42 +390,54 @@
                CONTINUE
             ELSE
                MOVE 'Y' TO ERROR-FLAG
-              PERFORM 650-WRITE-ERROR-RECORD
            END-IF.
 
            IF MUSICIAN-LNAME = SPACES OR MUSICIAN-FNAME = SPACES
               MOVE 'Y' TO ERROR-FLAG
-              PERFORM 650-WRITE-ERROR-RECORD
            ELSE
               CONTINUE
            END-IF.
 
-           IF MUSICIAN-INSTRUMENT-TYPE = 'KEYS' OR 'VOCALS' OR 'GUITAR'
-      -     OR 'BASS' OR 'DRUMS' OR 'PERC'
-              CONTINUE
-           ELSE
+           IF MUSICIAN-INSTRUMENT-TYPE (1) = SPACES
               MOVE 'Y' TO ERROR-FLAG
-              PERFORM 650-WRITE-ERROR-RECORD
-           END-IF.
-
-           IF INSTRUMENT-QUALITY = 'U' OR 'N' OR 'P'
-              CONTINUE
            ELSE
-              MOVE 'Y' TO ERROR-FLAG
-              PERFORM 650-WRITE-ERROR-RECORD
+              CONTINUE
            END-IF.
 
+           PERFORM VARYING INSTR-IDX FROM 1 BY 1 UNTIL INSTR-IDX > 3
+              IF MUSICIAN-INSTRUMENT-TYPE (INSTR-IDX) NOT = SPACES
+                 IF MUSICIAN-INSTRUMENT-TYPE (INSTR-IDX) = 'KEYS' OR
+                    'VOCALS' OR 'GUITAR' OR 'BASS' OR 'DRUMS' OR 'PERC'
+                    CONTINUE
+                 ELSE
+                    MOVE 'Y' TO ERROR-FLAG
+                 END-IF
+                 IF INSTRUMENT-QUALITY (INSTR-IDX) = 'U' OR 'N' OR 'P'
+                    CONTINUE
+                 ELSE
+                    MOVE 'Y' TO ERROR-FLAG
+                 END-IF
+              END-IF
+           END-PERFORM.
+
            IF MAX-MUSICIAN-BUDGET-AMOUNT >= 1000 AND <= 9999.99
              CONTINUE
            ELSE
               MOVE 'Y' TO ERROR-FLAG
-              PERFORM 650-WRITE-ERROR-RECORD
            END-IF.
 
-           IF SHIP-TO = 'IN' OR 'OUT'
-             CONTINUE
-           ELSE
+           MOVE 'N' TO SHIP-FOUND-SW.
+           PERFORM VARYING SHIP-IDX FROM 1 BY 1
+               UNTIL SHIP-IDX > WS-SHIP-COUNT OR SHIP-FOUND
+              IF SHIP-ZONE-CODE (SHIP-IDX) = SHIP-TO
+                 MOVE 'Y' TO SHIP-FOUND-SW
+              END-IF
+           END-PERFORM.
+           IF NOT SHIP-FOUND
               MOVE 'Y' TO ERROR-FLAG
+           END-IF.
+
+           IF ERROR-FOUND
               PERFORM 650-WRITE-ERROR-RECORD
            END-IF.
 
@@ -267,39 +446,72 @@
            WRITE RFPERR-RECORD.
            ADD 1 TO NUM-BAD.
 
+       705-LOOKUP-INSTRUMENT-PRICE.
+           MOVE 'N' TO RATE-FOUND-SW.
+           MOVE 0   TO COST-PER-INSTRUMENT.
+           PERFORM VARYING RATE-IDX FROM 1 BY 1
+               UNTIL RATE-IDX > WS-RATE-COUNT OR RATE-FOUND
+              IF RATE-INSTR-TYPE (RATE-IDX) =
+                 MUSICIAN-INSTRUMENT-TYPE (INSTR-IDX)
+                 MOVE RATE-AMOUNT (RATE-IDX) TO COST-PER-INSTRUMENT
+                 MOVE 'Y' TO RATE-FOUND-SW
+              END-IF
+           END-PERFORM.
+      *** AN INSTRUMENT TYPE THAT PASSED 600-ERROR-CHECKING'S LITERAL
+      *** LIST BUT HAS NO MATCHING ROW IN THE RATEIN-LOADED TABLE HAS
+      *** NO VALID PRICE -- FLAG IT RATHER THAN PRICE IT AT ZERO
+           IF NOT RATE-FOUND
+              MOVE 'Y' TO RATE-MISSING-SW
+           END-IF.
+
        700-PROCESS-RECORD.
-           EVALUATE TRUE
-             WHEN KEYBOARD
-               MOVE 3017.89  TO COST-PER-INSTRUMENT
-             WHEN VOCALS
-               MOVE 599.05   TO COST-PER-INSTRUMENT
-             WHEN GUITAR
-               MOVE 1000.00  TO COST-PER-INSTRUMENT
-             WHEN BASS
-               MOVE 18761.00 TO COST-PER-INSTRUMENT
-             WHEN DRUMS
-               MOVE 3087.22  TO COST-PER-INSTRUMENT
-             WHEN PERCUSSION
-               MOVE 799.99   TO COST-PER-INSTRUMENT
-           END-EVALUATE.
-
-           EVALUATE SHIP-TO
-              WHEN 'IN'
-                COMPUTE SHIPPING-COST = COST-PER-INSTRUMENT * .10
-              WHEN 'OUT'
-                COMPUTE SHIPPING-COST = COST-PER-INSTRUMENT * .20
-            END-EVALUATE.
+           MOVE 0 TO TOTAL-COST.
+           MOVE 0 TO WS-INSTR-COUNT.
+           MOVE 'N' TO RATE-MISSING-SW.
+           MOVE 'N' TO COST-OVERFLOW-SW.
+           PERFORM VARYING INSTR-IDX FROM 1 BY 1 UNTIL INSTR-IDX > 3
+              IF MUSICIAN-INSTRUMENT-TYPE (INSTR-IDX) NOT = SPACES
+                 ADD 1 TO WS-INSTR-COUNT
+                 PERFORM 710-PROCESS-INSTRUMENT
+              END-IF
+           END-PERFORM.
+
+           IF RATE-MISSING OR COST-OVERFLOW
+              OR TOTAL-COST > MAX-MUSICIAN-BUDGET-AMOUNT
+              MOVE 'Y' TO ERROR-FLAG
+              PERFORM 650-WRITE-ERROR-RECORD
+           ELSE
+              PERFORM 750-WRITE-OUTPUT
+              ADD 1 TO NUM-GOOD
+              ADD TOTAL-COST TO OVERALL-GRAND-TOTAL
+           END-IF.
 
-           EVALUATE INSTRUMENT-QUALITY
+       706-LOOKUP-SHIP-RATE.
+           MOVE 'N' TO SHIP-FOUND-SW.
+           MOVE 0   TO SHIPPING-COST.
+           PERFORM VARYING SHIP-IDX FROM 1 BY 1
+               UNTIL SHIP-IDX > WS-SHIP-COUNT OR SHIP-FOUND
+              IF SHIP-ZONE-CODE (SHIP-IDX) = SHIP-TO
+                 COMPUTE SHIPPING-COST =
+                    COST-PER-INSTRUMENT * SHIP-RATE-PERCENT (SHIP-IDX)
+                 MOVE 'Y' TO SHIP-FOUND-SW
+              END-IF
+           END-PERFORM.
+
+       710-PROCESS-INSTRUMENT.
+           PERFORM 705-LOOKUP-INSTRUMENT-PRICE.
+           PERFORM 706-LOOKUP-SHIP-RATE.
+
+           EVALUATE INSTRUMENT-QUALITY (INSTR-IDX)
              WHEN 'U'
                COMPUTE UPLIFT = ((COST-PER-INSTRUMENT * .20) * -1)
-               MOVE 'USED' TO INSTRUMENT-QUALITY-O
+               MOVE 'USED' TO WS-QUALITY-DESC
              WHEN 'N'
                MOVE ZEROES TO UPLIFT
-               MOVE 'NEW'  TO INSTRUMENT-QUALITY-O
+               MOVE 'NEW'  TO WS-QUALITY-DESC
              WHEN 'P'
                COMPUTE UPLIFT = (COST-PER-INSTRUMENT * .20)
-               MOVE 'PREMIUM' TO INSTRUMENT-QUALITY-O
+               MOVE 'PREMIUM' TO WS-QUALITY-DESC
             END-EVALUATE.
 
             MOVE .08 TO TAX.
@@ -307,18 +519,35 @@
             COMPUTE TOTAL-TAX =
       -        ((COST-PER-INSTRUMENT + UPLIFT) * TAX)
 
-            COMPUTE TOTAL-COST =
-      -       COST-PER-INSTRUMENT + UPLIFT + TOTAL-TAX + SHIPPING-COST.
-
-           PERFORM 750-WRITE-OUTPUT.
-           ADD 1 TO NUM-GOOD.
-           ADD TOTAL-COST TO OVERALL-GRAND-TOTAL.
+            COMPUTE TOTAL-COST = TOTAL-COST +
+      -       COST-PER-INSTRUMENT + UPLIFT + TOTAL-TAX + SHIPPING-COST
+                ON SIZE ERROR
+                   MOVE 'Y' TO COST-OVERFLOW-SW
+            END-COMPUTE.
+
+       755-ACCUM-GENRE.
+           MOVE 'N' TO GENRE-FOUND-SW.
+           PERFORM VARYING GENRE-IDX FROM 1 BY 1
+               UNTIL GENRE-IDX > WS-GENRE-COUNT OR GENRE-FOUND
+              IF GENRE-NAME (GENRE-IDX) = ARTIST-MUSICAL-GENRE
+                 ADD TOTAL-COST TO GENRE-TOTAL (GENRE-IDX)
+                 MOVE 'Y' TO GENRE-FOUND-SW
+              END-IF
+           END-PERFORM.
 
        750-WRITE-OUTPUT.
+           PERFORM 755-ACCUM-GENRE.
            MOVE ARTIST-MUSICAL-GENRE     TO ARTIST-MUSICAL-GENRE-O.
            MOVE MUSICIAN-LNAME           TO MUSICIAN-LNAME-O.
            MOVE MUSICIAN-FNAME           TO MUSICIAN-FNAME-O.
-           MOVE MUSICIAN-INSTRUMENT-TYPE TO MUSICIAN-INSTRUMENT-TYPE-O.
+           IF WS-INSTR-COUNT = 1
+              MOVE MUSICIAN-INSTRUMENT-TYPE (1) TO
+                 MUSICIAN-INSTRUMENT-TYPE-O
+              MOVE WS-QUALITY-DESC TO INSTRUMENT-QUALITY-O
+           ELSE
+              MOVE 'MULTI'  TO MUSICIAN-INSTRUMENT-TYPE-O
+              MOVE 'VARIOUS' TO INSTRUMENT-QUALITY-O
+           END-IF.
            MOVE TOTAL-COST               TO TOTAL-COST-O.
            WRITE RFPOUT-RECORD FROM RFPOUT-REC.
 
@@ -342,5 +571,26 @@
            MOVE REPORT-LINE8 TO RFPOUT-RECORD.
            WRITE RFPOUT-RECORD.
 
+           PERFORM VARYING GENRE-IDX FROM 1 BY 1
+               UNTIL GENRE-IDX > WS-GENRE-COUNT
+              MOVE GENRE-NAME (GENRE-IDX)  TO RL9-GENRE-NAME
+              MOVE GENRE-TOTAL (GENRE-IDX) TO RL9-GENRE-TOTAL
+              MOVE REPORT-LINE9 TO RFPOUT-RECORD
+              WRITE RFPOUT-RECORD
+           END-PERFORM.
+
+           ADD OVERALL-GRAND-TOTAL TO WS-YTD-TOTAL.
+           MOVE WS-YTD-TOTAL TO RL10-YTD-TOTAL.
+           MOVE REPORT-LINE10 TO RFPOUT-RECORD.
+           WRITE RFPOUT-RECORD.
+
+           PERFORM 850-WRITE-GRANDTOT.
+
+       850-WRITE-GRANDTOT.
+           OPEN OUTPUT GRANDTOT.
+           MOVE WS-YTD-TOTAL TO GT-YTD-TOTAL.
+           WRITE GRANDTOT-RECORD.
+           CLOSE GRANDTOT.
+
        900-CLOSE-FILES.
-           CLOSE RFPIN, RFPOUT, RFPERR.
\ No newline at end of file
+           CLOSE RFPIN, RFPOUT, RFPERR, RATEIN, SHIPIN.
