@@ -10,6 +10,8 @@
        FILE-CONTROL.
            SELECT PRINT-LINE ASSIGN TO PRTLINE.
            SELECT ACCT-REC   ASSIGN TO ACCTSSRT.
+           SELECT ACCT-CSV-FILE ASSIGN TO ACCTCSV.
+           SELECT ACCT-REJ-FILE ASSIGN TO ACCTREJ.
       *-------------
        DATA DIVISION.
       *-------------
@@ -28,6 +30,19 @@
            05 FILLER                    PIC X(02)     VALUE SPACES.
            05 SALARY-ACCUM-O            PIC $$,$$$,$$9.99.
            05 FILLER                    PIC X(14)     VALUE SPACES.
+      *
+       FD  ACCT-CSV-FILE RECORDING MODE F.
+       01  ACCT-CSV-REC                 PIC X(100)    VALUE SPACES.
+      *
+       FD  ACCT-REJ-FILE RECORDING MODE F.
+       01  ACCT-REJ-REC.
+           05 REJ-LAST-NAME             PIC X(20).
+           05 REJ-FIRST-NAME            PIC X(15).
+           05 REJ-USA-STATE             PIC X(15).
+           05 REJ-YEAR-IN               PIC 9(4).
+           05 REJ-YEAR-OUT              PIC 9(4).
+           05 REJ-REASON                PIC X(30) VALUE
+                'YEAR-OUT NOT AFTER YEAR-IN'.
       *
        FD  ACCT-REC RECORDING MODE F.
        01  ACCT-FIELDS.
@@ -43,7 +58,7 @@
                10  STREET-ADDR         PIC X(25).
                10  CITY-COUNTY         PIC X(20).
                10  USA-STATE           PIC X(15).  *> Input Sort Key
-           05  RESERVED                PIC X(7).
+           05  ACCT-PARTY              PIC X(7). *> Political Party
            05  COMMENTS                PIC X(42).
       *
        WORKING-STORAGE SECTION.
@@ -51,15 +66,45 @@
            05 WS-EOF-INPUT-SW          PIC X(1)       VALUE 'N'.
                88 EOF-INPUT                           VALUE 'Y'.
 
-       01 NUMBER-OF-YEARS              PIC 9(2)       VALUE 0.
+       01 NUMBER-OF-YEARS              PIC S9(3)      VALUE 0.
        01 SALARY-ACCUM                 PIC 9(7)V99    VALUE 0.
+       01 WS-YEARS-INVALID-SW          PIC X(1)       VALUE 'N'.
+           88 WS-YEARS-INVALID                        VALUE 'Y'.
        01 VALUE-FOUND-SW               PIC X(1)       VALUE 'N'.
           88 VALUE-FOUND                              VALUE 'Y'.
        01 FOUND-IDX                    PIC 9(2)       VALUE 0.
 
+      *** USED TO EXPAND A TWO-LETTER USA-STATE CODE TO ITS FULL NAME
+      *** VIA THE STATELKP SUBPROGRAM -- IF USA-STATE ISN'T A
+      *** RECOGNIZED ABBREVIATION (E.G. IT'S ALREADY A FULL NAME) THE
+      *** LOOKUP SIMPLY COMES BACK NOT-FOUND AND THE RAW TEXT IS USED
+       01 WS-STATE-REQUEST-CODE        PIC X(1)       VALUE '1'.
+       01 WS-STATE-ABBR                PIC X(2).
+       01 WS-STATE-FULL-NAME           PIC X(20).
+       01 WS-STATE-LOOKUP-SW           PIC X(1)       VALUE 'N'.
+          88 WS-STATE-FOUND                           VALUE 'Y'.
+       01 WS-SAL-COUNT                 PIC 9(2)       VALUE 0.
+       01 REPORT-MAX-LINES             PIC 9(2)       VALUE 60.
+       01 LINE-COUNT                   PIC 9(2)       VALUE 0.
+
+      *** EDITED FIELDS USED ONLY TO BUILD THE CSV EXTRACT COLUMNS
+       01 WS-CSV-ACCT-NO-ED            PIC X(8).
+       01 WS-CSV-LIMIT-ED              PIC ZZZZZZ9.99.
+       01 WS-CSV-BAL-ED                PIC ZZZZZZ9.99.
+       01 WS-CSV-ACCUM-ED              PIC ZZZZZZ9.99.
+
        01 WS-BREAK-CONTROLS.
            05 WS-CONTROL-KEY           PIC X(15). *> Hold/Control Key
 
+      *** MINOR (DECADE WITHIN STATE) CONTROL BREAK FIELDS
+       01 WS-DECADE-CONTROLS.
+           05 WS-CONTROL-KEY-DECADE    PIC 9(4)      VALUE 0.
+           05 WS-REC-DECADE            PIC 9(4)      VALUE 0.
+           05 WS-DECADE-SALARY-SUB-TOT PIC 9(09)V99  VALUE 0.
+           05 WS-DECADE-NETWORTH-SUB-TOT PIC 9(09)V99 VALUE 0.
+           05 WS-DECADE-HAS-DATA-SW    PIC X         VALUE 'N'.
+               88 WS-DECADE-HAS-DATA                 VALUE 'Y'.
+
       *** TABLE TO ACCUMULATE SALARY DATA
        01  SALARY-TABLE.
            05  SALARY-TAB OCCURS 44 TIMES
@@ -74,6 +119,20 @@
           05  LOWEST-SALARY            PIC 9(7)V99.
           05  AVERAGE-SALARY           PIC 9(7)V99.
 
+      *** TABLE TO ACCUMULATE PRESIDENTS BY PARTY AFFILIATION
+       01  PARTY-TABLE.
+           05  PARTY-TAB OCCURS 15 TIMES
+                          INDEXED BY PTY-IDX.
+               10 PARTY-NAME            PIC X(7).
+               10 PARTY-COUNT           PIC 9(4).
+               10 PARTY-SALARY-TOT      PIC 9(9)V99.
+               10 PARTY-NETWORTH-TOT    PIC 9(9)V99.
+
+       01 WS-PARTY-COUNT                PIC 9(2)      VALUE 0.
+       01 WS-PARTY-IDX-SAVE             PIC 9(2)      VALUE 0.
+       01 WS-PARTY-FOUND-SW             PIC X         VALUE 'N'.
+          88 WS-PARTY-FOUND                           VALUE 'Y'.
+
 
       *************************************************************
       ****** Report headings begin here ******
@@ -139,6 +198,21 @@
            05 NET-WORTH-SUB-TOT-OUT     PIC $$$,$$$,$$$.99.
            05 FILLER                    PIC X(17)      VALUE SPACE.
       *************************************************************
+      ****** Decade-Within-State Control Break Subtotal Line ******
+      *************************************************************
+       01  WS-DECADE-TRLR-LINE.
+           05 FILLER                    PIC X(03)       VALUE SPACES.
+           05 FILLER                    PIC X(17)
+                VALUE '  Decade Totals:'.
+           05 DECADE-TRLR-OUT           PIC X(9).
+           05 FILLER                    PIC X(11) VALUE SPACE.
+           05 FILLER                    PIC X(21)
+                            VALUE 'Salary | Net Worth: ' JUST RIGHT.
+           05 DECADE-SALARY-SUB-TOT-OUT    PIC $$$,$$$,$$$.99.
+           05 FILLER                    PIC X(02)       VALUE SPACES.
+           05 DECADE-NETWORTH-SUB-TOT-OUT  PIC $$$,$$$,$$$.99.
+           05 FILLER                    PIC X(17)      VALUE SPACE.
+      *************************************************************
       ****** FINAL REPORT LINES
       *************************************************************
        01 FINAL-LINE1.
@@ -174,6 +248,24 @@
           05  FILLER                   PIC X(3)  VALUE SPACES.
           05  FL1-AVG-SALARIES         PIC $,$$$,$$$,999.99.
           05  FILLER                   PIC X(76) VALUE SPACES.
+      *************************************************************
+      ****** Party Affiliation Breakout Report Lines ******
+      *************************************************************
+       01 WS-PARTY-HEADER.
+          05  FILLER                   PIC X(3)  VALUE SPACES.
+          05  FILLER                   PIC X(40) VALUE
+               'Presidents Broken Out By Party'.
+
+       01 WS-PARTY-DETAIL-LINE.
+          05  FILLER                   PIC X(3)  VALUE SPACES.
+          05  PARTY-NAME-O             PIC X(10).
+          05  FILLER                   PIC X(3)  VALUE SPACES.
+          05  PARTY-COUNT-O            PIC ZZZ9.
+          05  FILLER                   PIC X(3)  VALUE SPACES.
+          05  PARTY-SALARY-O           PIC $,$$$,$$$,999.99.
+          05  FILLER                   PIC X(3)  VALUE SPACES.
+          05  PARTY-NETWORTH-O         PIC $,$$$,$$$,999.99.
+          05  FILLER                   PIC X(20) VALUE SPACES.
 
        01 WS-COUNTERS-AND-ACCUMULATORS.
            05 WS-CONTROL-BREAK-TOTAL    PIC S9(7)V99 COMP-3.
@@ -192,6 +284,7 @@
            PERFORM 300-PROCESS-RECORDS UNTIL EOF-INPUT
            PERFORM 500-CONTROL-BREAK *> Final Control Break paragraphs
            PERFORM 800-WRITE-FINAL-LINES
+           PERFORM 850-WRITE-PARTY-REPORT
            PERFORM 900-WRAP-UP
            GOBACK
            .
@@ -208,18 +301,23 @@
        110-INIT-TABLE.
       *** NOT ADDED TO 150 SINCE NEEDS TO BE DONE ONLY ONCE
            INITIALIZE SALARY-TABLE,
-                      SALARIES.
+                      SALARIES,
+                      PARTY-TABLE.
             SET SAL-IDX TO 1.
        150-INIT-WS-FIELDS.
            INITIALIZE WS-COUNTERS-AND-ACCUMULATORS
+           INITIALIZE WS-DECADE-CONTROLS
            .
        200-OPEN-FILES.
            OPEN INPUT ACCT-REC
            OPEN OUTPUT PRINT-LINE
+           OPEN OUTPUT ACCT-CSV-FILE
+           OPEN OUTPUT ACCT-REJ-FILE
            .
        300-PROCESS-RECORDS.
            IF NOT EOF-INPUT   *> No duplicating last record
                IF WS-CONTROL-KEY = USA-STATE *> Control Break Conditiona
+                   PERFORM 460-DECADE-BREAK-CHECK
                    PERFORM 400-MOVE-DATA
                    PERFORM 600-WRITE-DATA
                    PERFORM 700-READ-RECORD
@@ -234,11 +332,19 @@
            IF WS-STATE-CTR > 1 *> Logic to create outline view in State
                 MOVE SPACES TO USA-STATE-O
            ELSE
-                MOVE USA-STATE TO USA-STATE-O,  *> MOVE IN-STATE -> HOLD
-                                  STATE-TRLR-LINE
-           END-IF
-           ADD ACCT-LIMIT TO WS-SALARY-SUB-TOT.
-           ADD ACCT-BALANCE TO WS-NET-WORTH-SUB-TOT
+                MOVE USA-STATE(1:2) TO WS-STATE-ABBR
+                CALL 'STATELKP' USING WS-STATE-REQUEST-CODE,
+                                       WS-STATE-ABBR,
+                                       WS-STATE-FULL-NAME,
+                                       WS-STATE-LOOKUP-SW
+                IF WS-STATE-FOUND
+                   MOVE WS-STATE-FULL-NAME TO USA-STATE-O,
+                                               STATE-TRLR-LINE
+                ELSE
+                   MOVE USA-STATE TO USA-STATE-O,  *> IN-STATE -> HOLD
+                                     STATE-TRLR-LINE
+                END-IF
+           END-IF.
       *** The ACCT file is actually a repurposed file for the presidents
       *** The first four bytes is their inaugural yr => last year in off
            MOVE ACCT-NO(1:4) TO ELECTED-O
@@ -250,17 +356,134 @@
 
       *** SALARY ACCUM = # OF YEARS IN OFFICE * SALARY
            COMPUTE NUMBER-OF-YEARS = YEAR-OUT - YEAR-IN.
-           COMPUTE SALARY-ACCUM = NUMBER-OF-YEARS * ACCT-LIMIT.
+           IF NUMBER-OF-YEARS <= 0
+                MOVE 'Y' TO WS-YEARS-INVALID-SW
+                MOVE 0 TO SALARY-ACCUM
+                PERFORM 490-WRITE-REJECT-RECORD
+           ELSE
+                MOVE 'N' TO WS-YEARS-INVALID-SW
+                COMPUTE SALARY-ACCUM = NUMBER-OF-YEARS * ACCT-LIMIT
+           END-IF.
            MOVE SALARY-ACCUM TO SALARY-ACCUM-O.
 
-      *** SAVE NAME AND SALARY FOR END OF REPORT DATA
-           MOVE LAST-NAME  TO SAL-TAB-LNAME (SAL-IDX).
-           MOVE FIRST-NAME TO SAL-TAB-FNAME (SAL-IDX).
-           MOVE ACCT-LIMIT TO SAL-ACCUM (SAL-IDX).
-           SET SAL-IDX UP BY 1.
+      *** SAVE NAME AND SALARY FOR END OF REPORT DATA -- SKIP RECORDS
+      *** WITH A BAD YEAR-IN/YEAR-OUT SO THEY DON'T SKEW THE STATS
+      *** GUARD AGAINST OVERRUNNING THE 44-SLOT SALARY-TABLE
+           IF WS-YEARS-INVALID
+                CONTINUE
+           ELSE
+                IF SAL-IDX <= 44
+                     MOVE LAST-NAME  TO SAL-TAB-LNAME (SAL-IDX)
+                     MOVE FIRST-NAME TO SAL-TAB-FNAME (SAL-IDX)
+                     MOVE ACCT-LIMIT TO SAL-ACCUM (SAL-IDX)
+                     SET SAL-IDX UP BY 1
+                     ADD 1 TO WS-SAL-COUNT
+                ELSE
+                     DISPLAY 'WARNING: SALARY-TABLE FULL - DROPPED '
+                       FIRST-NAME ' ' LAST-NAME
+                END-IF
+                ADD ACCT-LIMIT TO WS-SALARY-SUB-TOT
+                ADD ACCT-BALANCE TO WS-NET-WORTH-SUB-TOT
+                ADD ACCT-LIMIT TO WS-DECADE-SALARY-SUB-TOT
+                ADD ACCT-BALANCE TO WS-DECADE-NETWORTH-SUB-TOT
+                MOVE 'Y' TO WS-DECADE-HAS-DATA-SW
+                PERFORM 560-ACCUM-PARTY
+           END-IF.
+
+           PERFORM 480-WRITE-CSV-EXTRACT.
 
+       490-WRITE-REJECT-RECORD.
+      *** YEAR-OUT NOT AFTER YEAR-IN -- LOG INSTEAD OF LETTING A
+      *** ZERO/NEGATIVE SALARY-ACCUM SKEW THE HIGH/LOW/AVERAGE STATS
+           MOVE LAST-NAME   TO REJ-LAST-NAME.
+           MOVE FIRST-NAME  TO REJ-FIRST-NAME.
+           MOVE USA-STATE   TO REJ-USA-STATE.
+           MOVE YEAR-IN     TO REJ-YEAR-IN.
+           MOVE YEAR-OUT    TO REJ-YEAR-OUT.
+           WRITE ACCT-REJ-REC.
+
+       480-WRITE-CSV-EXTRACT.
+      *** COMMA-DELIMITED EXTRACT OF THE SALARY FIGURES FOR SPREADSHEETS
+           MOVE SPACES TO ACCT-CSV-REC.
+           MOVE ACCT-NO         TO WS-CSV-ACCT-NO-ED.
+           MOVE ACCT-LIMIT      TO WS-CSV-LIMIT-ED.
+           MOVE ACCT-BALANCE    TO WS-CSV-BAL-ED.
+           MOVE SALARY-ACCUM    TO WS-CSV-ACCUM-ED.
+           STRING
+              FUNCTION TRIM (WS-CSV-ACCT-NO-ED) DELIMITED BY SIZE
+              ','                               DELIMITED BY SIZE
+              FUNCTION TRIM (LAST-NAME)         DELIMITED BY SIZE
+              ','                               DELIMITED BY SIZE
+              FUNCTION TRIM (FIRST-NAME)        DELIMITED BY SIZE
+              ','                               DELIMITED BY SIZE
+              FUNCTION TRIM (USA-STATE)         DELIMITED BY SIZE
+              ','                               DELIMITED BY SIZE
+              FUNCTION TRIM (WS-CSV-LIMIT-ED)   DELIMITED BY SIZE
+              ','                               DELIMITED BY SIZE
+              FUNCTION TRIM (WS-CSV-BAL-ED)     DELIMITED BY SIZE
+              ','                               DELIMITED BY SIZE
+              FUNCTION TRIM (WS-CSV-ACCUM-ED)   DELIMITED BY SIZE
+              INTO ACCT-CSV-REC
+           END-STRING.
+           WRITE ACCT-CSV-REC.
+
+       560-ACCUM-PARTY.
+      *** FIND (OR ADD) THE PARTY ENTRY FOR THIS PRESIDENT AND ACCUMULATE
+           MOVE 'N' TO WS-PARTY-FOUND-SW.
+           MOVE 0 TO WS-PARTY-IDX-SAVE.
+           PERFORM VARYING PTY-IDX FROM 1 BY 1
+               UNTIL PTY-IDX > WS-PARTY-COUNT
+               IF PARTY-NAME (PTY-IDX) = ACCT-PARTY
+                    MOVE 'Y' TO WS-PARTY-FOUND-SW
+                    SET WS-PARTY-IDX-SAVE TO PTY-IDX
+               END-IF
+           END-PERFORM.
+           IF NOT WS-PARTY-FOUND
+                IF WS-PARTY-COUNT < 15
+                     ADD 1 TO WS-PARTY-COUNT
+                     MOVE WS-PARTY-COUNT TO WS-PARTY-IDX-SAVE
+                     SET PTY-IDX TO WS-PARTY-COUNT
+                     MOVE ACCT-PARTY TO PARTY-NAME (PTY-IDX)
+                ELSE
+                     DISPLAY 'WARNING: PARTY-TABLE FULL (15) - NOT '
+                             'TRACKED: ' ACCT-PARTY
+                END-IF
+           END-IF.
+           IF WS-PARTY-IDX-SAVE > 0
+                SET PTY-IDX TO WS-PARTY-IDX-SAVE
+                ADD 1 TO PARTY-COUNT (PTY-IDX)
+                ADD ACCT-LIMIT TO PARTY-SALARY-TOT (PTY-IDX)
+                ADD ACCT-BALANCE TO PARTY-NETWORTH-TOT (PTY-IDX)
+           END-IF.
+
+       460-DECADE-BREAK-CHECK.
+      *** MINOR CONTROL BREAK: DECADE OF INAUGURATION WITHIN STATE
+           COMPUTE WS-REC-DECADE = (YEAR-IN / 10) * 10.
+           IF WS-DECADE-HAS-DATA
+              AND WS-REC-DECADE NOT = WS-CONTROL-KEY-DECADE
+                PERFORM 470-WRITE-DECADE-SUBTOTAL
+           END-IF
+           MOVE WS-REC-DECADE TO WS-CONTROL-KEY-DECADE
+           .
+       470-WRITE-DECADE-SUBTOTAL.
+           IF WS-DECADE-HAS-DATA
+                STRING WS-CONTROL-KEY-DECADE DELIMITED BY SIZE
+                       's'                   DELIMITED BY SIZE
+                   INTO DECADE-TRLR-OUT
+                END-STRING
+                MOVE WS-DECADE-SALARY-SUB-TOT
+                                     TO DECADE-SALARY-SUB-TOT-OUT
+                MOVE WS-DECADE-NETWORTH-SUB-TOT
+                                     TO DECADE-NETWORTH-SUB-TOT-OUT
+                WRITE PRINT-REC FROM WS-DECADE-TRLR-LINE
+           END-IF
+           MOVE ZERO TO WS-DECADE-SALARY-SUB-TOT
+           MOVE ZERO TO WS-DECADE-NETWORTH-SUB-TOT
+           MOVE 'N' TO WS-DECADE-HAS-DATA-SW
+           .
        500-CONTROL-BREAK.
            IF WS-LINE-KTR > 0  *> Check for first time (beginning of pro
+                PERFORM 470-WRITE-DECADE-SUBTOTAL
                 MOVE WS-SALARY-SUB-TOT TO SALARY-SUB-TOT-OUT
                 MOVE WS-NET-WORTH-SUB-TOT TO NET-WORTH-SUB-TOT-OUT
                 WRITE PRINT-REC FROM WS-BLANK-LINE
@@ -269,20 +492,33 @@
                 WRITE PRINT-REC FROM WS-BLANK-LINE
            END-IF
            IF NOT EOF-INPUT
-                ADD +1 TO WS-LINE-KTR
                 MOVE ZERO TO WS-SALARY-SUB-TOT, WS-NET-WORTH-SUB-TOT
-                MOVE WS-LINE-KTR TO RPT-PAGE-NO
                 MOVE USA-STATE TO WS-CONTROL-KEY *> SET NEW CONTROL KEY
-                WRITE PRINT-REC FROM WS-BLANK-LINE
-                WRITE PRINT-REC FROM WS-HEADER-1
-                WRITE PRINT-REC FROM WS-BLANK-LINE
-                WRITE PRINT-REC FROM WS-HEADER-2
-                WRITE PRINT-REC FROM WS-HEADER-3
+                PERFORM 550-WRITE-HEADERS
                 PERFORM 150-INIT-WS-FIELDS
            END-IF
            .
+       550-WRITE-HEADERS.
+      *** RE-PRINT COLUMN HEADERS, EITHER ON A STATE BREAK OR WHENEVER
+      *** THE PAGE FILLS PAST REPORT-MAX-LINES MID-STATE
+           ADD +1 TO WS-LINE-KTR
+           MOVE WS-LINE-KTR TO RPT-PAGE-NO
+           WRITE PRINT-REC FROM WS-BLANK-LINE
+           WRITE PRINT-REC FROM WS-HEADER-1
+           WRITE PRINT-REC FROM WS-BLANK-LINE
+           WRITE PRINT-REC FROM WS-HEADER-2
+           WRITE PRINT-REC FROM WS-HEADER-3
+           MOVE 0 TO LINE-COUNT
+           .
        600-WRITE-DATA.
+      *** CHECK IF ENOUGH SPACE ON PAGE TO PRINT THE DETAIL LINE
+           IF LINE-COUNT < REPORT-MAX-LINES
+                CONTINUE
+           ELSE
+                PERFORM 550-WRITE-HEADERS
+           END-IF
            WRITE PRINT-REC
+           ADD +1 TO LINE-COUNT
            .
        700-READ-RECORD.
            READ ACCT-REC
@@ -291,20 +527,36 @@
            END-READ.
 
        800-WRITE-FINAL-LINES.
+      *** ACCUMULATE TOTAL/HIGH/LOW OVER THE ACTUAL POPULATED ENTRIES
+      *** ONLY (WS-SAL-COUNT), NOT THE FULL 44-SLOT TABLE SIZE.
+           MOVE ZERO TO TOTAL-SALARIES.
+           IF WS-SAL-COUNT > 0
+                MOVE SAL-ACCUM (1) TO HIGHEST-SALARY
+                MOVE SAL-ACCUM (1) TO LOWEST-SALARY
+           END-IF
+           PERFORM VARYING SAL-IDX FROM 1 BY 1
+               UNTIL SAL-IDX > WS-SAL-COUNT
+               ADD SAL-ACCUM (SAL-IDX) TO TOTAL-SALARIES
+               IF SAL-ACCUM (SAL-IDX) > HIGHEST-SALARY
+                    MOVE SAL-ACCUM (SAL-IDX) TO HIGHEST-SALARY
+               END-IF
+               IF SAL-ACCUM (SAL-IDX) < LOWEST-SALARY
+                    MOVE SAL-ACCUM (SAL-IDX) TO LOWEST-SALARY
+               END-IF
+           END-PERFORM.
+
       *** TOTAL OF ALL PRESIDENTS' SALARIES
-           COMPUTE TOTAL-SALARIES = FUNCTION SUM (SAL-ACCUM (ALL)).
            MOVE TOTAL-SALARIES TO FL1-TOTAL-SALARIES.
            WRITE PRINT-REC FROM FINAL-LINE1.
            WRITE PRINT-REC FROM WS-BLANK-LINE.
 
       *** PRESIDENT THAT HAS HIGHEST SALARY
-           COMPUTE HIGHEST-SALARY = FUNCTION MAX (SAL-ACCUM (ALL)).
            MOVE HIGHEST-SALARY TO FL2-HIGHEST-SALARY.
 
            MOVE 'N' TO VALUE-FOUND-SW.
 
            PERFORM VARYING SAL-IDX FROM 1 BY 1
-               UNTIL SAL-IDX > 44 OR VALUE-FOUND
+               UNTIL SAL-IDX > WS-SAL-COUNT OR VALUE-FOUND
                IF SAL-ACCUM (SAL-IDX) = HIGHEST-SALARY
                   MOVE 'Y' TO VALUE-FOUND-SW
                   MOVE SAL-TAB-FNAME (SAL-IDX) TO FL2-FNAME
@@ -316,20 +568,22 @@
            WRITE PRINT-REC FROM WS-BLANK-LINE.
 
       *** THE AVERAGE SALARY FOR ALL PRESIDENTS
-           COMPUTE AVERAGE-SALARY = FUNCTION MEAN (SAL-ACCUM (ALL)).
+           IF WS-SAL-COUNT > 0
+                COMPUTE AVERAGE-SALARY ROUNDED =
+                        TOTAL-SALARIES / WS-SAL-COUNT
+           END-IF
            MOVE AVERAGE-SALARY TO FL1-AVG-SALARIES.
            WRITE PRINT-REC FROM FINAL-LINE4.
            WRITE PRINT-REC FROM WS-BLANK-LINE.
 
 
       *** PRESIDENT THAT HAS LOWEST SALARY
-           COMPUTE LOWEST-SALARY = FUNCTION MIN (SAL-ACCUM (ALL)).
            MOVE LOWEST-SALARY TO FL3-LOWEST-SALARY.
 
            MOVE 'N' TO VALUE-FOUND-SW.
 
            PERFORM VARYING SAL-IDX FROM 1 BY 1
-               UNTIL SAL-IDX > 44 OR VALUE-FOUND
+               UNTIL SAL-IDX > WS-SAL-COUNT OR VALUE-FOUND
                IF SAL-ACCUM (SAL-IDX) = LOWEST-SALARY
                      MOVE 'Y' TO VALUE-FOUND-SW
                      MOVE SAL-TAB-FNAME (SAL-IDX) TO FL3-FNAME
@@ -343,7 +597,7 @@
       *** THE FILE CONTAINS MORE THAN ONE PRESIDENT WITH THE
       *** LOWEST SALARY - READ TABLE AND PRINT EACH OCCURANCE
            PERFORM VARYING SAL-IDX FROM FOUND-IDX BY 1
-               UNTIL SAL-IDX > 44
+               UNTIL SAL-IDX > WS-SAL-COUNT
                IF SAL-ACCUM (SAL-IDX) = LOWEST-SALARY
                      MOVE SAL-TAB-FNAME (SAL-IDX) TO FL3-FNAME
                      MOVE SAL-TAB-LNAME (SAL-IDX) TO FL3-LNAME
@@ -353,7 +607,22 @@
                END-IF
            END-PERFORM.
 
+       850-WRITE-PARTY-REPORT.
+           WRITE PRINT-REC FROM WS-BLANK-LINE.
+           WRITE PRINT-REC FROM WS-PARTY-HEADER.
+           WRITE PRINT-REC FROM WS-BLANK-LINE.
+           PERFORM VARYING PTY-IDX FROM 1 BY 1
+               UNTIL PTY-IDX > WS-PARTY-COUNT
+               MOVE PARTY-NAME (PTY-IDX) TO PARTY-NAME-O
+               MOVE PARTY-COUNT (PTY-IDX) TO PARTY-COUNT-O
+               MOVE PARTY-SALARY-TOT (PTY-IDX) TO PARTY-SALARY-O
+               MOVE PARTY-NETWORTH-TOT (PTY-IDX) TO PARTY-NETWORTH-O
+               WRITE PRINT-REC FROM WS-PARTY-DETAIL-LINE
+           END-PERFORM.
+
        900-WRAP-UP.
            CLOSE ACCT-REC
            CLOSE PRINT-LINE
-           .
\ No newline at end of file
+           CLOSE ACCT-CSV-FILE
+           CLOSE ACCT-REJ-FILE
+           .
