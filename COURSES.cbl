@@ -21,21 +21,25 @@
            SELECT COUROUT ASSIGN TO COUROUT.
 
            SELECT COURERR ASSIGN TO COURERR.
+
+           SELECT COURQRY ASSIGN TO COURQRY.
+
+           SELECT COURTRAN ASSIGN TO COURTRAN.
        DATA DIVISION.
        FILE SECTION.
        FD  COURIN
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 80 CHARACTERS
+           RECORD CONTAINS 100 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS COURIN-RECORD.
        01  COURIN-RECORD.
            05  STUDENT-NAME            PIC X(20).
            05  STUDENT-COURSES.
-               10 STUDENT-COURSE-TAB OCCURS 5 TIMES.
+               10 STUDENT-COURSE-TAB OCCURS 8 TIMES.
                    15  COURSE-NBR      PIC X(7).
                    15  COURSE-GRADE    PIC X(1).
-           05  FILLER                  PIC X(20).
+                   15  COURSE-CREDIT-HOURS PIC 9V9.
 
        FD  COUROUT
            RECORDING MODE IS F
@@ -55,47 +59,71 @@
            05 COURERR-DATA                 PIC X(80).
            05 COURERR-MESSAGE              PIC X(52).
 
+       FD  COURQRY
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS COURQRY-RECORD.
+       01  COURQRY-RECORD.
+           05  QRY-STUDENT-NAME        PIC X(20).
+           05  QRY-COURSE-NBR          PIC X(7).
+           05  FILLER                  PIC X(53).
+
+       FD  COURTRAN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS COURTRAN-RECORD.
+       01  COURTRAN-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  SUBSCRIPTS-AND-COUNTERS.
-           05  CTR-STUDENTS                 PIC 99    VALUE 0.
-           05  STUDENT-SUB                  PIC 99    VALUE 0 COMP.
+           05  CTR-STUDENTS                 PIC 999   VALUE 0.
+           05  STUDENT-SUB                  PIC 999   VALUE 0 COMP.
            05  COURSES-SUB                  PIC 99    VALUE 0 COMP.
-           05  QPA-SUB                      PIC 99    VALUE 0 COMP.
-           05  RECS-READ                    PIC 99    VALUE 0.
-           05  REC-IN-SUB                   PIC 99    VALUE 0 COMP.
-           05  GRADE-ACCUM                  PIC 99    VALUE 0 COMP.
+           05  QPA-SUB                      PIC 999   VALUE 0 COMP.
+           05  RECS-READ                    PIC 999   VALUE 0.
+           05  REC-IN-SUB                   PIC 999   VALUE 0 COMP.
+           05  GRADE-ACCUM                  PIC 9(3)V9 VALUE 0 COMP.
+           05  WS-COURSE-CNT                PIC 99    VALUE 0 COMP.
+           05  WS-CREDIT-TOTAL               PIC 9(3)V9 VALUE 0 COMP.
+           05  CTR-INVALID-GRADES           PIC 999   VALUE 0.
            05  HI-QPA                       PIC 99V99 VALUE 0.
            05  LOW-QPA                      PIC 99V99 VALUE 0.
            05  AVERAGE-QPA                  PIC 99V99 VALUE 0.
+           05  WS-QPA-SUM                   PIC 9(5)V99 VALUE 0.
 
        01  SEARCH-FIELDS.
            05  S-NAME                       PIC X(20) VALUE SPACES.
            05  S-COURSE1                    PIC X(7)  VALUE SPACES.
-           05  S-COURSE2                    PIC X(7)  VALUE SPACES.
 
 
        01  WS-STUDENT-RECORD.
-           05  WS-STUDENT-TABLE OCCURS 5 TIMES.
+           05  WS-STUDENT-TABLE OCCURS 200 TIMES.
              10  WS-STUDENT-NAME            PIC X(20).
              10  WS-STUDENT-COURSES.
-               15 WS-STUDENT-COURSE-TAB OCCURS 5 TIMES.
+               15 WS-STUDENT-COURSE-TAB OCCURS 8 TIMES.
                    20  WS-COURSE-NBR        PIC X(7).
                    20  WS-COURSE-GRADE      PIC X(1).
+                   20  WS-COURSE-CREDIT-HRS PIC 9V9.
 
        01  WS-STUDENT-RECORD2.
-           05  WS-STUDENT-TABLE2 OCCURS 5 TIMES
+           05  WS-STUDENT-TABLE2 OCCURS 200 TIMES
                                  INDEXED BY S-REC-IDX.
              10  WS-STUDENT-NAME2            PIC X(20).
              10  WS-STUDENT-COURSES2.
-               15 WS-STUDENT-COURSE-TAB2 OCCURS 5 TIMES
+               15 WS-STUDENT-COURSE-TAB2 OCCURS 8 TIMES
                                          INDEXED BY S-COR-IDX.
                    20  WS-COURSE-NBR2        PIC X(7).
                    20  WS-COURSE-GRADE2      PIC X(1).
                        88 VALID-GRADES   VALUE 'A' 'B' 'C' 'D' 'F'.
+                   20  WS-COURSE-CREDIT-HRS2 PIC 9V9.
 
 
        01  WS-QPA-TABLE.
-           05  WS-QPA-TAB OCCURS 5 TIMES.
+           05  WS-QPA-TAB OCCURS 200 TIMES.
                10 WS-QPA-NAME               PIC X(20).
                10 WS-QPA-AVG                PIC 9(2)V99.
 
@@ -104,6 +132,9 @@
           05 EOF                            PIC X(01) VALUE SPACE.
              88 END-OF-FILE VALUE 'Y'.
 
+          05 QRY-EOF                        PIC X(01) VALUE SPACE.
+             88 QRY-END-OF-FILE VALUE 'Y'.
+
           05 ERROR-FLAG                     PIC X(01) VALUE SPACE.
              88 ERROR-FOUND     VALUE 'Y'.
              88 ERROR-NOT-FOUND VALUE 'N'.
@@ -154,7 +185,7 @@
        01 FOOTER-LINE2.
           05 FILLER                    PIC X(26) VALUE
               'Total number of students: '.
-          05 FL2-NUM-OF-STU            PIC X(2).
+          05 FL2-NUM-OF-STU            PIC X(3).
           05 FILLER                    PIC X(52) VALUE SPACES.
 
        01 FOOTER-LINE3.
@@ -175,6 +206,32 @@
           05 FL5-AVERAGE               PIC Z9.99.
           05 FILLER                    PIC X(45) VALUE SPACES.
 
+       01 FOOTER-LINE6.
+          05 FILLER                    PIC X(24) VALUE
+               'Total invalid grades: '.
+          05 FL6-INVALID-GRADES        PIC ZZ9.
+          05 FILLER                    PIC X(53) VALUE SPACES.
+
+       01 TRAN-HEADER-LINE.
+          05 FILLER                    PIC X(16) VALUE
+               'TRANSCRIPT FOR: '.
+          05 TH-NAME                   PIC X(20).
+          05 FILLER                    PIC X(6)  VALUE ' QPA: '.
+          05 TH-QPA                    PIC Z9.99.
+          05 FILLER                    PIC X(33) VALUE SPACES.
+
+       01 TRAN-DETAIL-LINE.
+          05 FILLER                    PIC X(4)  VALUE SPACES.
+          05 FILLER                    PIC X(8)  VALUE 'Course: '.
+          05 TD-COURSE                 PIC X(7).
+          05 FILLER                    PIC X(3)  VALUE SPACES.
+          05 FILLER                    PIC X(7)  VALUE 'Grade: '.
+          05 TD-GRADE                  PIC X(1).
+          05 FILLER                    PIC X(3)  VALUE SPACES.
+          05 FILLER                    PIC X(13) VALUE 'Credit Hrs: '.
+          05 TD-CREDIT                  PIC 9.9.
+          05 FILLER                    PIC X(31) VALUE SPACES.
+
 
 
        PROCEDURE DIVISION.
@@ -182,10 +239,10 @@
            PERFORM 100-HOUSEKEEPING THRU 100-EXIT.
 
            PERFORM 500-PROCESS-RECORDS VARYING STUDENT-SUB
-                FROM 1 BY 1 UNTIL END-OF-FILE OR STUDENT-SUB > 5.
+                FROM 1 BY 1 UNTIL END-OF-FILE OR STUDENT-SUB > 200.
 
            PERFORM 600-PRINT-STUDENT VARYING STUDENT-SUB
-                FROM 1 BY 1 UNTIL END-OF-FILE OR STUDENT-SUB > 5.
+                FROM 1 BY 1 UNTIL STUDENT-SUB > CTR-STUDENTS.
 
            PERFORM 650-PRINT-SUMMARY-LINES.
 
@@ -210,8 +267,8 @@
            EXIT.
 
        200-OPEN-FILES.
-           OPEN INPUT COURIN.
-           OPEN OUTPUT COUROUT, COURERR.
+           OPEN INPUT COURIN, COURQRY.
+           OPEN OUTPUT COUROUT, COURERR, COURTRAN.
        200-EXIT.
            EXIT.
 
@@ -251,51 +308,70 @@
            SET S-REC-IDX TO STUDENT-SUB.
            MOVE COURIN-RECORD TO WS-STUDENT-TABLE2 (S-REC-IDX).
 
-      *** CHECK FOR VALID GRADE
+      *** CHECK FOR VALID GRADE (SKIP UNUSED COURSE SLOTS)
            PERFORM VARYING COURSES-SUB FROM 1 BY 1
-               UNTIL COURSES-SUB > 5
-             IF WS-COURSE-GRADE(STUDENT-SUB, COURSES-SUB) =
-                ('A' OR 'B' OR 'C' OR 'D' OR 'F')
+               UNTIL COURSES-SUB > 8
+             IF WS-COURSE-NBR(STUDENT-SUB, COURSES-SUB) = SPACES
              THEN CONTINUE
              ELSE
-               STRING WS-STUDENT-NAME (STUDENT-SUB) SPACE
-                      WS-COURSE-NBR (STUDENT-SUB, COURSES-SUB) SPACE
-                      WS-COURSE-GRADE (STUDENT-SUB, COURSES-SUB)
-                DELIMITED BY SIZE
-                INTO COURERR-DATA
-                END-STRING
-                MOVE '  INVALID GRADE' TO COURERR-MESSAGE
-                WRITE COURERR-RECORD
+               IF WS-COURSE-GRADE(STUDENT-SUB, COURSES-SUB) =
+                  ('A' OR 'B' OR 'C' OR 'D' OR 'F')
+               THEN CONTINUE
+               ELSE
+                 STRING WS-STUDENT-NAME (STUDENT-SUB) SPACE
+                        WS-COURSE-NBR (STUDENT-SUB, COURSES-SUB) SPACE
+                        WS-COURSE-GRADE (STUDENT-SUB, COURSES-SUB)
+                  DELIMITED BY SIZE
+                  INTO COURERR-DATA
+                  END-STRING
+                  MOVE '  INVALID GRADE' TO COURERR-MESSAGE
+                  WRITE COURERR-RECORD
+                  ADD 1 TO CTR-INVALID-GRADES
+               END-IF
              END-IF
             END-PERFORM.
 
-      *** ASSIGN NUMBERIC VALUE TO GRADE
+      *** ASSIGN NUMERIC VALUE TO GRADE, WEIGHTED BY CREDIT HOURS
            MOVE 0 TO GRADE-ACCUM,
+                     WS-COURSE-CNT,
+                     WS-CREDIT-TOTAL,
                      AVERAGE-QPA.
 
            PERFORM VARYING COURSES-SUB FROM 1 BY 1
-               UNTIL COURSES-SUB > 5
-             EVALUATE WS-COURSE-GRADE(STUDENT-SUB, COURSES-SUB)
-                 WHEN 'A' MOVE '4' TO
-                   WS-COURSE-GRADE(STUDENT-SUB, COURSES-SUB)
-                   ADD 4           TO GRADE-ACCUM
-                 WHEN 'B' MOVE '3' TO
-                   WS-COURSE-GRADE(STUDENT-SUB, COURSES-SUB)
-                   ADD 3           TO GRADE-ACCUM
-                 WHEN 'C' MOVE '2' TO
-                   WS-COURSE-GRADE(STUDENT-SUB, COURSES-SUB)
-                   ADD 2           TO GRADE-ACCUM
-                 WHEN 'D' MOVE '1' TO
-                   WS-COURSE-GRADE(STUDENT-SUB, COURSES-SUB)
-                   ADD 1           TO GRADE-ACCUM
-                 WHEN 'F' MOVE '0' TO
-                   WS-COURSE-GRADE(STUDENT-SUB, COURSES-SUB)
-             END-EVALUATE
+               UNTIL COURSES-SUB > 8
+             IF WS-COURSE-NBR(STUDENT-SUB, COURSES-SUB) NOT = SPACES
+               AND WS-COURSE-GRADE(STUDENT-SUB, COURSES-SUB) =
+                  ('A' OR 'B' OR 'C' OR 'D' OR 'F')
+               ADD 1 TO WS-COURSE-CNT
+               ADD WS-COURSE-CREDIT-HRS (STUDENT-SUB, COURSES-SUB)
+                 TO WS-CREDIT-TOTAL
+               EVALUATE WS-COURSE-GRADE(STUDENT-SUB, COURSES-SUB)
+                   WHEN 'A' MOVE '4' TO
+                     WS-COURSE-GRADE(STUDENT-SUB, COURSES-SUB)
+                     COMPUTE GRADE-ACCUM = GRADE-ACCUM + 4 *
+                       WS-COURSE-CREDIT-HRS (STUDENT-SUB, COURSES-SUB)
+                   WHEN 'B' MOVE '3' TO
+                     WS-COURSE-GRADE(STUDENT-SUB, COURSES-SUB)
+                     COMPUTE GRADE-ACCUM = GRADE-ACCUM + 3 *
+                       WS-COURSE-CREDIT-HRS (STUDENT-SUB, COURSES-SUB)
+                   WHEN 'C' MOVE '2' TO
+                     WS-COURSE-GRADE(STUDENT-SUB, COURSES-SUB)
+                     COMPUTE GRADE-ACCUM = GRADE-ACCUM + 2 *
+                       WS-COURSE-CREDIT-HRS (STUDENT-SUB, COURSES-SUB)
+                   WHEN 'D' MOVE '1' TO
+                     WS-COURSE-GRADE(STUDENT-SUB, COURSES-SUB)
+                     COMPUTE GRADE-ACCUM = GRADE-ACCUM + 1 *
+                       WS-COURSE-CREDIT-HRS (STUDENT-SUB, COURSES-SUB)
+                   WHEN 'F' MOVE '0' TO
+                     WS-COURSE-GRADE(STUDENT-SUB, COURSES-SUB)
+               END-EVALUATE
+             END-IF
            END-PERFORM.
 
-      *** FIND AVERAGE QPA FOR ALL COURSES
-           COMPUTE AVERAGE-QPA = GRADE-ACCUM / 5
-           END-COMPUTE.
+      *** FIND CREDIT-HOUR-WEIGHTED QPA FOR THIS STUDENT
+           IF WS-CREDIT-TOTAL > 0
+              COMPUTE AVERAGE-QPA = GRADE-ACCUM / WS-CREDIT-TOTAL
+           END-IF.
 
       *** SAVE STUDENT NAME AND AVERAGE QPA TO TABLE FOR REPORT
            MOVE STUDENT-SUB       TO QPA-SUB.
@@ -312,33 +388,65 @@
            MOVE DETAIL-LINE1 TO COUROUT-RECORD.
            WRITE COUROUT-RECORD.
 
-      *** PRINT EACH COURSE FOR THE STUDENT
+      *** PRINT EACH COURSE FOR THE STUDENT (SKIP UNUSED SLOTS)
            PERFORM VARYING COURSES-SUB FROM 1 BY 1
-               UNTIL COURSES-SUB > 5
-             EVALUATE WS-COURSE-GRADE(STUDENT-SUB, COURSES-SUB)
-                 WHEN '4' MOVE 'A' TO DL2-GRADE
-                          PERFORM 610-PRINT-COURSE
-                 WHEN '3' MOVE 'B' TO DL2-GRADE
-                          PERFORM 610-PRINT-COURSE
-                 WHEN '2' MOVE 'C' TO DL2-GRADE
-                          PERFORM 610-PRINT-COURSE
-                 WHEN '1' MOVE 'D' TO DL2-GRADE
-                          PERFORM 610-PRINT-COURSE
-                 WHEN '0' MOVE 'F' TO DL2-GRADE
-                          PERFORM 610-PRINT-COURSE
-             END-EVALUATE
+               UNTIL COURSES-SUB > 8
+             IF WS-COURSE-NBR(STUDENT-SUB, COURSES-SUB) NOT = SPACES
+               EVALUATE WS-COURSE-GRADE(STUDENT-SUB, COURSES-SUB)
+                   WHEN '4' MOVE 'A' TO DL2-GRADE
+                            PERFORM 610-PRINT-COURSE
+                   WHEN '3' MOVE 'B' TO DL2-GRADE
+                            PERFORM 610-PRINT-COURSE
+                   WHEN '2' MOVE 'C' TO DL2-GRADE
+                            PERFORM 610-PRINT-COURSE
+                   WHEN '1' MOVE 'D' TO DL2-GRADE
+                            PERFORM 610-PRINT-COURSE
+                   WHEN '0' MOVE 'F' TO DL2-GRADE
+                            PERFORM 610-PRINT-COURSE
+               END-EVALUATE
+             END-IF
            END-PERFORM.
 
       *** PRINT BLANK LINE AFTER COURSES
            MOVE BLANK-LINE   TO COUROUT-RECORD.
            WRITE COUROUT-RECORD.
 
+           PERFORM 620-WRITE-TRANSCRIPT.
+
        610-PRINT-COURSE.
            MOVE WS-COURSE-NBR (STUDENT-SUB, COURSES-SUB)
                                    TO DL2-COURSE.
            MOVE DETAIL-LINE2       TO COUROUT-RECORD.
            WRITE COUROUT-RECORD.
 
+       620-WRITE-TRANSCRIPT.
+      *** ONE PER-STUDENT TRANSCRIPT RECORD FOR THE ADVISING OFFICE
+           MOVE WS-STUDENT-NAME (STUDENT-SUB) TO TH-NAME.
+           MOVE WS-QPA-AVG (STUDENT-SUB)       TO TH-QPA.
+           MOVE TRAN-HEADER-LINE              TO COURTRAN-RECORD.
+           WRITE COURTRAN-RECORD.
+
+           PERFORM VARYING COURSES-SUB FROM 1 BY 1
+               UNTIL COURSES-SUB > 8
+             IF WS-COURSE-NBR(STUDENT-SUB, COURSES-SUB) NOT = SPACES
+                PERFORM 625-WRITE-TRAN-COURSE
+             END-IF
+           END-PERFORM.
+
+       625-WRITE-TRAN-COURSE.
+           MOVE WS-COURSE-NBR (STUDENT-SUB, COURSES-SUB) TO TD-COURSE.
+           EVALUATE WS-COURSE-GRADE(STUDENT-SUB, COURSES-SUB)
+               WHEN '4' MOVE 'A' TO TD-GRADE
+               WHEN '3' MOVE 'B' TO TD-GRADE
+               WHEN '2' MOVE 'C' TO TD-GRADE
+               WHEN '1' MOVE 'D' TO TD-GRADE
+               WHEN '0' MOVE 'F' TO TD-GRADE
+           END-EVALUATE.
+           MOVE WS-COURSE-CREDIT-HRS (STUDENT-SUB, COURSES-SUB)
+                                   TO TD-CREDIT.
+           MOVE TRAN-DETAIL-LINE   TO COURTRAN-RECORD.
+           WRITE COURTRAN-RECORD.
+
        650-PRINT-SUMMARY-LINES.
            MOVE FOOTER-LINE1       TO COUROUT-RECORD.
            WRITE COUROUT-RECORD.
@@ -347,12 +455,26 @@
            MOVE FOOTER-LINE2       TO COUROUT-RECORD.
            WRITE COUROUT-RECORD.
 
-           COMPUTE HI-QPA = FUNCTION MAX (WS-QPA-AVG (ALL)).
-           COMPUTE LOW-QPA = FUNCTION MIN (WS-QPA-AVG (ALL)).
-           COMPUTE AVERAGE-QPA = FUNCTION MEAN (WS-QPA-AVG (ALL)).
+      *** FIND HIGH/LOW/AVERAGE QPA ACROSS ALL STUDENTS READ
+           MOVE WS-QPA-AVG (1)   TO HI-QPA.
+           MOVE WS-QPA-AVG (1)   TO LOW-QPA.
+           MOVE 0                TO WS-QPA-SUM.
+           PERFORM VARYING QPA-SUB FROM 1 BY 1
+               UNTIL QPA-SUB > CTR-STUDENTS
+               IF WS-QPA-AVG (QPA-SUB) > HI-QPA
+                  MOVE WS-QPA-AVG (QPA-SUB) TO HI-QPA
+               END-IF
+               IF WS-QPA-AVG (QPA-SUB) < LOW-QPA
+                  MOVE WS-QPA-AVG (QPA-SUB) TO LOW-QPA
+               END-IF
+               ADD WS-QPA-AVG (QPA-SUB) TO WS-QPA-SUM
+           END-PERFORM.
+           IF CTR-STUDENTS > 0
+              COMPUTE AVERAGE-QPA ROUNDED = WS-QPA-SUM / CTR-STUDENTS
+           END-IF.
 
            PERFORM VARYING QPA-SUB FROM 1 BY 1
-               UNTIL QPA-SUB > 5
+               UNTIL QPA-SUB > CTR-STUDENTS
                IF WS-QPA-AVG (QPA-SUB) = HI-QPA
                   MOVE WS-QPA-NAME (QPA-SUB) TO FL3-HI-NAME
                   MOVE FOOTER-LINE3          TO COUROUT-RECORD
@@ -361,7 +483,7 @@
            END-PERFORM.
 
            PERFORM VARYING QPA-SUB FROM 1 BY 1
-               UNTIL QPA-SUB > 5
+               UNTIL QPA-SUB > CTR-STUDENTS
                IF WS-QPA-AVG (QPA-SUB) = LOW-QPA
                   MOVE WS-QPA-NAME (QPA-SUB) TO FL4-LOW-NAME
                   MOVE FOOTER-LINE4          TO COUROUT-RECORD
@@ -373,70 +495,24 @@
            MOVE FOOTER-LINE5       TO COUROUT-RECORD.
            WRITE COUROUT-RECORD.
 
-       700-QUERY-TABLE.
-      *** Find anyone who's studied TRIG551 or DRUM310
-           MOVE 'TRIG551'          TO S-COURSE1.
-           MOVE 'DRUM310'          TO S-COURSE2.
-
-           PERFORM VARYING S-REC-IDX FROM 1 BY 1
-                   UNTIL S-REC-IDX > 5
-              PERFORM VARYING S-COR-IDX FROM 1 BY 1
-                      UNTIL S-COR-IDX > 5
-                 SEARCH WS-STUDENT-COURSE-TAB2
-                 AT END
-                     CONTINUE
-              WHEN WS-COURSE-NBR2 (S-REC-IDX S-COR-IDX) = S-COURSE1 OR
-                   WS-COURSE-NBR2 (S-REC-IDX S-COR-IDX) = S-COURSE2
-                   DISPLAY 'STUDENT: ' WS-STUDENT-NAME2 (S-REC-IDX)
-                       'HAS TAKEN: ' S-COURSE1 ' ' S-COURSE2
-                  END-SEARCH
-               END-PERFORM
-           END-PERFORM.
-
-      *** Is SALLY HARRIS taking ear-training (EART164)?
-           MOVE 'SALLY HARRIS'     TO S-NAME.
-           MOVE 'EART164'          TO S-COURSE1.
-
-           PERFORM VARYING S-REC-IDX FROM 1 BY 1
-                   UNTIL S-REC-IDX > 5
-              PERFORM VARYING S-COR-IDX FROM 1 BY 1
-                      UNTIL S-COR-IDX > 5
-                 SEARCH WS-STUDENT-COURSE-TAB2
-                 AT END
-                     CONTINUE
-              WHEN WS-STUDENT-NAME2 (S-REC-IDX) = S-NAME   AND
-                   WS-COURSE-NBR2 (S-REC-IDX S-COR-IDX) = S-COURSE1
-                   DISPLAY 'STUDENT: ' WS-STUDENT-NAME2 (S-REC-IDX)
-                       'HAS TAKEN: ' S-COURSE1
-                  END-SEARCH
-               END-PERFORM
-           END-PERFORM.
-
-      *** What did LISA CRUDUP get in PSYCH23A?
-           MOVE 'LISA CRUDUP'       TO S-NAME.
-           MOVE 'PSYC23A'           TO S-COURSE1.
+           MOVE CTR-INVALID-GRADES TO FL6-INVALID-GRADES.
+           MOVE FOOTER-LINE6       TO COUROUT-RECORD.
+           WRITE COUROUT-RECORD.
 
-           PERFORM VARYING S-REC-IDX FROM 1 BY 1
-                   UNTIL S-REC-IDX > 5
-              PERFORM VARYING S-COR-IDX FROM 1 BY 1
-                      UNTIL S-COR-IDX > 5
-                 SEARCH WS-STUDENT-COURSE-TAB2
-                 AT END
-                     CONTINUE
-              WHEN WS-STUDENT-NAME2 (S-REC-IDX) = S-NAME   AND
-                   WS-COURSE-NBR2 (S-REC-IDX S-COR-IDX) = S-COURSE1
-                   DISPLAY 'STUDENT: ' WS-STUDENT-NAME2 (S-REC-IDX)
-                       'HAS TAKEN: ' S-COURSE1 ' THE GRADE IS: '
-                       WS-COURSE-GRADE2 (S-REC-IDX S-COR-IDX)
-                  END-SEARCH
-               END-PERFORM
+       700-QUERY-TABLE.
+      *** Answer one query per COURQRY parameter card: a student name
+      *** and/or course number to look up, instead of hardcoded cases.
+           PERFORM 705-READ-COURQRY THRU 705-EXIT.
+           PERFORM UNTIL QRY-END-OF-FILE
+              PERFORM 710-RUN-QUERY THRU 710-EXIT
+              PERFORM 705-READ-COURQRY THRU 705-EXIT
            END-PERFORM.
 
       *** Are there any records with invalid grades
            PERFORM VARYING S-REC-IDX FROM 1 BY 1
-                   UNTIL S-REC-IDX > 5
+                   UNTIL S-REC-IDX > CTR-STUDENTS
               PERFORM VARYING S-COR-IDX FROM 1 BY 1
-                      UNTIL S-COR-IDX > 5
+                      UNTIL S-COR-IDX > 8
                  SEARCH WS-STUDENT-COURSE-TAB2
                  AT END
                      CONTINUE
@@ -450,6 +526,76 @@
               END-PERFORM
            END-PERFORM.
 
+       705-READ-COURQRY.
+           READ COURQRY
+             AT END MOVE 'Y' TO QRY-EOF
+           END-READ.
+       705-EXIT.
+           EXIT.
+
+       710-RUN-QUERY.
+      *** Move the parameter card's search keys into SEARCH-FIELDS
+      *** and run the same SEARCH logic the old hardcoded queries used.
+           MOVE QRY-STUDENT-NAME   TO S-NAME.
+           MOVE QRY-COURSE-NBR     TO S-COURSE1.
+
+           IF S-NAME NOT = SPACES AND S-COURSE1 NOT = SPACES
+              PERFORM VARYING S-REC-IDX FROM 1 BY 1
+                      UNTIL S-REC-IDX > CTR-STUDENTS
+                 PERFORM VARYING S-COR-IDX FROM 1 BY 1
+                         UNTIL S-COR-IDX > 8
+                    SEARCH WS-STUDENT-COURSE-TAB2
+                    AT END
+                        CONTINUE
+                 WHEN WS-STUDENT-NAME2 (S-REC-IDX) = S-NAME   AND
+                      WS-COURSE-NBR2 (S-REC-IDX S-COR-IDX) = S-COURSE1
+                      DISPLAY 'STUDENT: ' WS-STUDENT-NAME2 (S-REC-IDX)
+                          'HAS TAKEN: ' S-COURSE1 ' THE GRADE IS: '
+                          WS-COURSE-GRADE2 (S-REC-IDX S-COR-IDX)
+                     END-SEARCH
+                  END-PERFORM
+              END-PERFORM
+           ELSE
+           IF S-COURSE1 NOT = SPACES
+      *** no name given -- find every student who has taken this course
+              PERFORM VARYING S-REC-IDX FROM 1 BY 1
+                      UNTIL S-REC-IDX > CTR-STUDENTS
+                 PERFORM VARYING S-COR-IDX FROM 1 BY 1
+                         UNTIL S-COR-IDX > 8
+                    SEARCH WS-STUDENT-COURSE-TAB2
+                    AT END
+                        CONTINUE
+                 WHEN WS-COURSE-NBR2 (S-REC-IDX S-COR-IDX) = S-COURSE1
+                      DISPLAY 'STUDENT: ' WS-STUDENT-NAME2 (S-REC-IDX)
+                          'HAS TAKEN: ' S-COURSE1
+                     END-SEARCH
+                  END-PERFORM
+              END-PERFORM
+           ELSE
+           IF S-NAME NOT = SPACES
+      *** no course given -- list every course this student has taken
+              PERFORM VARYING S-REC-IDX FROM 1 BY 1
+                      UNTIL S-REC-IDX > CTR-STUDENTS
+                 IF WS-STUDENT-NAME2 (S-REC-IDX) = S-NAME
+                    PERFORM VARYING S-COR-IDX FROM 1 BY 1
+                            UNTIL S-COR-IDX > 8
+                       IF WS-COURSE-NBR2 (S-REC-IDX S-COR-IDX)
+                          NOT = SPACES
+                          DISPLAY 'STUDENT: '
+                              WS-STUDENT-NAME2 (S-REC-IDX)
+                              'HAS TAKEN: '
+                              WS-COURSE-NBR2 (S-REC-IDX S-COR-IDX)
+                              ' THE GRADE IS: '
+                              WS-COURSE-GRADE2 (S-REC-IDX S-COR-IDX)
+                       END-IF
+                    END-PERFORM
+                 END-IF
+              END-PERFORM
+           END-IF
+           END-IF
+           END-IF.
+       710-EXIT.
+           EXIT.
 
        900-CLOSE-FILES.
-           CLOSE COURIN, COUROUT, COURERR.
\ No newline at end of file
+           CLOSE COURIN, COUROUT, COURERR, COURQRY, COURTRAN.
