@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+      ****************************************************************
+      **   CALLABLE STATE ABBREVIATION <-> FULL NAME LOOKUP, BUILT
+      **     FROM THE SAME STATE-MASTER-FILE TECHNIQUE DEMONSTRATED
+      **     IN TABLES03, SO ANY PROGRAM CAN REUSE IT (CNTRLBRK's
+      **     PRESIDENTS REPORT INCLUDED) INSTEAD OF DISPLAYING A
+      **     FIXED SET OF EXAMPLE LOOKUPS.
+      ****************************************************************
+       PROGRAM-ID.   STATELKP.
+       INSTALLATION.  IBM.
+       DATE-WRITTEN.  01-01-2009.
+       DATE-COMPILED. 01-01-2009.
+       SECURITY.   NONE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM.
+       OBJECT-COMPUTER.   IBM.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STATE-MASTER-FILE   ASSIGN TO STATEMST
+                  ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STATE-MASTER-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY STATEMST.
+
+       WORKING-STORAGE SECTION.
+       01 SWITCHES-IN-PROGRAM.
+           05 SW-END-OF-MASTER    PIC X       VALUE 'N'.
+               88 END-OF-MASTER               VALUE 'Y'.
+           05 SW-TABLE-LOADED     PIC X       VALUE 'N'.
+               88 TABLE-LOADED                VALUE 'Y'.
+
+       01  WS-STATE-COUNT          PIC S9(4) COMP VALUE 0.
+
+       01  STATE-LOOKUP-TABLE.
+           05 STATE-LOOKUP-ENTRY OCCURS 60 TIMES
+                   INDEXED BY SL-IDX.
+               10 SL-ABBREV      PIC X(02).
+               10 SL-NAME        PIC X(20).
+
+       LINKAGE SECTION.
+       01  LK-REQUEST-CODE         PIC X(01).
+           88 LK-ABBREV-TO-NAME    VALUE '1'.
+           88 LK-NAME-TO-ABBREV    VALUE '2'.
+       01  LK-ABBREV                PIC X(02).
+       01  LK-NAME                  PIC X(20).
+       01  LK-FOUND-SW              PIC X(01).
+           88 LK-FOUND               VALUE 'Y'.
+
+       PROCEDURE DIVISION USING LK-REQUEST-CODE, LK-ABBREV, LK-NAME,
+                                 LK-FOUND-SW.
+       000-MAINLINE.
+           IF NOT TABLE-LOADED
+              PERFORM 040-LOAD-TABLE THRU 040-EXIT
+              MOVE 'Y' TO SW-TABLE-LOADED
+           END-IF.
+
+           MOVE 'N' TO LK-FOUND-SW.
+           EVALUATE TRUE
+              WHEN LK-ABBREV-TO-NAME
+                 PERFORM 100-LOOKUP-BY-ABBREV THRU 100-EXIT
+              WHEN LK-NAME-TO-ABBREV
+                 PERFORM 150-LOOKUP-BY-NAME THRU 150-EXIT
+           END-EVALUATE.
+
+           GOBACK.
+
+       040-LOAD-TABLE.
+      *** OPEN THE MASTER FILE AND LOAD IT INTO STATE-LOOKUP-TABLE --
+      *** ONLY HAPPENS ON THE FIRST CALL THIS RUN
+           OPEN INPUT STATE-MASTER-FILE.
+           PERFORM 045-READ-MASTER THRU 045-EXIT.
+           PERFORM 050-LOAD-ONE-ENTRY THRU 050-EXIT
+                       UNTIL END-OF-MASTER.
+           CLOSE STATE-MASTER-FILE.
+       040-EXIT.
+           EXIT.
+
+       045-READ-MASTER.
+           READ STATE-MASTER-FILE
+           AT END
+              MOVE 'Y' TO SW-END-OF-MASTER.
+       045-EXIT.
+           EXIT.
+
+       050-LOAD-ONE-ENTRY.
+           IF WS-STATE-COUNT < 60
+              ADD 1 TO WS-STATE-COUNT
+              MOVE SM-ABBREV TO SL-ABBREV (WS-STATE-COUNT)
+              MOVE SM-NAME   TO SL-NAME (WS-STATE-COUNT)
+           ELSE
+              DISPLAY 'WARNING: STATE-LOOKUP-TABLE FULL - DROPPED '
+                 SM-ABBREV
+           END-IF.
+           PERFORM 045-READ-MASTER THRU 045-EXIT.
+       050-EXIT.
+           EXIT.
+
+       100-LOOKUP-BY-ABBREV.
+           PERFORM VARYING SL-IDX FROM 1 BY 1
+                   UNTIL SL-IDX > WS-STATE-COUNT OR LK-FOUND
+              IF SL-ABBREV (SL-IDX) = LK-ABBREV
+                 MOVE SL-NAME (SL-IDX) TO LK-NAME
+                 MOVE 'Y' TO LK-FOUND-SW
+              END-IF
+           END-PERFORM.
+       100-EXIT.
+           EXIT.
+
+       150-LOOKUP-BY-NAME.
+           PERFORM VARYING SL-IDX FROM 1 BY 1
+                   UNTIL SL-IDX > WS-STATE-COUNT OR LK-FOUND
+              IF SL-NAME (SL-IDX) = LK-NAME
+                 MOVE SL-ABBREV (SL-IDX) TO LK-ABBREV
+                 MOVE 'Y' TO LK-FOUND-SW
+              END-IF
+           END-PERFORM.
+       150-EXIT.
+           EXIT.
