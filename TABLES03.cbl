@@ -14,27 +14,16 @@
        OBJECT-COMPUTER.   IBM.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT STATE-NAME-FILE   ASSIGN TO STATES
-                  ORGANIZATION IS SEQUENTIAL.
-           SELECT STATE-ABBREVIATIONS   ASSIGN TO STABBREV
+           SELECT STATE-MASTER-FILE   ASSIGN TO STATEMST
                   ORGANIZATION IS SEQUENTIAL.
            SELECT REPORT-OUT ASSIGN TO RPTOUT
                   ORGANIZATION IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
-       FD  STATE-ABBREVIATIONS
-           RECORDING MODE IS F
-           LABEL RECORDS ARE STANDARD.
-       01 STATE-ABBREV-REC.
-           05 STATE-ABBREV-DATA  PIC X(02).
-           05 FILLER             PIC X(78).
-
-       FD  STATE-NAME-FILE
+       FD  STATE-MASTER-FILE
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD.
-       01 STATE-NAME-REC.
-           05 STATE-NAME         PIC X(20).
-           05 FILLER             PIC X(60).
+           COPY STATEMST.
 
        FD  REPORT-OUT
            RECORDING MODE IS F
@@ -43,15 +32,24 @@
 
        WORKING-STORAGE SECTION.
        01 SWITCHES-IN-PROGRAM.
-           05 SW-END-OF-STATES    PIC X       VALUE 'N'.
-               88 END-OF-STATES               VALUE 'Y'.
-           05 SW-END-OF-ABBREV    PIC X       VALUE 'N'.
-               88 END-OF-ABBREV               VALUE 'Y'.
+           05 SW-END-OF-MASTER    PIC X       VALUE 'N'.
+               88 END-OF-MASTER               VALUE 'Y'.
 
        77  CTR-STATES             PIC S9(02)  VALUE +0.
        77  STATE-ABBREV-SEARCH    PIC X(02).
        77  STATE-NAME-SEARCH      PIC X(20).
 
+      *** STATE-MASTER-FILE IS NOT GUARANTEED TO BE IN ASCENDING ORDER
+      *** BY BOTH ABBREVIATION AND NAME AT ONCE (THOSE TWO ORDERS ARE
+      *** GENERALLY DIFFERENT), SO 400-STATE-SEARCH-ALL USES THE
+      *** STATELKP SUBPROGRAM'S LINEAR LOOKUP RATHER THAN SEARCH ALL
+      *** OVER A TABLE WHOSE ACTUAL ROW ORDER CAN'T BE RELIED ON
+       77  LK-REQUEST-CODE         PIC X(01)   VALUE '1'.
+       77  LK-ABBREV               PIC X(02).
+       77  LK-NAME                 PIC X(20).
+       77  LK-FOUND-SW             PIC X(01)   VALUE 'N'.
+           88 LK-FOUND                         VALUE 'Y'.
+
        01  STATES-TABLE.
            05 STATE-DATA OCCURS 50 TIMES
                    INDEXED BY ST-NAME-IDX.
@@ -59,15 +57,16 @@
                10 FILLER         PIC X(60).
 
        01  STATES-TABLE-B.
+      *** NOT SEARCHED WITH SEARCH ALL -- THE MASTER FILE ROW ORDER
+      *** ISN'T GUARANTEED ASCENDING BY NAME, SO 450-STATE-SEARCH-ALL-REV
+      *** USES A LINEAR SEARCH AGAINST THIS TABLE INSTEAD
            05 STATE-DATA-B OCCURS 50 TIMES
-                   ASCENDING KEY IS ST-NAME-DAT-B
                    INDEXED BY ST-NAME-IDX-B.
                10 ST-NAME-DAT-B    PIC X(20).
                10 FILLER           PIC X(60).
 
        01 STATES-ABBREV-TABLE.
            05 STATE-ABBREV-TBL OCCURS 50 TIMES
-                   ASCENDING KEY IS ST-ABBREV-DAT
                    INDEXED BY ST-ABBREV-IDX.
                10 ST-ABBREV-DAT  PIC X(02).
                10 FILLER         PIC X(78).
@@ -75,7 +74,7 @@
        PROCEDURE DIVISION.
        000-TOP-LEVEL.
            PERFORM 100-INITIALIZATION.
-           PERFORM 200-LOAD-TABLES UNTIL END-OF-STATES.
+           PERFORM 200-LOAD-TABLES UNTIL END-OF-MASTER.
            PERFORM 300-STATE-SEARCH.
            PERFORM 350-STATE-SEARCH-REV.
            PERFORM 400-STATE-SEARCH-ALL.
@@ -84,7 +83,7 @@
            GOBACK.
 
        100-INITIALIZATION.
-           OPEN INPUT STATE-NAME-FILE, STATE-ABBREVIATIONS.
+           OPEN INPUT STATE-MASTER-FILE.
            OPEN OUTPUT REPORT-OUT.
            SET ST-ABBREV-IDX TO 1.
            SET ST-NAME-IDX TO 1.
@@ -92,21 +91,22 @@
            PERFORM 230-READ-RECORDS.
 
        200-LOAD-TABLES.
-           MOVE STATE-ABBREV-REC TO STATE-ABBREV-TBL(ST-ABBREV-IDX).
-           MOVE STATE-NAME-REC TO STATE-DATA(ST-NAME-IDX).
-           MOVE STATE-NAME-REC TO STATE-DATA-B(ST-NAME-IDX-B).
+      *** ONE MASTER RECORD CARRIES BOTH THE ABBREVIATION AND THE
+      *** FULL NAME, SO A SINGLE READ FEEDS ALL THREE TABLES --
+      *** THE TWO CAN NEVER DRIFT OUT OF LOCKSTEP LIKE THE OLD
+      *** TWO-FILE VERSION COULD
+           MOVE SM-ABBREV TO ST-ABBREV-DAT(ST-ABBREV-IDX).
+           MOVE SM-NAME TO ST-NAME-DAT(ST-NAME-IDX).
+           MOVE SM-NAME TO ST-NAME-DAT-B(ST-NAME-IDX-B).
            SET ST-ABBREV-IDX UP BY 1.
            SET ST-NAME-IDX UP BY 1.
            SET ST-NAME-IDX-B UP BY 1.
            PERFORM 230-READ-RECORDS.
 
        230-READ-RECORDS.
-           READ STATE-NAME-FILE
-           AT END
-              MOVE 'Y' TO SW-END-OF-STATES.
-           READ STATE-ABBREVIATIONS
+           READ STATE-MASTER-FILE
            AT END
-              MOVE 'Y' TO SW-END-OF-ABBREV.
+              MOVE 'Y' TO SW-END-OF-MASTER.
 
        300-STATE-SEARCH.
            MOVE 'CT' TO STATE-ABBREV-SEARCH.
@@ -114,9 +114,15 @@
            SEARCH STATE-ABBREV-TBL
            AT END
               DISPLAY 'NOT A STATE'
+              MOVE 'NOT A STATE' TO REPORT-LINE-OUT
+              WRITE REPORT-LINE-OUT
            WHEN ST-ABBREV-DAT(ST-ABBREV-IDX) = STATE-ABBREV-SEARCH
-                SET ST-NAME-IDX TO ST-ABBREV-IDX.
-           DISPLAY 'FOUND ' ST-NAME-DAT(ST-NAME-IDX).
+                SET ST-NAME-IDX TO ST-ABBREV-IDX
+                DISPLAY 'FOUND ' ST-NAME-DAT(ST-NAME-IDX)
+                STRING 'FOUND ' DELIMITED BY SIZE
+                       ST-NAME-DAT(ST-NAME-IDX) DELIMITED BY SIZE
+                       INTO REPORT-LINE-OUT
+                WRITE REPORT-LINE-OUT.
 
        350-STATE-SEARCH-REV.
            MOVE 'California'  TO STATE-NAME-SEARCH.
@@ -124,27 +130,52 @@
            SEARCH STATE-DATA
            AT END
               DISPLAY 'NOT A STATE'
+              MOVE 'NOT A STATE' TO REPORT-LINE-OUT
+              WRITE REPORT-LINE-OUT
            WHEN ST-NAME-DAT(ST-NAME-IDX) = STATE-NAME-SEARCH
                 SET ST-ABBREV-IDX TO ST-NAME-IDX
-           DISPLAY 'FOUND ' ST-ABBREV-DAT(ST-ABBREV-IDX).
+                DISPLAY 'FOUND ' ST-ABBREV-DAT(ST-ABBREV-IDX)
+                STRING 'FOUND ' DELIMITED BY SIZE
+                       ST-ABBREV-DAT(ST-ABBREV-IDX) DELIMITED BY SIZE
+                       INTO REPORT-LINE-OUT
+                WRITE REPORT-LINE-OUT.
 
        400-STATE-SEARCH-ALL.
-           MOVE 'KS' TO STATE-ABBREV-SEARCH.
-           SEARCH ALL STATE-ABBREV-TBL
-           AT END
+           MOVE 'KS' TO LK-ABBREV.
+           MOVE '1'  TO LK-REQUEST-CODE.
+           CALL 'STATELKP' USING LK-REQUEST-CODE, LK-ABBREV, LK-NAME,
+                                  LK-FOUND-SW.
+           IF LK-FOUND
+              DISPLAY 'FOUND ' LK-NAME
+              STRING 'FOUND ' DELIMITED BY SIZE
+                     LK-NAME DELIMITED BY SIZE
+                     INTO REPORT-LINE-OUT
+              WRITE REPORT-LINE-OUT
+           ELSE
               DISPLAY 'NOT A STATE'
-           WHEN ST-ABBREV-DAT(ST-ABBREV-IDX) = STATE-ABBREV-SEARCH
-                SET ST-NAME-IDX TO ST-ABBREV-IDX
-                DISPLAY 'FOUND ' ST-NAME-DAT(ST-NAME-IDX).
+              MOVE 'NOT A STATE' TO REPORT-LINE-OUT
+              WRITE REPORT-LINE-OUT
+           END-IF.
 
        450-STATE-SEARCH-ALL-REV.
-           MOVE 'Utah' TO STATE-NAME-SEARCH
-           SEARCH ALL STATE-DATA-B
+      *** LINEAR SEARCH, NOT SEARCH ALL -- STATE-DATA-B'S ROW ORDER
+      *** COMES FROM THE SAME MASTER-FILE READ AS STATE-ABBREV-TBL
+      *** AND CAN'T BE ASSUMED ASCENDING BY NAME JUST BECAUSE IT'S
+      *** ASCENDING (OR NOT) BY ABBREVIATION
+           MOVE 'Utah' TO STATE-NAME-SEARCH.
+           SET ST-NAME-IDX-B TO 1.
+           SEARCH STATE-DATA-B
            AT END
               DISPLAY 'NOT A STATE'
+              MOVE 'NOT A STATE' TO REPORT-LINE-OUT
+              WRITE REPORT-LINE-OUT
            WHEN ST-NAME-DAT-B(ST-NAME-IDX-B) = STATE-NAME-SEARCH
                 SET ST-ABBREV-IDX TO ST-NAME-IDX-B
-                DISPLAY 'FOUND ' ST-ABBREV-DAT(ST-ABBREV-IDX).
+                DISPLAY 'FOUND ' ST-ABBREV-DAT(ST-ABBREV-IDX)
+                STRING 'FOUND ' DELIMITED BY SIZE
+                       ST-ABBREV-DAT(ST-ABBREV-IDX) DELIMITED BY SIZE
+                       INTO REPORT-LINE-OUT
+                WRITE REPORT-LINE-OUT.
 
        900-WRAP-UP.
-           CLOSE STATE-NAME-FILE, STATE-ABBREVIATIONS, REPORT-OUT.
\ No newline at end of file
+           CLOSE STATE-MASTER-FILE, REPORT-OUT.
