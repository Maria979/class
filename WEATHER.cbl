@@ -10,6 +10,7 @@
            SELECT WEATHIN  ASSIGN TO WEATHER.
            SELECT WEATHOUT ASSIGN TO WREPORT.
            SELECT WEATHERR ASSIGN TO WERROR.
+           SELECT WEATHER-EXTRACT ASSIGN TO WEATHEXT.
        DATA DIVISION.
        FILE SECTION.
        FD  WEATHIN
@@ -36,6 +37,22 @@
            DATA RECORD IS WEATHERR-RECORD.
        01  WEATHERR-RECORD PIC X(80).
 
+       FD  WEATHER-EXTRACT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 20 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS WEATHER-EXTRACT-RECORD.
+       01  WEATHER-EXTRACT-RECORD.
+           05 WX-DAY                   PIC 9(1).
+           05 WX-HOUR                  PIC 9(2).
+           05 WX-TIME-OF-DAY           PIC X(7).
+           05 WX-TEMP                  PIC X(2).
+           05 WX-WIND-DIR              PIC 9(1).
+           05 WX-WIND-SPD              PIC X(2).
+           05 WX-HUMIDITY              PIC X(2).
+           05 FILLER                   PIC X(3).
+
        WORKING-STORAGE SECTION.
        01  WEATHER-REC-WS.
            05 DAY-WS                   PIC X(01).
@@ -52,6 +69,7 @@
            05  THURSDAY                PIC X(9) VALUE 'Thursday'.
            05  FRIDAY                  PIC X(9) VALUE 'Friday'.
            05  SATURDAY                PIC X(9) VALUE 'Saturday'.
+           05  SUNDAY                  PIC X(9) VALUE 'Sunday'.
        01 DAY-OF-WK REDEFINES WEEKDAYS-TABLE.
            05  DT-OF-WK   OCCURS 7 TIMES PIC X(9).
 
@@ -60,7 +78,7 @@
            05  NE                      PIC X(2)  VALUE 'NE'.
            05  E                       PIC X(2)  VALUE 'E'.
            05  SE                      PIC X(2)  VALUE 'SE'.
-           05  S                       PIC X(2)  VALUE 'S'.
+           05  SOUTH                   PIC X(2)  VALUE 'S'.
            05  SW                      PIC X(2)  VALUE 'SW'.
            05  W                       PIC X(2)  VALUE 'W'.
            05  NW                      PIC X(2)  VALUE 'NW'.
@@ -72,16 +90,22 @@
 
 
        01  WEATHER-TABLE.
-           05 DAYS-TABLE OCCURS 3 TIMES
+           05 DAYS-TABLE OCCURS 7 TIMES
                          INDEXED BY DAY-IDX.
               10  DAY-OF-THE-WK        PIC 9(1).
               10  HOURS-TABLE OCCURS 24 TIMES
                               INDEXED BY HOUR-IDX.
                 15 HT-TIME-OF-DAY      PIC X(7).
                 15 HT-TEMP             PIC X(2).
+                15 HT-TEMP-N REDEFINES HT-TEMP
+                                       PIC 99.
                 15 HT-WIND-DIR         PIC 9(1).
                 15 HT-WIND-SPD         PIC X(2).
+                15 HT-WIND-SPD-N REDEFINES HT-WIND-SPD
+                                       PIC 99.
                 15 HT-HUMIDITY         PIC X(2).
+                15 HT-HUMIDITY-N REDEFINES HT-HUMIDITY
+                                       PIC 99.
 
        01  SUBSCRIPTS-AND-FLAGS.
            05 WKDAY-SUB                PIC 99 COMP-3.
@@ -92,6 +116,16 @@
            05 HEADERS                  PIC X(1) VALUE SPACE.
               88 NEW-HEADER VALUE 'Y'.
 
+       01  WS-DAY-SUMMARY.
+           05 WS-LOW-TEMP               PIC S9(3) VALUE 0.
+           05 WS-HIGH-TEMP              PIC S9(3) VALUE 0.
+           05 WS-TEMP-TOTAL             PIC S9(5) VALUE 0.
+           05 WS-AVG-TEMP               PIC S9(3)V9(2) VALUE 0.
+           05 WS-WIND-TOTAL             PIC S9(5) VALUE 0.
+           05 WS-AVG-WIND               PIC S9(3)V9(2) VALUE 0.
+           05 WS-FEELS-LIKE             PIC S9(3)V9(2) VALUE 0.
+           05 WS-HOUR-COUNT             PIC 9(2) VALUE 0.
+
        01  WS-WORKING-DAY              PIC 9(1).
        01  WS-DAY-OF-WEEK              PIC X(9).
        01  WS-CURRENT-DATE-AND-TIME.
@@ -143,7 +177,9 @@
           05 FILLER                    PIC X(4)  VALUE 'WIND'.
           05 FILLER                    PIC X(8)  VALUE SPACES.
           05 FILLER                    PIC X(8)  VALUE 'HUMIDITY'.
-          05 FILLER                    PIC X(16) VALUE SPACES.
+          05 FILLER                    PIC X(1)  VALUE SPACES.
+          05 FILLER                    PIC X(5)  VALUE 'FEELS'.
+          05 FILLER                    PIC X(10) VALUE SPACES.
 
 
        01 HEADER-LINE4.
@@ -156,7 +192,9 @@
           05 FILLER                    PIC X(9)  VALUE ALL '='.
           05 FILLER                    PIC X(5)  VALUE SPACES.
           05 FILLER                    PIC X(8)  VALUE ALL '='.
-          05 FILLER                    PIC X(16) VALUE SPACES.
+          05 FILLER                    PIC X(1)  VALUE SPACES.
+          05 FILLER                    PIC X(5)  VALUE ALL '='.
+          05 FILLER                    PIC X(10) VALUE SPACES.
 
        01 DETAIL-LINE1.
           05 DL1-WEEKDAY               PIC X(9).
@@ -172,7 +210,9 @@
           05 FILLER                    PIC X(8)  VALUE SPACES.
           05 DL1-HUMIDITY              PIC X(2).
           05 FILLER                    PIC X(1)  VALUE '%'.
-          05 FILLER                    PIC X(18) VALUE SPACES.
+          05 FILLER                    PIC X(2)  VALUE SPACES.
+          05 DL1-FEELS-LIKE            PIC -ZZ9.
+          05 FILLER                    PIC X(12) VALUE SPACES.
 
         01 DETAIL-LINE2.
           05 FILLER                    PIC X(14) VALUE SPACES.
@@ -187,7 +227,26 @@
           05 FILLER                    PIC X(8)  VALUE SPACES.
           05 DL2-HUMIDITY              PIC X(2).
           05 FILLER                    PIC X(1)  VALUE '%'.
-          05 FILLER                    PIC X(18) VALUE SPACES.
+          05 FILLER                    PIC X(2)  VALUE SPACES.
+          05 DL2-FEELS-LIKE            PIC -ZZ9.
+          05 FILLER                    PIC X(12) VALUE SPACES.
+
+       01 SUMMARY-LINE.
+          05 FILLER                    PIC X(20) VALUE
+             '  Daily Summary -- '.
+          05 FILLER                    PIC X(5)  VALUE 'Low: '.
+          05 SL-LOW-TEMP                PIC ZZ9.
+          05 FILLER                    PIC X(2)  VALUE SPACES.
+          05 FILLER                    PIC X(6)  VALUE 'High: '.
+          05 SL-HIGH-TEMP               PIC ZZ9.
+          05 FILLER                    PIC X(2)  VALUE SPACES.
+          05 FILLER                    PIC X(10) VALUE 'Avg Temp: '.
+          05 SL-AVG-TEMP                PIC ZZ9.99.
+          05 FILLER                    PIC X(2)  VALUE SPACES.
+          05 FILLER                    PIC X(10) VALUE 'Avg Wind: '.
+          05 SL-AVG-WIND                PIC ZZ9.99.
+          05 FILLER                    PIC X(4)  VALUE ' mph'.
+          05 FILLER                    PIC X(53) VALUE SPACES.
 
 
        PROCEDURE DIVISION.
@@ -196,7 +255,8 @@
            PERFORM 500-PROCESS-RECORDS UNTIL END-OF-FILE.
            SET HOUR-IDX TO 1.
            PERFORM 600-PRINT-REPORT VARYING DAY-IDX
-              FROM 1 BY 1 UNTIL DAY-IDX > 3.
+              FROM 1 BY 1 UNTIL DAY-IDX > 7.
+           PERFORM 700-WRITE-EXTRACT THRU 700-EXIT.
            PERFORM 900-CLOSE-FILES.
            GOBACK.
 
@@ -219,7 +279,7 @@
 
        200-OPEN-FILES.
            OPEN INPUT WEATHIN.
-           OPEN OUTPUT WEATHOUT, WEATHERR.
+           OPEN OUTPUT WEATHOUT, WEATHERR, WEATHER-EXTRACT.
        200-EXIT.
            EXIT.
 
@@ -297,19 +357,31 @@
            EXIT.
 
        600-PRINT-REPORT.
+      *** SKIP ANY DAY SLOT WEATHIN NEVER POPULATED (FEWER THAN 7 DAYS
+      *** IN THE INPUT) -- HOUR 1 IS THE FIRST HOUR ANY DAY MUST HAVE
+           IF HT-TIME-OF-DAY(DAY-IDX, 1) = SPACES
+              CONTINUE
+           ELSE
       *** DID THE DAY CHANGE?
-           IF DAY-OF-THE-WK(DAY-IDX) NOT = WKDAY-SUB
-              SET HOUR-IDX TO 1
+              IF DAY-OF-THE-WK(DAY-IDX) NOT = WKDAY-SUB
+                 SET HOUR-IDX TO 1
+              END-IF
+              PERFORM 640-TRANSLATE-DAY THRU 640-EXIT
+              PERFORM 610-TRANSLATE-WIND THRU 610-EXIT
+              PERFORM 620-PRINT-DETAIL-LINE1 THRU 620-EXIT
+
+              PERFORM VARYING HOUR-IDX FROM 2 BY 1
+                      UNTIL HOUR-IDX > 24
+                    IF HT-TIME-OF-DAY(DAY-IDX, HOUR-IDX) = SPACES
+                       CONTINUE
+                    ELSE
+                       PERFORM 610-TRANSLATE-WIND
+                       PERFORM 630-PRINT-DETAIL-LINE2
+                    END-IF
+              END-PERFORM
+
+              PERFORM 650-PRINT-DAY-SUMMARY THRU 650-EXIT
            END-IF.
-           PERFORM 640-TRANSLATE-DAY THRU 640-EXIT.
-           PERFORM 610-TRANSLATE-WIND THRU 610-EXIT.
-           PERFORM 620-PRINT-DETAIL-LINE1 THRU 620-EXIT.
-
-           PERFORM VARYING HOUR-IDX FROM 2 BY 1
-                   UNTIL HOUR-IDX > 24
-                 PERFORM 610-TRANSLATE-WIND
-                 PERFORM 630-PRINT-DETAIL-LINE2
-           END-PERFORM.
 
        600-EXIT.
            EXIT.
@@ -329,11 +401,14 @@
            MOVE BLANK-LINE TO WEATHOUT-RECORD.
            WRITE WEATHOUT-RECORD.
 
+           PERFORM 615-COMPUTE-FEELS-LIKE THRU 615-EXIT.
+
            MOVE WS-DAY-OF-WEEK                    TO DL1-WEEKDAY.
            MOVE HT-TIME-OF-DAY(DAY-IDX, HOUR-IDX) TO DL1-TIME.
            MOVE HT-TEMP(DAY-IDX, HOUR-IDX)        TO DL1-TEMP.
            MOVE HT-WIND-SPD(DAY-IDX, HOUR-IDX)    TO DL1-WIND-SPD.
            MOVE HT-HUMIDITY(DAY-IDX, HOUR-IDX)    TO DL1-HUMIDITY.
+           MOVE WS-FEELS-LIKE                     TO DL1-FEELS-LIKE.
            MOVE DETAIL-LINE1                      TO WEATHOUT-RECORD.
            WRITE WEATHOUT-RECORD.
            ADD 2                                  TO LINE-COUNT.
@@ -341,6 +416,27 @@
        620-EXIT.
            EXIT.
 
+       615-COMPUTE-FEELS-LIKE.
+      *** SIMPLIFIED "FEELS LIKE" VALUE -- WIND CHILL WHEN IT'S COLD
+      *** AND WINDY, HEAT INDEX WHEN IT'S HOT AND HUMID, OTHERWISE
+      *** JUST THE RAW TEMPERATURE
+           EVALUATE TRUE
+              WHEN HT-TEMP-N(DAY-IDX, HOUR-IDX) <= 50 AND
+                   HT-WIND-SPD-N(DAY-IDX, HOUR-IDX) > 0
+                 COMPUTE WS-FEELS-LIKE ROUNDED =
+                    HT-TEMP-N(DAY-IDX, HOUR-IDX) -
+                    (HT-WIND-SPD-N(DAY-IDX, HOUR-IDX) * 1.5)
+              WHEN HT-TEMP-N(DAY-IDX, HOUR-IDX) >= 80 AND
+                   HT-HUMIDITY-N(DAY-IDX, HOUR-IDX) >= 50
+                 COMPUTE WS-FEELS-LIKE ROUNDED =
+                    HT-TEMP-N(DAY-IDX, HOUR-IDX) +
+                    ((HT-HUMIDITY-N(DAY-IDX, HOUR-IDX) - 50) * 0.1)
+              WHEN OTHER
+                 MOVE HT-TEMP-N(DAY-IDX, HOUR-IDX) TO WS-FEELS-LIKE
+           END-EVALUATE.
+       615-EXIT.
+           EXIT.
+
        630-PRINT-DETAIL-LINE2.
            IF LINE-COUNT >= REPORT-MAX-LINES
               PERFORM 300-WRITE-REPORT-HEADERS THRU 300-EXIT
@@ -352,10 +448,12 @@
               MOVE 'N' TO HEADERS
               CONTINUE
            ELSE
+              PERFORM 615-COMPUTE-FEELS-LIKE THRU 615-EXIT
               MOVE HT-TIME-OF-DAY(DAY-IDX, HOUR-IDX) TO DL2-TIME
               MOVE HT-TEMP(DAY-IDX, HOUR-IDX)        TO DL2-TEMP
               MOVE HT-WIND-SPD(DAY-IDX, HOUR-IDX)    TO DL2-WIND-SPD
               MOVE HT-HUMIDITY(DAY-IDX, HOUR-IDX)    TO DL2-HUMIDITY
+              MOVE WS-FEELS-LIKE                     TO DL2-FEELS-LIKE
               MOVE DETAIL-LINE2                      TO WEATHOUT-RECORD
               WRITE WEATHOUT-RECORD
               ADD 1                                  TO LINE-COUNT
@@ -365,6 +463,56 @@
            EXIT.
 
 
+       650-PRINT-DAY-SUMMARY.
+      *** ROLL UP THE DAY'S HOURLY READINGS INTO LOW/HIGH/AVERAGE TEMP
+      *** AND AVERAGE WIND SPEED, PRINTED RIGHT AFTER THE LAST HOUR OF
+      *** THE DAY -- SKIPPING ANY HOUR WEATHIN NEVER POPULATED, SINCE
+      *** A DAY CAN LEGITIMATELY HAVE FEWER THAN 24 READINGS
+           MOVE 0 TO WS-TEMP-TOTAL, WS-WIND-TOTAL, WS-HOUR-COUNT.
+           PERFORM VARYING HOUR-IDX FROM 1 BY 1 UNTIL HOUR-IDX > 24
+              IF HT-TIME-OF-DAY(DAY-IDX, HOUR-IDX) = SPACES
+                 CONTINUE
+              ELSE
+                 IF WS-HOUR-COUNT = 0
+                    MOVE HT-TEMP-N(DAY-IDX, HOUR-IDX)
+                                       TO WS-LOW-TEMP, WS-HIGH-TEMP
+                 END-IF
+                 IF HT-TEMP-N(DAY-IDX, HOUR-IDX) < WS-LOW-TEMP
+                    MOVE HT-TEMP-N(DAY-IDX, HOUR-IDX) TO WS-LOW-TEMP
+                 END-IF
+                 IF HT-TEMP-N(DAY-IDX, HOUR-IDX) > WS-HIGH-TEMP
+                    MOVE HT-TEMP-N(DAY-IDX, HOUR-IDX) TO WS-HIGH-TEMP
+                 END-IF
+                 ADD HT-TEMP-N(DAY-IDX, HOUR-IDX)     TO WS-TEMP-TOTAL
+                 ADD HT-WIND-SPD-N(DAY-IDX, HOUR-IDX) TO WS-WIND-TOTAL
+                 ADD 1                                TO WS-HOUR-COUNT
+              END-IF
+           END-PERFORM.
+           IF WS-HOUR-COUNT > 0
+              COMPUTE WS-AVG-TEMP ROUNDED =
+                 WS-TEMP-TOTAL / WS-HOUR-COUNT
+              COMPUTE WS-AVG-WIND ROUNDED =
+                 WS-WIND-TOTAL / WS-HOUR-COUNT
+           END-IF.
+
+           IF LINE-COUNT >= REPORT-MAX-LINES
+              PERFORM 300-WRITE-REPORT-HEADERS THRU 300-EXIT
+           END-IF.
+
+           MOVE BLANK-LINE      TO WEATHOUT-RECORD.
+           WRITE WEATHOUT-RECORD.
+
+           MOVE WS-LOW-TEMP     TO SL-LOW-TEMP.
+           MOVE WS-HIGH-TEMP    TO SL-HIGH-TEMP.
+           MOVE WS-AVG-TEMP     TO SL-AVG-TEMP.
+           MOVE WS-AVG-WIND     TO SL-AVG-WIND.
+           MOVE SUMMARY-LINE    TO WEATHOUT-RECORD.
+           WRITE WEATHOUT-RECORD.
+           ADD 2                TO LINE-COUNT.
+
+       650-EXIT.
+           EXIT.
+
        640-TRANSLATE-DAY.
            MOVE DAY-OF-THE-WK(DAY-IDX) TO WKDAY-SUB.
            MOVE DT-OF-WK(WKDAY-SUB)    TO WS-DAY-OF-WEEK.
@@ -373,9 +521,33 @@
 
 
 
+       700-WRITE-EXTRACT.
+      *** MACHINE-READABLE EXTRACT OF WEATHER-TABLE (DAY, HOUR, TEMP,
+      *** WIND DIR/SPEED, HUMIDITY) SO A LATER PROGRAM CAN READ TODAY'S
+      *** HOURLY DATA BACK IN INSTEAD OF STARTING FROM A BLANK TABLE --
+      *** ONLY POPULATED HOURS (NON-BLANK HT-TIME-OF-DAY) ARE WRITTEN
+           PERFORM VARYING DAY-IDX FROM 1 BY 1 UNTIL DAY-IDX > 7
+              PERFORM VARYING HOUR-IDX FROM 1 BY 1 UNTIL HOUR-IDX > 24
+                 IF HT-TIME-OF-DAY(DAY-IDX, HOUR-IDX) NOT = SPACES
+                    MOVE DAY-OF-THE-WK(DAY-IDX)            TO WX-DAY
+                    MOVE HOUR-IDX                          TO WX-HOUR
+                    MOVE HT-TIME-OF-DAY(DAY-IDX, HOUR-IDX) TO
+                                                    WX-TIME-OF-DAY
+                    MOVE HT-TEMP(DAY-IDX, HOUR-IDX)     TO WX-TEMP
+                    MOVE HT-WIND-DIR(DAY-IDX, HOUR-IDX) TO WX-WIND-DIR
+                    MOVE HT-WIND-SPD(DAY-IDX, HOUR-IDX) TO WX-WIND-SPD
+                    MOVE HT-HUMIDITY(DAY-IDX, HOUR-IDX) TO WX-HUMIDITY
+                    WRITE WEATHER-EXTRACT-RECORD
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+       700-EXIT.
+           EXIT.
+
        900-CLOSE-FILES.
            CLOSE WEATHIN,
                  WEATHOUT,
-                 WEATHERR.
+                 WEATHERR,
+                 WEATHER-EXTRACT.
        900-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
