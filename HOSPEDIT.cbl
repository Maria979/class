@@ -46,6 +46,14 @@
            ASSIGN TO INSTYPE
              FILE STATUS IS ITCODE.
 
+           SELECT CHKPTFILE
+           ASSIGN TO CHKPT
+             FILE STATUS IS CKCODE.
+
+           SELECT PATHISTFILE
+           ASSIGN TO PATHIST
+             FILE STATUS IS PHCODE.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INFILE
@@ -79,8 +87,74 @@
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS INS-TYPE-RECORD.
        01 INS-TYPE-RECORD.
-          05 INS-TYPE-REC PIC X(3).
-          05 FILLER       PIC X(77).
+          05 INS-TYPE-REC            PIC X(3).
+          05 INS-COVERAGE-PERC-IN    PIC 999.
+          05 FILLER                 PIC X(74).
+
+       FD  CHKPTFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 220 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CHKPT-REC, CHKPT-READMIT-REC.
+      *** RECORD TYPE 'C' (ALWAYS FIRST) CARRIES THE FULL COUNTERS-AND-
+      *** ACCUMULATORS GROUP. ONE RECORD TYPE 'R' FOLLOWS FOR EACH
+      *** READMISSION-TABLE ENTRY DETECTED BEFORE THE CHECKPOINT WAS
+      *** TAKEN, SO A RESTART REPORTS THE SAME TOTALS AND READMISSIONS
+      *** A NON-INTERRUPTED RUN WOULD HAVE
+       01  CHKPT-REC.
+           05  CKPT-REC-TYPE           PIC X(1).
+           05  CKPT-LAST-PAT-NBR       PIC 9(5).
+           05  CKPT-RECORDS-READ       PIC 9(7).
+           05  CKPT-RECORDS-WRITTEN    PIC 9(7).
+           05  CKPT-ERROR-RECS         PIC 9(7).
+           05  CKPT-ERROR-RECS-INS     PIC 9(7).
+           05  CKPT-ERROR-RECS-PAT     PIC 9(7).
+           05  CKPT-NBR-INPATIENTS     PIC 9(4).
+           05  CKPT-NBR-OUTPATIENTS    PIC 9(4).
+           05  CKPT-NBR-HMO            PIC 9(4).
+           05  CKPT-NBR-GOV            PIC 9(4).
+           05  CKPT-NBR-PRI            PIC 9(4).
+           05  CKPT-NBR-PPO            PIC 9(4).
+           05  CKPT-NBR-AFF            PIC 9(4).
+           05  CKPT-NBR-MED            PIC 9(4).
+           05  CKPT-NBR-POS            PIC 9(4).
+           05  CKPT-NBR-MAN            PIC 9(4).
+           05  CKPT-NBR-NO-COVERAGE    PIC 9(4).
+           05  CKPT-AMT-HMO            PIC 9(7)V99.
+           05  CKPT-AMT-PRI            PIC 9(7)V99.
+           05  CKPT-AMT-PPO            PIC 9(7)V99.
+           05  CKPT-AMT-AFF            PIC 9(7)V99.
+           05  CKPT-AMT-MED            PIC 9(7)V99.
+           05  CKPT-AMT-MAN            PIC 9(7)V99.
+           05  CKPT-AMT-POS            PIC 9(7)V99.
+           05  CKPT-AMT-GOV            PIC 9(7)V99.
+           05  CKPT-AMT-NO-COVERAGE    PIC 9(7)V99.
+           05  CKPT-PAT-TOTAL-AMT-NET  PIC 9(7)V99.
+           05  CKPT-TOTAL-AMT-GROSS    PIC 9(7)V99.
+           05  CKPT-TOTAL-AMT-NET      PIC 9(7)V99.
+           05  CKPT-NBR-LOS-OUTLIERS   PIC 9(4).
+           05  CKPT-PAGE-NUM           PIC 9(3).
+           05  CKPT-LINE-COUNT         PIC 9(2).
+           05  FILLER                  PIC X(18).
+       01  CHKPT-READMIT-REC.
+           05  CKPTR-REC-TYPE          PIC X(1).
+           05  CKPTR-PAT-NBR           PIC 9(5).
+           05  CKPTR-PRIOR-DATE        PIC X(10).
+           05  CKPTR-CURRENT-DATE      PIC X(10).
+           05  CKPTR-DAYS-SINCE        PIC 9(3).
+           05  FILLER                  PIC X(191).
+
+       FD  PATHISTFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PATHIST-REC.
+       01  PATHIST-REC.
+           05  PHIST-REC-PAT-NBR       PIC 9(5).
+           05  PHIST-REC-ADMIT-DATE    PIC X(10).
+           05  FILLER                  PIC X(65).
 
        WORKING-STORAGE SECTION.
 
@@ -94,11 +168,48 @@
                88 CODE-WRITE    VALUE SPACES.
            05  RFCODE                  PIC X(2).
                88 CODE-WRITE    VALUE SPACES.
+           05  CKCODE                  PIC X(2).
+               88 NO-CHECKPOINT VALUE "10".
+               88 CK-FILE-FOUND VALUE "00".
+           05  PHCODE                  PIC X(2).
+               88 NO-MORE-HISTORY VALUE "10".
+               88 PH-FILE-FOUND  VALUE "00".
 
-       77  INS-COVERAGE-PERC           PIC 9(3) VALUE 10.
        77  REPORT-MAX-LINES            PIC 9(2) VALUE 60.
        77  MORE-RECORDS-SW             PIC X(1) VALUE SPACE.
            88 NO-MORE-RECORDS  VALUE 'N'.
+       77  LOS-OUTLIER-THRESHOLD       PIC 9(3) VALUE 030.
+       77  CHECKPOINT-INTERVAL         PIC 9(4) VALUE 0100.
+
+       01  WS-CHECKPOINT-FIELDS.
+           05  WS-CKPT-QUOTIENT        PIC 9(7).
+           05  WS-CKPT-REMAINDER       PIC 9(4).
+           05  WS-SKIP-CTR             PIC 9(7).
+
+      *** READMISSION HISTORY IS CARRIED FORWARD FROM RUN TO RUN.
+      *** DATE-ADMIT IS ASSUMED TO BE FORMATTED "YYYY-MM-DD".
+       01  PATIENT-HISTORY-TABLE.
+           05  PATIENT-HISTORY OCCURS 200 TIMES
+                   INDEXED BY PHIST-IDX.
+               10  PHIST-PAT-NBR           PIC 9(5).
+               10  PHIST-LAST-ADMIT-DATE   PIC X(10).
+       01  WS-PHIST-COUNT              PIC 9(4) VALUE 0.
+
+       01  READMISSION-TABLE.
+           05  READMISSION-ENTRY OCCURS 100 TIMES
+                   INDEXED BY READMIT-IDX.
+               10  RA-PAT-NBR              PIC 9(5).
+               10  RA-PRIOR-DATE           PIC X(10).
+               10  RA-CURRENT-DATE         PIC X(10).
+               10  RA-DAYS-SINCE           PIC 9(3).
+       01  WS-READMIT-COUNT            PIC 9(3) VALUE 0.
+
+       01  WS-DATE-WORK-FIELDS.
+           05  WS-ADMIT-YYYYMMDD       PIC 9(8).
+           05  WS-ADMIT-INT            PIC S9(9).
+           05  WS-PRIOR-YYYYMMDD       PIC 9(8).
+           05  WS-PRIOR-INT            PIC S9(9).
+           05  WS-DAYS-SINCE-ADMIT     PIC S9(9).
 
        01  COUNT-INS-TYPE              PIC X(3).
            88 HMO              VALUE 'HMO'.
@@ -120,6 +231,8 @@
            05 RECORDS-READ             PIC S9(4) COMP.
            05 RECORDS-WRITTEN          PIC S9(4) COMP.
            05 ERROR-RECS               PIC S9(4) COMP.
+           05 ERROR-RECS-INS-TYPE      PIC S9(4) COMP.
+           05 ERROR-RECS-PAT-TYPE      PIC S9(4) COMP.
            05 NBR-INPATIENTS           PIC S9(4) COMP.
            05 NBR-OUTPATIENTS          PIC S9(4) COMP.
            05 NBR-HMO                  PIC S9(4) COMP.
@@ -131,9 +244,19 @@
            05 NBR-POS                  PIC S9(4) COMP.
            05 NBR-MAN                  PIC S9(4) COMP.
            05 NBR-NO-COVERAGE          PIC S9(4) COMP.
+           05 AMT-HMO                  PIC S9(7)V99 COMP-3.
+           05 AMT-PRI                  PIC S9(7)V99 COMP-3.
+           05 AMT-PPO                  PIC S9(7)V99 COMP-3.
+           05 AMT-AFF                  PIC S9(7)V99 COMP-3.
+           05 AMT-MED                  PIC S9(7)V99 COMP-3.
+           05 AMT-MAN                  PIC S9(7)V99 COMP-3.
+           05 AMT-POS                  PIC S9(7)V99 COMP-3.
+           05 AMT-GOV                  PIC S9(7)V99 COMP-3.
+           05 AMT-NO-COVERAGE          PIC S9(7)V99 COMP-3.
            05 PAT-TOTAL-AMT-NET        PIC S9(7)V99 COMP-3.
            05 TOTAL-AMT-GROSS          PIC S9(7)V99 COMP-3.
            05 TOTAL-AMT-NET            PIC S9(7)V99 COMP-3.
+           05 NBR-LOS-OUTLIERS         PIC S9(4) COMP.
            05 PAGE-NUM                 PIC 9(3).
            05 LINE-COUNT               PIC 9(2).
 
@@ -143,6 +266,7 @@
                    ASCENDING KEY IS INSURANCE-TYPE-CODE
                    INDEXED BY INS-TYPE-TAB-IDX.
                10 INSURANCE-TYPE-CODE  PIC X(3).
+               10 INSURANCE-COVERAGE-PERC PIC 999.
 
            COPY PATIENT.
 
@@ -268,7 +392,8 @@
            05  DL1-INS-TYPE            PIC X(3).
            05  FILLER                  PIC X(2) VALUE SPACES.
            05  DL1-HOSP-STAY-LTH       PIC 9(3).
-           05  FILLER                  PIC X(6) VALUE SPACES.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  DL1-LOS-FLAG            PIC X(4).
            05  DL1-IN-OUT-NET          PIC X(3).
            05  FILLER                  PIC X(6) VALUE SPACES.
            05  DL1-COPAY               PIC $99.
@@ -313,55 +438,73 @@
            05  FILLER                  PIC X(25)
                              VALUE 'HMO: '.
            05  TL6-HMO                 PIC ZZZ9.
-           05  FILLER                  PIC X(101) VALUE SPACES.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  TL6-HMO-AMT             PIC $,$$$,$99.99.
+           05  FILLER                  PIC X(89) VALUE SPACES.
 
        01  TOTAL-LINE7.
            05  FILLER                  PIC X(25)
                              VALUE 'PRI: '.
            05  TL7-PRI                 PIC ZZZ9.
-           05  FILLER                  PIC X(101) VALUE SPACES.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  TL7-PRI-AMT             PIC $,$$$,$99.99.
+           05  FILLER                  PIC X(89) VALUE SPACES.
 
        01  TOTAL-LINE8.
            05  FILLER                  PIC X(25)
                              VALUE 'PPO: '.
            05  TL8-PPO                 PIC ZZZ9.
-           05  FILLER                  PIC X(101) VALUE SPACES.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  TL8-PPO-AMT             PIC $,$$$,$99.99.
+           05  FILLER                  PIC X(89) VALUE SPACES.
 
        01  TOTAL-LINE9.
            05  FILLER                  PIC X(25)
                              VALUE 'AFF: '.
            05  TL9-AFF                 PIC ZZZ9.
-           05  FILLER                  PIC X(101) VALUE SPACES.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  TL9-AFF-AMT             PIC $,$$$,$99.99.
+           05  FILLER                  PIC X(89) VALUE SPACES.
 
        01  TOTAL-LINE10.
            05  FILLER                  PIC X(25)
                              VALUE 'MED: '.
            05  TL10-MED                PIC ZZZ9.
-           05  FILLER                  PIC X(101) VALUE SPACES.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  TL10-MED-AMT            PIC $,$$$,$99.99.
+           05  FILLER                  PIC X(89) VALUE SPACES.
 
        01  TOTAL-LINE11.
            05  FILLER                  PIC X(25)
                              VALUE 'MAN: '.
            05  TL11-MAN                PIC ZZZ9.
-           05  FILLER                  PIC X(101) VALUE SPACES.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  TL11-MAN-AMT            PIC $,$$$,$99.99.
+           05  FILLER                  PIC X(89) VALUE SPACES.
 
        01  TOTAL-LINE12.
            05  FILLER                  PIC X(25)
                              VALUE 'POS: '.
            05  TL12-POS                PIC ZZZ9.
-           05  FILLER                  PIC X(101) VALUE SPACES.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  TL12-POS-AMT            PIC $,$$$,$99.99.
+           05  FILLER                  PIC X(89) VALUE SPACES.
 
        01  TOTAL-LINE13.
            05  FILLER                  PIC X(25)
                              VALUE 'GOV: '.
            05  TL13-GOV                PIC ZZZ9.
-           05  FILLER                  PIC X(101) VALUE SPACES.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  TL13-GOV-AMT            PIC $,$$$,$99.99.
+           05  FILLER                  PIC X(89) VALUE SPACES.
 
        01  TOTAL-LINE14.
            05  FILLER                  PIC X(25)
                              VALUE 'NO COVERAGE: '.
            05  TL14-NO-COV             PIC ZZZ9.
-           05  FILLER                  PIC X(101) VALUE SPACES.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  TL14-NO-COV-AMT         PIC $,$$$,$99.99.
+           05  FILLER                  PIC X(89) VALUE SPACES.
 
        01  TOTAL-LINE15.
            05  FILLER                  PIC X(25)
@@ -369,11 +512,47 @@
            05  TL15-GROSS-OUT          PIC $,$$$,$99.99.
            05  FILLER                  PIC X(95) VALUE SPACES.
 
+       01  TOTAL-LINE16.
+           05  FILLER                  PIC X(25)
+                   VALUE "LENGTH-OF-STAY OUTLIERS:".
+           05  TL16-LOS-OUTLIERS       PIC ZZZ9.
+           05  FILLER                  PIC X(103) VALUE SPACES.
+
+       01  TOTAL-LINE17.
+           05  FILLER                  PIC X(25)
+                   VALUE "BAD INS TYPE ERRORS: ".
+           05  TL17-INS-TYPE-ERR       PIC ZZZ9.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(25)
+                   VALUE "BAD PAT TYPE ERRORS: ".
+           05  TL17-PAT-TYPE-ERR       PIC ZZZ9.
+           05  FILLER                  PIC X(72) VALUE SPACES.
+
+      *** READMISSION REPORT SECTION (READMITTED WITHIN 30 DAYS)
+
+       01  READMISSION-HEADER.
+           05  FILLER                  PIC X(40)
+                   VALUE "*** READMISSIONS WITHIN 30 DAYS ***".
+           05  FILLER                  PIC X(92) VALUE SPACES.
+
+       01  READMISSION-LINE.
+           05  FILLER                  PIC X(10) VALUE "PATIENT: ".
+           05  RL-PAT-NBR              PIC 9(5).
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  FILLER                  PIC X(14) VALUE "PRIOR ADMIT: ".
+           05  RL-PRIOR-DATE           PIC X(10).
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  FILLER                  PIC X(16)
+                   VALUE "CURRENT ADMIT: ".
+           05  RL-CURR-DATE            PIC X(10).
+           05  FILLER                  PIC X(57) VALUE SPACES.
+
 
        PROCEDURE DIVISION.
            PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
            PERFORM 100-MAINLINE THRU 100-EXIT
                    UNTIL NO-MORE-RECORDS.
+           PERFORM 145-WRITE-READMISSION-SECTION THRU 145-EXIT.
            PERFORM 150-WRITE-TOTAL-LINES THRU 150-EXIT.
            PERFORM 200-CLEANUP THRU 200-EXIT.
            MOVE +0 TO RETURN-CODE.
@@ -383,8 +562,6 @@
            DISPLAY "HOUSEKEEPING".
            OPEN INPUT INFILE.
            OPEN INPUT INS-TYPE-FILE.
-           OPEN OUTPUT RPTFILE.
-           OPEN OUTPUT ERRFILE.
 
            INITIALIZE  COUNTERS-AND-ACCUMULATORS,
                        WS-INPUT-REC,
@@ -398,16 +575,179 @@
            PERFORM 050-LOAD-TABLE THRU 050-EXIT
                        UNTIL END-OF-FILE.
 
+      *** THE HISTORY FILE WON'T EXIST ON THE VERY FIRST RUN -- A FAILED
+      *** OPEN MEANS THERE IS NO READMISSION HISTORY YET, NOT A READ TO
+      *** ATTEMPT (ATTEMPTING IT WOULD LOOP FOREVER SINCE THE READ'S
+      *** STATUS ON A NEVER-OPENED FILE NEVER COMES BACK '10')
+           OPEN INPUT PATHISTFILE.
+           IF PH-FILE-FOUND
+              PERFORM 072-READ-HISTORY-FILE THRU 072-EXIT
+              PERFORM 074-LOAD-HISTORY-TABLE THRU 074-EXIT
+                          UNTIL NO-MORE-HISTORY
+              CLOSE PATHISTFILE
+           ELSE
+              MOVE '10' TO PHCODE
+           END-IF.
+
+           PERFORM 060-READ-CHECKPOINT THRU 060-EXIT.
+
+           IF NO-CHECKPOINT
+              OPEN OUTPUT RPTFILE
+              OPEN OUTPUT ERRFILE
+           ELSE
+              OPEN EXTEND RPTFILE
+              OPEN EXTEND ERRFILE
+              PERFORM 065-RESTORE-FROM-CHECKPOINT THRU 065-EXIT
+           END-IF.
+
            PERFORM 110-READ-INFILE THRU 110-EXIT.
 
            PERFORM 010-WRITE-REPORT-HEADERS THRU 010-EXIT.
        000-EXIT.
            EXIT.
 
+       060-READ-CHECKPOINT.
+      *** PICK UP A CHECKPOINT LEFT BY A PRIOR RUN THAT DID NOT FINISH.
+      *** THE FILE WON'T EXIST ON A NORMAL (NON-RESTART) RUN, SO A
+      *** FAILED OPEN MEANS NO CHECKPOINT -- NOT A READ TO ATTEMPT.
+      *** LEFT OPEN ON SUCCESS SO 065-RESTORE-FROM-CHECKPOINT CAN KEEP
+      *** READING THE READMISSION ENTRIES THAT FOLLOW THIS FIRST RECORD
+           OPEN INPUT CHKPTFILE.
+           IF CK-FILE-FOUND
+              READ CHKPTFILE
+              AT END
+                 MOVE '10' TO CKCODE
+                 CLOSE CHKPTFILE
+              END-READ
+           ELSE
+              MOVE '10' TO CKCODE
+           END-IF.
+       060-EXIT.
+           EXIT.
+
+       065-RESTORE-FROM-CHECKPOINT.
+           MOVE CKPT-RECORDS-READ         TO RECORDS-READ.
+           MOVE CKPT-RECORDS-WRITTEN      TO RECORDS-WRITTEN.
+           MOVE CKPT-ERROR-RECS           TO ERROR-RECS.
+           MOVE CKPT-ERROR-RECS-INS       TO ERROR-RECS-INS-TYPE.
+           MOVE CKPT-ERROR-RECS-PAT       TO ERROR-RECS-PAT-TYPE.
+           MOVE CKPT-NBR-INPATIENTS       TO NBR-INPATIENTS.
+           MOVE CKPT-NBR-OUTPATIENTS      TO NBR-OUTPATIENTS.
+           MOVE CKPT-NBR-HMO              TO NBR-HMO.
+           MOVE CKPT-NBR-GOV              TO NBR-GOV.
+           MOVE CKPT-NBR-PRI              TO NBR-PRI.
+           MOVE CKPT-NBR-PPO              TO NBR-PPO.
+           MOVE CKPT-NBR-AFF              TO NBR-AFF.
+           MOVE CKPT-NBR-MED              TO NBR-MED.
+           MOVE CKPT-NBR-POS              TO NBR-POS.
+           MOVE CKPT-NBR-MAN              TO NBR-MAN.
+           MOVE CKPT-NBR-NO-COVERAGE      TO NBR-NO-COVERAGE.
+           MOVE CKPT-AMT-HMO              TO AMT-HMO.
+           MOVE CKPT-AMT-PRI              TO AMT-PRI.
+           MOVE CKPT-AMT-PPO              TO AMT-PPO.
+           MOVE CKPT-AMT-AFF              TO AMT-AFF.
+           MOVE CKPT-AMT-MED              TO AMT-MED.
+           MOVE CKPT-AMT-MAN              TO AMT-MAN.
+           MOVE CKPT-AMT-POS              TO AMT-POS.
+           MOVE CKPT-AMT-GOV              TO AMT-GOV.
+           MOVE CKPT-AMT-NO-COVERAGE      TO AMT-NO-COVERAGE.
+           MOVE CKPT-PAT-TOTAL-AMT-NET    TO PAT-TOTAL-AMT-NET.
+           MOVE CKPT-TOTAL-AMT-GROSS      TO TOTAL-AMT-GROSS.
+           MOVE CKPT-TOTAL-AMT-NET        TO TOTAL-AMT-NET.
+           MOVE CKPT-NBR-LOS-OUTLIERS     TO NBR-LOS-OUTLIERS.
+           MOVE CKPT-PAGE-NUM             TO PAGE-NUM.
+           MOVE CKPT-LINE-COUNT           TO LINE-COUNT.
+           DISPLAY "RESUMING AFTER PATIENT NBR " CKPT-LAST-PAT-NBR.
+
+           MOVE CKPT-RECORDS-READ     TO WS-SKIP-CTR.
+           PERFORM VARYING WS-SKIP-CTR FROM WS-SKIP-CTR BY -1
+                   UNTIL WS-SKIP-CTR = 0
+              PERFORM 066-SKIP-READ-INFILE THRU 066-EXIT
+           END-PERFORM.
+
+      *** EVERY RECORD AFTER THE FIRST ('C') IS A SAVED READMISSION
+      *** ENTRY -- LOAD THEM BACK INTO READMISSION-TABLE SO THE
+      *** RESUMED RUN'S 145-WRITE-READMISSION-SECTION DOESN'T LOSE
+      *** READMISSIONS THAT WERE DETECTED BEFORE THE RESTART
+           PERFORM 067-READ-CHECKPOINT-READMIT THRU 067-EXIT.
+           PERFORM 068-LOAD-CHECKPOINT-READMIT THRU 068-EXIT
+                       UNTIL NO-CHECKPOINT.
+           CLOSE CHKPTFILE.
+       065-EXIT.
+           EXIT.
+
+       067-READ-CHECKPOINT-READMIT.
+           READ CHKPTFILE
+           AT END
+              MOVE '10' TO CKCODE.
+       067-EXIT.
+           EXIT.
+
+       068-LOAD-CHECKPOINT-READMIT.
+           IF WS-READMIT-COUNT < 100
+              ADD 1 TO WS-READMIT-COUNT
+              SET READMIT-IDX TO WS-READMIT-COUNT
+              MOVE CKPTR-PAT-NBR     TO RA-PAT-NBR (READMIT-IDX)
+              MOVE CKPTR-PRIOR-DATE  TO RA-PRIOR-DATE (READMIT-IDX)
+              MOVE CKPTR-CURRENT-DATE
+                                     TO RA-CURRENT-DATE (READMIT-IDX)
+              MOVE CKPTR-DAYS-SINCE  TO RA-DAYS-SINCE (READMIT-IDX)
+           ELSE
+              DISPLAY 'WARNING: READMISSION-TABLE FULL - DROPPED '
+                 CKPTR-PAT-NBR
+           END-IF.
+           PERFORM 067-READ-CHECKPOINT-READMIT THRU 067-EXIT.
+       068-EXIT.
+           EXIT.
+
+       066-SKIP-READ-INFILE.
+      *** RECORDS-READ WAS ALREADY RESTORED FROM THE CHECKPOINT ABOVE,
+      *** SO THESE SKIP-AHEAD READS MUST NOT ALSO BUMP IT -- OTHERWISE
+      *** RECORDS-READ WOULD END UP AT 2X CKPT-RECORDS-READ
+           READ INFILE INTO WS-INPUT-REC
+               AT END
+               MOVE 'N' TO MORE-RECORDS-SW
+               GO TO 066-EXIT
+           END-READ.
+       066-EXIT.
+           EXIT.
+
+       072-READ-HISTORY-FILE.
+           READ PATHISTFILE
+           AT END
+              MOVE '10' TO PHCODE
+           END-READ.
+       072-EXIT.
+           EXIT.
+
+       074-LOAD-HISTORY-TABLE.
+      *** READ FILE AND POPULATE PATIENT HISTORY TABLE
+           IF WS-PHIST-COUNT < 200
+              ADD 1 TO WS-PHIST-COUNT
+              MOVE PHIST-REC-PAT-NBR
+                      TO PHIST-PAT-NBR(WS-PHIST-COUNT)
+              MOVE PHIST-REC-ADMIT-DATE
+                      TO PHIST-LAST-ADMIT-DATE(WS-PHIST-COUNT)
+           ELSE
+              DISPLAY 'WARNING: PATIENT-HISTORY-TABLE FULL - DROPPED '
+                 PHIST-REC-PAT-NBR
+           END-IF.
+
+           PERFORM 072-READ-HISTORY-FILE THRU 072-EXIT.
+       074-EXIT.
+           EXIT.
+
        050-LOAD-TABLE.
       *** READ FILE AND POPULATE INSURANCE TYPE TABLE
-           MOVE INS-TYPE-REC TO INSURANCE-TYPE-CODE(INS-TYPE-TAB-IDX).
-           SET INS-TYPE-TAB-IDX UP BY 1.
+           IF INS-TYPE-TAB-IDX < 20
+              MOVE INS-TYPE-REC TO INSURANCE-TYPE-CODE(INS-TYPE-TAB-IDX)
+              MOVE INS-COVERAGE-PERC-IN
+                     TO INSURANCE-COVERAGE-PERC(INS-TYPE-TAB-IDX)
+              SET INS-TYPE-TAB-IDX UP BY 1
+           ELSE
+              DISPLAY 'WARNING: INSURANCE-TYPES-TABLE FULL - DROPPED '
+                 INS-TYPE-REC
+           END-IF.
 
            PERFORM 055-READ-INS-TYPE-FILE THRU 055-EXIT.
        050-EXIT.
@@ -426,7 +766,13 @@
            MOVE WS-CURRENT-MONTH  TO HL1-MONTH.
            MOVE WS-CURRENT-DAY    TO HL1-DAY.
 
-           MOVE 1                 TO PAGE-NUM.
+      *** ON A RESTART PAGE-NUM ARRIVES HERE ALREADY RESTORED FROM THE
+      *** CHECKPOINT (NON-ZERO) SO THE RESUMED RUN CONTINUES THE SAME
+      *** PAGE NUMBERING IN THE EXTEND-MODE RPTFILE INSTEAD OF
+      *** RESTARTING AT PAGE 1 PARTWAY THROUGH THE SAME PHYSICAL FILE
+           IF PAGE-NUM = 0
+              MOVE 1              TO PAGE-NUM
+           END-IF.
            MOVE PAGE-NUM          TO HL1-PAGE-NUMBER.
 
            MOVE HEADER-LINE1      TO RPT-REC.
@@ -453,6 +799,7 @@
               MOVE 'BAD INS TYPE' TO ERR-MSG
               WRITE ERR-REC FROM WS-ERROR-REC
               ADD +1 TO ERROR-RECS
+              ADD +1 TO ERROR-RECS-INS-TYPE
 
               PERFORM 110-READ-INFILE THRU 110-EXIT
               GO TO 100-EXIT
@@ -468,6 +815,7 @@
                MOVE 'BAD PAT TYPE' TO ERR-MSG
                WRITE ERR-REC FROM WS-ERROR-REC
                ADD +1 TO ERROR-RECS
+               ADD +1 TO ERROR-RECS-PAT-TYPE
 
                PERFORM 110-READ-INFILE THRU 110-EXIT
                GO TO 100-EXIT
@@ -494,7 +842,9 @@
 
            COMPUTE PAT-TOTAL-AMT-NET =
                (PATIENT-TOT-AMT  +
-                   (AMT-PER-DAY * ((100 - INS-COVERAGE-PERC) / 100)))
+                   (AMT-PER-DAY *
+                      ((100 - INSURANCE-COVERAGE-PERC(INS-TYPE-TAB-IDX))
+                         / 100)))
            END-COMPUTE.
 
             ADD  PAT-TOTAL-AMT-NET  TO PATIENT-TOT-AMT
@@ -503,11 +853,175 @@
 
            ADD PAT-TOTAL-AMT-NET    TO TOTAL-AMT-GROSS.
 
+      *  Accumulate dollar amounts by insurance type, not just headcounts
+           EVALUATE TRUE
+               WHEN HMO ADD PAT-TOTAL-AMT-NET TO AMT-HMO
+               WHEN PRI ADD PAT-TOTAL-AMT-NET TO AMT-PRI
+               WHEN PPO ADD PAT-TOTAL-AMT-NET TO AMT-PPO
+               WHEN AFF ADD PAT-TOTAL-AMT-NET TO AMT-AFF
+               WHEN MED ADD PAT-TOTAL-AMT-NET TO AMT-MED
+               WHEN POS ADD PAT-TOTAL-AMT-NET TO AMT-POS
+               WHEN MAN ADD PAT-TOTAL-AMT-NET TO AMT-MAN
+               WHEN GOV ADD PAT-TOTAL-AMT-NET TO AMT-GOV
+               WHEN OTHER ADD PAT-TOTAL-AMT-NET TO AMT-NO-COVERAGE
+           END-EVALUATE.
+
+           PERFORM 082-CHECK-READMISSION THRU 082-EXIT.
+
            PERFORM 120-WRITE-REPORT-DETAIL THRU 120-EXIT.
+           PERFORM 105-WRITE-CHECKPOINT THRU 105-EXIT.
            PERFORM 110-READ-INFILE THRU 110-EXIT.
        100-EXIT.
            EXIT.
 
+       105-WRITE-CHECKPOINT.
+      *** SAVE PROGRESS EVERY CHECKPOINT-INTERVAL RECORDS SO A RESTART
+      *** RUN CAN RESUME WITHOUT REPROCESSING ALREADY-REPORTED PATIENTS.
+      *** THE FULL COUNTERS-AND-ACCUMULATORS GROUP IS SAVED -- NOT JUST
+      *** THE RECORD-COUNT/ERROR FIELDS -- SO 150-WRITE-TOTAL-LINES
+      *** REFLECTS PRE-RESTART ACTIVITY TOO, AND EVERY CURRENTLY
+      *** OUTSTANDING READMISSION IS SAVED ALONGSIDE IT SO
+      *** 145-WRITE-READMISSION-SECTION DOESN'T LOSE ANY ON A RESTART
+           DIVIDE RECORDS-READ BY CHECKPOINT-INTERVAL
+              GIVING WS-CKPT-QUOTIENT
+              REMAINDER WS-CKPT-REMAINDER.
+           IF WS-CKPT-REMAINDER = 0
+              MOVE 'C'                  TO CKPT-REC-TYPE
+              MOVE PATIENT-NBR          TO CKPT-LAST-PAT-NBR
+              MOVE RECORDS-READ         TO CKPT-RECORDS-READ
+              MOVE RECORDS-WRITTEN      TO CKPT-RECORDS-WRITTEN
+              MOVE ERROR-RECS           TO CKPT-ERROR-RECS
+              MOVE ERROR-RECS-INS-TYPE  TO CKPT-ERROR-RECS-INS
+              MOVE ERROR-RECS-PAT-TYPE  TO CKPT-ERROR-RECS-PAT
+              MOVE NBR-INPATIENTS       TO CKPT-NBR-INPATIENTS
+              MOVE NBR-OUTPATIENTS      TO CKPT-NBR-OUTPATIENTS
+              MOVE NBR-HMO              TO CKPT-NBR-HMO
+              MOVE NBR-GOV              TO CKPT-NBR-GOV
+              MOVE NBR-PRI              TO CKPT-NBR-PRI
+              MOVE NBR-PPO              TO CKPT-NBR-PPO
+              MOVE NBR-AFF              TO CKPT-NBR-AFF
+              MOVE NBR-MED              TO CKPT-NBR-MED
+              MOVE NBR-POS              TO CKPT-NBR-POS
+              MOVE NBR-MAN              TO CKPT-NBR-MAN
+              MOVE NBR-NO-COVERAGE      TO CKPT-NBR-NO-COVERAGE
+              MOVE AMT-HMO              TO CKPT-AMT-HMO
+              MOVE AMT-PRI              TO CKPT-AMT-PRI
+              MOVE AMT-PPO              TO CKPT-AMT-PPO
+              MOVE AMT-AFF              TO CKPT-AMT-AFF
+              MOVE AMT-MED              TO CKPT-AMT-MED
+              MOVE AMT-MAN              TO CKPT-AMT-MAN
+              MOVE AMT-POS              TO CKPT-AMT-POS
+              MOVE AMT-GOV              TO CKPT-AMT-GOV
+              MOVE AMT-NO-COVERAGE      TO CKPT-AMT-NO-COVERAGE
+              MOVE PAT-TOTAL-AMT-NET    TO CKPT-PAT-TOTAL-AMT-NET
+              MOVE TOTAL-AMT-GROSS      TO CKPT-TOTAL-AMT-GROSS
+              MOVE TOTAL-AMT-NET        TO CKPT-TOTAL-AMT-NET
+              MOVE NBR-LOS-OUTLIERS     TO CKPT-NBR-LOS-OUTLIERS
+              MOVE PAGE-NUM             TO CKPT-PAGE-NUM
+              MOVE LINE-COUNT           TO CKPT-LINE-COUNT
+              OPEN OUTPUT CHKPTFILE
+              WRITE CHKPT-REC
+              PERFORM VARYING READMIT-IDX FROM 1 BY 1
+                      UNTIL READMIT-IDX > WS-READMIT-COUNT
+                 MOVE 'R'                    TO CKPTR-REC-TYPE
+                 MOVE RA-PAT-NBR (READMIT-IDX)
+                                             TO CKPTR-PAT-NBR
+                 MOVE RA-PRIOR-DATE (READMIT-IDX)
+                                             TO CKPTR-PRIOR-DATE
+                 MOVE RA-CURRENT-DATE (READMIT-IDX)
+                                             TO CKPTR-CURRENT-DATE
+                 MOVE RA-DAYS-SINCE (READMIT-IDX)
+                                             TO CKPTR-DAYS-SINCE
+                 WRITE CHKPT-READMIT-REC
+              END-PERFORM
+              CLOSE CHKPTFILE
+           END-IF.
+       105-EXIT.
+           EXIT.
+
+       082-CHECK-READMISSION.
+      *** LOOK THIS PATIENT UP AGAINST PRIOR RUNS' ADMIT HISTORY
+           SET PHIST-IDX TO 1.
+           SEARCH PATIENT-HISTORY
+           AT END
+              IF WS-PHIST-COUNT < 200
+                 ADD 1 TO WS-PHIST-COUNT
+                 SET PHIST-IDX TO WS-PHIST-COUNT
+                 MOVE PATIENT-NBR  TO PHIST-PAT-NBR (PHIST-IDX)
+                 MOVE DATE-ADMIT   TO PHIST-LAST-ADMIT-DATE (PHIST-IDX)
+              ELSE
+                 DISPLAY 'WARNING: PHIST TABLE FULL - DROPPED '
+                    PATIENT-NBR
+              END-IF
+           WHEN PHIST-PAT-NBR (PHIST-IDX) = PATIENT-NBR
+              PERFORM 084-COMPUTE-DAYS-SINCE-ADMIT THRU 084-EXIT
+              IF WS-DAYS-SINCE-ADMIT >= 0 AND
+                 WS-DAYS-SINCE-ADMIT <= 30
+                 PERFORM 086-RECORD-READMISSION THRU 086-EXIT
+              END-IF
+              MOVE DATE-ADMIT   TO PHIST-LAST-ADMIT-DATE (PHIST-IDX)
+           END-SEARCH.
+       082-EXIT.
+           EXIT.
+
+       084-COMPUTE-DAYS-SINCE-ADMIT.
+           MOVE DATE-ADMIT (1:4) TO WS-ADMIT-YYYYMMDD (1:4).
+           MOVE DATE-ADMIT (6:2) TO WS-ADMIT-YYYYMMDD (5:2).
+           MOVE DATE-ADMIT (9:2) TO WS-ADMIT-YYYYMMDD (7:2).
+           COMPUTE WS-ADMIT-INT =
+                   FUNCTION INTEGER-OF-DATE (WS-ADMIT-YYYYMMDD).
+
+           MOVE PHIST-LAST-ADMIT-DATE (PHIST-IDX) (1:4)
+                   TO WS-PRIOR-YYYYMMDD (1:4).
+           MOVE PHIST-LAST-ADMIT-DATE (PHIST-IDX) (6:2)
+                   TO WS-PRIOR-YYYYMMDD (5:2).
+           MOVE PHIST-LAST-ADMIT-DATE (PHIST-IDX) (9:2)
+                   TO WS-PRIOR-YYYYMMDD (7:2).
+           COMPUTE WS-PRIOR-INT =
+                   FUNCTION INTEGER-OF-DATE (WS-PRIOR-YYYYMMDD).
+
+           COMPUTE WS-DAYS-SINCE-ADMIT = WS-ADMIT-INT - WS-PRIOR-INT.
+       084-EXIT.
+           EXIT.
+
+       086-RECORD-READMISSION.
+           IF WS-READMIT-COUNT < 100
+              ADD 1 TO WS-READMIT-COUNT
+              SET READMIT-IDX TO WS-READMIT-COUNT
+              MOVE PATIENT-NBR TO RA-PAT-NBR (READMIT-IDX)
+              MOVE PHIST-LAST-ADMIT-DATE (PHIST-IDX)
+                               TO RA-PRIOR-DATE (READMIT-IDX)
+              MOVE DATE-ADMIT  TO RA-CURRENT-DATE (READMIT-IDX)
+              MOVE WS-DAYS-SINCE-ADMIT
+                               TO RA-DAYS-SINCE (READMIT-IDX)
+           END-IF.
+       086-EXIT.
+           EXIT.
+
+       145-WRITE-READMISSION-SECTION.
+           IF WS-READMIT-COUNT > 0
+              IF LINE-COUNT >= REPORT-MAX-LINES
+                 PERFORM 010-WRITE-REPORT-HEADERS THRU 010-EXIT
+              END-IF
+              MOVE READMISSION-HEADER TO RPT-REC
+              WRITE RPT-REC
+              ADD +1 TO LINE-COUNT
+              PERFORM VARYING READMIT-IDX FROM 1 BY 1
+                      UNTIL READMIT-IDX > WS-READMIT-COUNT
+                 IF LINE-COUNT >= REPORT-MAX-LINES
+                    PERFORM 010-WRITE-REPORT-HEADERS THRU 010-EXIT
+                 END-IF
+                 MOVE RA-PAT-NBR (READMIT-IDX)     TO RL-PAT-NBR
+                 MOVE RA-PRIOR-DATE (READMIT-IDX)  TO RL-PRIOR-DATE
+                 MOVE RA-CURRENT-DATE (READMIT-IDX) TO RL-CURR-DATE
+                 MOVE READMISSION-LINE             TO RPT-REC
+                 WRITE RPT-REC
+                 ADD +1 TO LINE-COUNT
+              END-PERFORM
+           END-IF.
+       145-EXIT.
+           EXIT.
+
 
        110-READ-INFILE.
            READ INFILE INTO WS-INPUT-REC
@@ -546,6 +1060,13 @@
            ADD  +1                 TO HOSPITAL-STAY-LTH
                                    GIVING  DL1-HOSP-STAY-LTH.
 
+           IF HOSPITAL-STAY-LTH > LOS-OUTLIER-THRESHOLD
+              MOVE '*LOS'          TO DL1-LOS-FLAG
+              ADD +1               TO NBR-LOS-OUTLIERS
+           ELSE
+              MOVE SPACES          TO DL1-LOS-FLAG
+           END-IF.
+
            IF IN-NETWORK
               MOVE 'IN'            TO DL1-IN-OUT-NET
            ELSE
@@ -593,38 +1114,47 @@
            WRITE RPT-REC.
 
            MOVE NBR-HMO            TO TL6-HMO.
+           MOVE AMT-HMO            TO TL6-HMO-AMT.
            MOVE TOTAL-LINE6        TO RPT-REC.
            WRITE RPT-REC.
 
            MOVE NBR-PRI            TO TL7-PRI.
+           MOVE AMT-PRI            TO TL7-PRI-AMT.
            MOVE TOTAL-LINE7        TO RPT-REC.
            WRITE RPT-REC.
 
            MOVE NBR-PPO            TO TL8-PPO.
+           MOVE AMT-PPO            TO TL8-PPO-AMT.
            MOVE TOTAL-LINE8        TO RPT-REC.
            WRITE RPT-REC.
 
            MOVE NBR-AFF            TO TL9-AFF.
+           MOVE AMT-AFF            TO TL9-AFF-AMT.
            MOVE TOTAL-LINE9        TO RPT-REC.
            WRITE RPT-REC.
 
            MOVE NBR-MED            TO TL10-MED.
+           MOVE AMT-MED            TO TL10-MED-AMT.
            MOVE TOTAL-LINE10       TO RPT-REC.
            WRITE RPT-REC.
 
            MOVE NBR-MAN            TO TL11-MAN.
+           MOVE AMT-MAN            TO TL11-MAN-AMT.
            MOVE TOTAL-LINE11       TO RPT-REC.
            WRITE RPT-REC.
 
            MOVE NBR-POS            TO TL12-POS.
+           MOVE AMT-POS            TO TL12-POS-AMT.
            MOVE TOTAL-LINE12       TO RPT-REC.
            WRITE RPT-REC.
 
            MOVE NBR-GOV            TO TL13-GOV.
+           MOVE AMT-GOV            TO TL13-GOV-AMT.
            MOVE TOTAL-LINE13       TO RPT-REC.
            WRITE RPT-REC.
 
            MOVE NBR-NO-COVERAGE    TO TL14-NO-COV.
+           MOVE AMT-NO-COVERAGE    TO TL14-NO-COV-AMT.
            MOVE TOTAL-LINE14       TO RPT-REC.
            WRITE RPT-REC.
 
@@ -632,6 +1162,15 @@
            MOVE TOTAL-LINE15       TO RPT-REC.
            WRITE RPT-REC.
 
+           MOVE NBR-LOS-OUTLIERS   TO TL16-LOS-OUTLIERS.
+           MOVE TOTAL-LINE16       TO RPT-REC.
+           WRITE RPT-REC.
+
+           MOVE ERROR-RECS-INS-TYPE TO TL17-INS-TYPE-ERR.
+           MOVE ERROR-RECS-PAT-TYPE TO TL17-PAT-TYPE-ERR.
+           MOVE TOTAL-LINE17       TO RPT-REC.
+           WRITE RPT-REC.
+
        150-EXIT.
            EXIT.
 
@@ -641,6 +1180,24 @@
            CLOSE RPTFILE.
            CLOSE ERRFILE.
            CLOSE INS-TYPE-FILE.
+
+      *** JOB FINISHED NORMALLY -- CLEAR THE CHECKPOINT SO THE NEXT RUN
+      *** STARTS FRESH INSTEAD OF RESUMING A COMPLETED BATCH
+           OPEN OUTPUT CHKPTFILE.
+           CLOSE CHKPTFILE.
+
+      *** PERSIST THE UPDATED READMISSION HISTORY FOR THE NEXT RUN
+           OPEN OUTPUT PATHISTFILE.
+           PERFORM VARYING PHIST-IDX FROM 1 BY 1
+                   UNTIL PHIST-IDX > WS-PHIST-COUNT
+              MOVE PHIST-PAT-NBR (PHIST-IDX)
+                               TO PHIST-REC-PAT-NBR
+              MOVE PHIST-LAST-ADMIT-DATE (PHIST-IDX)
+                               TO PHIST-REC-ADMIT-DATE
+              WRITE PATHIST-REC
+           END-PERFORM.
+           CLOSE PATHISTFILE.
+
            DISPLAY "NORMAL END OF JOB".
        200-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
