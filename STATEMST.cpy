@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  STATE MASTER RECORD LAYOUT FOR STATELKP/TABLES03 (80 BYTES)
+      *  SINGLE RECORD CARRIES BOTH THE TWO-LETTER ABBREVIATION AND
+      *  THE FULL STATE NAME SO THE TWO CAN NEVER DRIFT OUT OF SYNC
+      *****************************************************************
+       01  STATE-MASTER-REC.
+           05  SM-ABBREV              PIC X(02).
+           05  SM-NAME                PIC X(20).
+           05  FILLER                 PIC X(58).
