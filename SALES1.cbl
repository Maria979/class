@@ -5,6 +5,7 @@
        FILE-CONTROL.
            SELECT INPUT-FILE  ASSIGN TO SALES.
            SELECT OUTPUT-FILE ASSIGN TO SALRPT.
+           SELECT REGION-CSV-FILE ASSIGN TO REGCSV.
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE RECORDING MODE F.
@@ -15,7 +16,8 @@
               10 Q2-SALES-I       PIC 9(5)V99 VALUE ZEROES.
               10 Q3-SALES-I       PIC 9(5)V99 VALUE ZEROES.
               10 Q4-SALES-I       PIC 9(5)V99 VALUE ZEROES.
-              10 FILLER           PIC X(50)   VALUE SPACES.
+              10 SALES-YEAR-I     PIC 9(4)    VALUE ZEROES.
+              10 FILLER           PIC X(46)   VALUE SPACES.
 
        FD  OUTPUT-FILE
            RECORDING MODE IS F
@@ -25,39 +27,60 @@
            DATA RECORD IS RPTOUT-RECORD.
        01  RPTOUT-RECORD PIC X(80).
 
+       FD  REGION-CSV-FILE RECORDING MODE F.
+       01  REGION-CSV-REC               PIC X(100)    VALUE SPACES.
+
        WORKING-STORAGE SECTION.
        01  TABLE-MAX              PIC S9(4) COMP VALUE 20.
        01  SW-END-OF-FILE         PIC X(01) VALUE SPACES.
                 88 END-OF-FILE    VALUE 'Y'.
 
        01  SALE-TABLE.
-           05 REGION OCCURS 8 TIMES INDEXED BY SALE-IDX.
+           05 REGION OCCURS 20 TIMES INDEXED BY SALE-IDX.
               10 SALES-REGION     PIC X(02).
               10 Q1-SALES         PIC 9(5)V99 VALUE ZEROES.
               10 Q2-SALES         PIC 9(5)V99 VALUE ZEROES.
               10 Q3-SALES         PIC 9(5)V99 VALUE ZEROES.
               10 Q4-SALES         PIC 9(5)V99 VALUE ZEROES.
+              10 SALES-YEAR       PIC 9(4)    VALUE ZEROES.
+       01  WS-SALE-COUNT          PIC S9(4) COMP VALUE 0.
+       01  WS-CURRENT-YEAR        PIC 9(4) VALUE 0.
+       01  WS-PRIOR-YEAR          PIC 9(4) VALUE 0.
 
        01  SALES-OUT              PIC 9(15)V99 VALUE 0.
        01  SALES-OUT-DISPLAY      PIC $$$,$$$,$$$,$$$,$99.99.
 
-       01  REGION-SALES-ACCUMULATORS.
-           05  NE-Q1-SALES        PIC 9(15)V99 VALUE 0.
-           05  NE-Q2-SALES        PIC 9(15)V99 VALUE 0.
-           05  NE-Q3-SALES        PIC 9(15)V99 VALUE 0.
-           05  NE-Q4-SALES        PIC 9(15)V99 VALUE 0.
-           05  SE-Q1-SALES        PIC 9(15)V99 VALUE 0.
-           05  SE-Q2-SALES        PIC 9(15)V99 VALUE 0.
-           05  SE-Q3-SALES        PIC 9(15)V99 VALUE 0.
-           05  SE-Q4-SALES        PIC 9(15)V99 VALUE 0.
-           05  NW-Q1-SALES        PIC 9(15)V99 VALUE 0.
-           05  NW-Q2-SALES        PIC 9(15)V99 VALUE 0.
-           05  NW-Q3-SALES        PIC 9(15)V99 VALUE 0.
-           05  NW-Q4-SALES        PIC 9(15)V99 VALUE 0.
-           05  SW-Q1-SALES        PIC 9(15)V99 VALUE 0.
-           05  SW-Q2-SALES        PIC 9(15)V99 VALUE 0.
-           05  SW-Q3-SALES        PIC 9(15)V99 VALUE 0.
-           05  SW-Q4-SALES        PIC 9(15)V99 VALUE 0.
+      *** EDITED FIELDS USED ONLY TO BUILD THE CSV EXTRACT COLUMNS
+       01 WS-CSV-Q1-ED             PIC Z(14)9.99.
+       01 WS-CSV-Q2-ED             PIC Z(14)9.99.
+       01 WS-CSV-Q3-ED             PIC Z(14)9.99.
+       01 WS-CSV-Q4-ED             PIC Z(14)9.99.
+
+      *** REGION TOTALS ARE DATA-DRIVEN SO NEW REGIONS IN THE SALES FILE
+      *** SHOW UP ON THE REPORT WITHOUT A CODE CHANGE
+       01  REGION-TOTALS-TABLE.
+           05  REGION-TOTAL OCCURS 20 TIMES INDEXED BY RT-IDX.
+               10  RT-REGION-CODE  PIC X(02).
+               10  RT-Q1-SALES     PIC 9(15)V99 VALUE 0.
+               10  RT-Q2-SALES     PIC 9(15)V99 VALUE 0.
+               10  RT-Q3-SALES     PIC 9(15)V99 VALUE 0.
+               10  RT-Q4-SALES     PIC 9(15)V99 VALUE 0.
+       01  WS-REGION-COUNT         PIC 9(4) VALUE 0.
+       01  RT-FOUND-SW             PIC X(01) VALUE 'N'.
+                88 RT-FOUND        VALUE 'Y'.
+
+      *** PRIOR-YEAR TOTALS, ACCUMULATED THE SAME WAY, FOR THE
+      *** YEAR-OVER-YEAR COMPARISON REPORT
+       01  PRIOR-YEAR-TOTALS-TABLE.
+           05  PY-TOTAL OCCURS 20 TIMES INDEXED BY PY-IDX.
+               10  PY-REGION-CODE  PIC X(02).
+               10  PY-Q1-SALES     PIC 9(15)V99 VALUE 0.
+               10  PY-Q2-SALES     PIC 9(15)V99 VALUE 0.
+               10  PY-Q3-SALES     PIC 9(15)V99 VALUE 0.
+               10  PY-Q4-SALES     PIC 9(15)V99 VALUE 0.
+       01  WS-PY-REGION-COUNT      PIC 9(4) VALUE 0.
+       01  PY-FOUND-SW             PIC X(01) VALUE 'N'.
+                88 PY-FOUND        VALUE 'Y'.
 
        01 HEADER-LINE1.
            05  FILLER             PIC X(34) VALUE SPACES.
@@ -76,18 +99,60 @@
            05  RL3-QUARTER        PIC X(02).
            05  FILLER             PIC X(09) VALUE ' TOTALS: '.
            05  RL3-SALES          PIC $$$,$$$,$$$,$$$,$99.99.
-           05  FILLER             PIC X(47) VALUE SPACES.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  FILLER             PIC X(08) VALUE '  CHG%: '.
+           05  RL3-GROWTH         PIC -ZZ9.99.
+           05  RL3-GROWTH-ALPHA REDEFINES RL3-GROWTH PIC X(07).
+           05  FILLER             PIC X(30) VALUE SPACES.
+
+       01  WS-GROWTH-PCT          PIC S9(5)V99 VALUE 0.
 
        01  REPORT-LINE4.
            05  RL4-TEXT           PIC X(40).
            05  RL4-SALES-OUT      PIC $$$,$$$,$$$,$$$,$99.99.
            05  FILLER             PIC X(18) VALUE SPACES.
 
+       01  YOY-HEADER-LINE.
+           05  FILLER             PIC X(25) VALUE SPACES.
+           05  FILLER             PIC X(30)
+               VALUE 'YEAR-OVER-YEAR COMPARISON'.
+           05  FILLER             PIC X(25) VALUE SPACES.
+
+       01  YOY-REGION-LINE.
+           05  FILLER             PIC X(11) VALUE 'REGION:    '.
+           05  YL-REGION          PIC X(02).
+           05  FILLER             PIC X(04) VALUE SPACES.
+           05  FILLER             PIC X(13) VALUE 'THIS YEAR:  '.
+           05  YL-CURRENT-YEAR    PIC 9(4).
+           05  FILLER             PIC X(04) VALUE SPACES.
+           05  FILLER             PIC X(13) VALUE 'LAST YEAR:  '.
+           05  YL-PRIOR-YEAR      PIC 9(4).
+           05  FILLER             PIC X(19) VALUE SPACES.
+
+       01  YOY-DETAIL-LINE.
+           05  YL-QUARTER         PIC X(02).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  FILLER             PIC X(04) VALUE 'TY: '.
+           05  YL-CUR-SALES       PIC $$$,$$$,$$$,$$$,$99.99.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  FILLER             PIC X(04) VALUE 'LY: '.
+           05  YL-PRI-SALES       PIC $$$,$$$,$$$,$$$,$99.99.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  FILLER             PIC X(06) VALUE 'YOY: '.
+           05  YL-YOY-GROWTH      PIC -ZZ9.99.
+           05  YL-YOY-GROWTH-ALPHA REDEFINES YL-YOY-GROWTH PIC X(07).
+           05  FILLER             PIC X(07) VALUE SPACES.
+
+       01  WS-YOY-GROWTH-PCT       PIC S9(5)V99 VALUE 0.
+       01  WS-YOY-PRIOR-SALES      PIC 9(15)V99 VALUE 0.
+       01  WS-YOY-CURRENT-SALES    PIC 9(15)V99 VALUE 0.
+
 
        PROCEDURE DIVISION.
            PERFORM 000-HOUSEKEEPING.
            PERFORM 100-PROCESS-TABLE-DATA.
            PERFORM 150-PRINT-REGION-REPORT.
+           PERFORM 160-PRINT-YOY-COMPARISON.
            PERFORM 900-WRAP-UP
            GOBACK.
 
@@ -98,23 +163,36 @@
            INITIALIZE SALE-TABLE.
            OPEN INPUT INPUT-FILE.
            OPEN OUTPUT OUTPUT-FILE.
+           OPEN OUTPUT REGION-CSV-FILE.
            READ INPUT-FILE
            AT END MOVE 'Y' TO SW-END-OF-FILE
            END-READ.
 
            PERFORM VARYING SALE-IDX FROM 1 BY 1
-              UNTIL SALE-IDX = TABLE-MAX
+              UNTIL SALE-IDX > TABLE-MAX
            OR END-OF-FILE
                 MOVE SALES-REGION-I TO SALES-REGION (SALE-IDX)
                 MOVE Q1-SALES-I     TO Q1-SALES (SALE-IDX)
                 MOVE Q2-SALES-I     TO Q2-SALES (SALE-IDX)
                 MOVE Q3-SALES-I     TO Q3-SALES (SALE-IDX)
                 MOVE Q4-SALES-I     TO Q4-SALES (SALE-IDX)
+                MOVE SALES-YEAR-I   TO SALES-YEAR (SALE-IDX)
+                IF SALES-YEAR-I > WS-CURRENT-YEAR
+                   MOVE SALES-YEAR-I TO WS-CURRENT-YEAR
+                END-IF
+                ADD 1 TO WS-SALE-COUNT
                 READ INPUT-FILE
                     AT END MOVE 'Y' TO  SW-END-OF-FILE
                 END-READ
            END-PERFORM.
 
+           IF NOT END-OF-FILE
+              DISPLAY 'WARNING: SALE-TABLE FULL - DROPPED '
+                      'RECORDS PAST TABLE-MAX'
+           END-IF.
+
+           COMPUTE WS-PRIOR-YEAR = WS-CURRENT-YEAR - 1.
+
            MOVE HEADER-LINE1  TO RPTOUT-RECORD.
            WRITE RPTOUT-RECORD.
 
@@ -126,7 +204,11 @@
       ***
       ***  REPORT ALL Q1 SALES FOR ALL REGIONS
       ***
-           COMPUTE SALES-OUT = FUNCTION SUM (Q1-SALES(ALL)).
+           MOVE ZEROES TO SALES-OUT.
+           PERFORM VARYING SALE-IDX FROM 1 BY 1
+                   UNTIL SALE-IDX > WS-SALE-COUNT
+              ADD Q1-SALES (SALE-IDX) TO SALES-OUT
+           END-PERFORM.
            MOVE 'ALL Q1 SALES FOR ALL REGIONS: ' TO RL4-TEXT.
            MOVE SALES-OUT                        TO RL4-SALES-OUT.
            MOVE REPORT-LINE4  TO RPTOUT-RECORD.
@@ -139,8 +221,13 @@
       ***
       ***  REPORT HIGHEST Q1 SALES FOR ALL REGIONS
       ***
-           MOVE ZEROES TO SALES-OUT.
-           COMPUTE SALES-OUT = FUNCTION MAX (Q1-SALES(ALL)).
+           MOVE Q1-SALES (1) TO SALES-OUT.
+           PERFORM VARYING SALE-IDX FROM 2 BY 1
+                   UNTIL SALE-IDX > WS-SALE-COUNT
+              IF Q1-SALES (SALE-IDX) > SALES-OUT
+                 MOVE Q1-SALES (SALE-IDX) TO SALES-OUT
+              END-IF
+           END-PERFORM.
            MOVE 'HIGHEST Q1 SALES FOR ALL REGIONS: ' TO RL4-TEXT.
            MOVE SALES-OUT                        TO RL4-SALES-OUT.
            MOVE REPORT-LINE4  TO RPTOUT-RECORD.
@@ -152,8 +239,13 @@
       ***
       ***  REPORT LOWEST Q1 SALES FOR ALL REGIONS
       ***
-           MOVE ZEROES TO SALES-OUT.
-           COMPUTE SALES-OUT = FUNCTION MIN (Q1-SALES(ALL)).
+           MOVE Q1-SALES (1) TO SALES-OUT.
+           PERFORM VARYING SALE-IDX FROM 2 BY 1
+                   UNTIL SALE-IDX > WS-SALE-COUNT
+              IF Q1-SALES (SALE-IDX) < SALES-OUT
+                 MOVE Q1-SALES (SALE-IDX) TO SALES-OUT
+              END-IF
+           END-PERFORM.
            MOVE 'LOWEST Q1 SALES FOR ALL REGIONS: ' TO RL4-TEXT.
            MOVE SALES-OUT                        TO RL4-SALES-OUT.
            MOVE REPORT-LINE4  TO RPTOUT-RECORD.
@@ -166,11 +258,13 @@
       ***  REPORT ALL SALES FOR ALL REGIONS
       ***
            MOVE ZEROES TO SALES-OUT.
-           COMPUTE SALES-OUT = (FUNCTION SUM (Q1-SALES(ALL))) +
-                               (FUNCTION SUM (Q2-SALES(ALL))) +
-                               (FUNCTION SUM (Q3-SALES(ALL))) +
-                               (FUNCTION SUM (Q4-SALES(ALL)))
-           END-COMPUTE.
+           PERFORM VARYING SALE-IDX FROM 1 BY 1
+                   UNTIL SALE-IDX > WS-SALE-COUNT
+              ADD Q1-SALES (SALE-IDX) TO SALES-OUT
+              ADD Q2-SALES (SALE-IDX) TO SALES-OUT
+              ADD Q3-SALES (SALE-IDX) TO SALES-OUT
+              ADD Q4-SALES (SALE-IDX) TO SALES-OUT
+           END-PERFORM.
 
            MOVE 'TOTAL SALES FOR ALL REGIONS: ' TO RL4-TEXT.
            MOVE SALES-OUT                        TO RL4-SALES-OUT.
@@ -182,155 +276,295 @@
 
 
       ***
-      ***  ACCUMULATE SALES BY QUARTER FOR EACH REGION
-      ***  REGIONS ARE NE, SE, NW, AND SW
+      ***  ACCUMULATE SALES BY QUARTER FOR EACH REGION, DRIVEN BY
+      ***  WHATEVER REGION CODES ACTUALLY APPEAR IN THE SALES FILE
       ***
-            PERFORM VARYING SALE-IDX FROM 1 BY 1
-              UNTIL SALE-IDX = TABLE-MAX
-              IF SALES-REGION (SALE-IDX) = 'NE'
-                 ADD Q1-SALES (SALE-IDX)  TO NE-Q1-SALES
-                 ADD Q2-SALES (SALE-IDX)  TO NE-Q2-SALES
-                 ADD Q3-SALES (SALE-IDX)  TO NE-Q3-SALES
-                 ADD Q4-SALES (SALE-IDX)  TO NE-Q4-SALES
+           PERFORM VARYING SALE-IDX FROM 1 BY 1
+              UNTIL SALE-IDX > WS-SALE-COUNT
+              IF SALES-YEAR (SALE-IDX) = WS-PRIOR-YEAR
+                 PERFORM 125-ACCUM-PRIOR-YEAR-TOTALS THRU 125-EXIT
               ELSE
-                 IF SALES-REGION (SALE-IDX) = 'SE'
-                    ADD Q1-SALES (SALE-IDX)  TO SE-Q1-SALES
-                    ADD Q2-SALES (SALE-IDX)  TO SE-Q2-SALES
-                    ADD Q3-SALES (SALE-IDX)  TO SE-Q3-SALES
-                    ADD Q4-SALES (SALE-IDX)  TO SE-Q4-SALES
-                 ELSE
-                    IF SALES-REGION (SALE-IDX) = 'NW'
-                      ADD Q1-SALES (SALE-IDX)  TO NW-Q1-SALES
-                      ADD Q2-SALES (SALE-IDX)  TO NW-Q2-SALES
-                      ADD Q3-SALES (SALE-IDX)  TO NW-Q3-SALES
-                      ADD Q4-SALES (SALE-IDX)  TO NW-Q4-SALES
-                    ELSE
-                       IF SALES-REGION (SALE-IDX) = 'SW'
-                         ADD Q1-SALES (SALE-IDX)  TO SW-Q1-SALES
-                         ADD Q2-SALES (SALE-IDX)  TO SW-Q2-SALES
-                         ADD Q3-SALES (SALE-IDX)  TO SW-Q3-SALES
-                         ADD Q4-SALES (SALE-IDX)  TO SW-Q4-SALES
-                       END-IF
-                    END-IF
-                 END-IF
+                 PERFORM 120-ACCUM-REGION-TOTALS THRU 120-EXIT
               END-IF
            END-PERFORM.
 
-       150-PRINT-REGION-REPORT.
-      ***
-      ***  REPORT SALES BY QUARTER FOR EACH REGION
-      ***  REGIONS ARE NE, SE, NW, AND SW
-      ***
-      *** NE REGION
-           MOVE 'NE'          TO RL2-REGION.
-           MOVE REPORT-LINE2  TO RPTOUT-RECORD.
-           WRITE RPTOUT-RECORD.
-
-           MOVE 'Q1' TO RL3-QUARTER.
-           MOVE NE-Q1-SALES TO RL3-SALES.
-           MOVE REPORT-LINE3  TO RPTOUT-RECORD.
-           WRITE RPTOUT-RECORD.
-
-           MOVE 'Q2' TO RL3-QUARTER.
-           MOVE NE-Q2-SALES TO RL3-SALES.
-           MOVE REPORT-LINE3  TO RPTOUT-RECORD.
-           WRITE RPTOUT-RECORD.
-
-           MOVE 'Q3' TO RL3-QUARTER.
-           MOVE NE-Q3-SALES TO RL3-SALES.
-           MOVE REPORT-LINE3  TO RPTOUT-RECORD.
-           WRITE RPTOUT-RECORD.
-
-           MOVE 'Q4' TO RL3-QUARTER.
-           MOVE NE-Q4-SALES TO RL3-SALES.
-           MOVE REPORT-LINE3  TO RPTOUT-RECORD.
-           WRITE RPTOUT-RECORD.
-
-           MOVE BLANK-LINE  TO RPTOUT-RECORD.
-           WRITE RPTOUT-RECORD.
-
-      *** SE REGION
-           MOVE 'SE'          TO RL2-REGION.
-           MOVE REPORT-LINE2  TO RPTOUT-RECORD.
-           WRITE RPTOUT-RECORD.
+       120-ACCUM-REGION-TOTALS.
+           MOVE 'N' TO RT-FOUND-SW.
+           PERFORM VARYING RT-IDX FROM 1 BY 1
+                   UNTIL RT-IDX > WS-REGION-COUNT OR RT-FOUND
+              IF RT-REGION-CODE (RT-IDX) = SALES-REGION (SALE-IDX)
+                 MOVE 'Y' TO RT-FOUND-SW
+              END-IF
+           END-PERFORM.
 
-           MOVE 'Q1' TO RL3-QUARTER.
-           MOVE SE-Q1-SALES TO RL3-SALES.
-           MOVE REPORT-LINE3  TO RPTOUT-RECORD.
-           WRITE RPTOUT-RECORD.
+           IF RT-FOUND
+              SET RT-IDX DOWN BY 1
+           ELSE
+              ADD 1 TO WS-REGION-COUNT
+              SET RT-IDX TO WS-REGION-COUNT
+              MOVE SALES-REGION (SALE-IDX) TO RT-REGION-CODE (RT-IDX)
+           END-IF.
+
+           ADD Q1-SALES (SALE-IDX) TO RT-Q1-SALES (RT-IDX).
+           ADD Q2-SALES (SALE-IDX) TO RT-Q2-SALES (RT-IDX).
+           ADD Q3-SALES (SALE-IDX) TO RT-Q3-SALES (RT-IDX).
+           ADD Q4-SALES (SALE-IDX) TO RT-Q4-SALES (RT-IDX).
+       120-EXIT.
+           EXIT.
 
-           MOVE 'Q2' TO RL3-QUARTER.
-           MOVE SE-Q2-SALES TO RL3-SALES.
-           MOVE REPORT-LINE3  TO RPTOUT-RECORD.
-           WRITE RPTOUT-RECORD.
+      ***
+      ***  SAME LINEAR-SEARCH-WITH-FLAG IDIOM AS 120-ACCUM-REGION-TOTALS,
+      ***  BUT ACCUMULATING PRIOR-YEAR RECORDS FOR THE YOY COMPARISON
+      ***
+       125-ACCUM-PRIOR-YEAR-TOTALS.
+           MOVE 'N' TO PY-FOUND-SW.
+           PERFORM VARYING PY-IDX FROM 1 BY 1
+                   UNTIL PY-IDX > WS-PY-REGION-COUNT OR PY-FOUND
+              IF PY-REGION-CODE (PY-IDX) = SALES-REGION (SALE-IDX)
+                 MOVE 'Y' TO PY-FOUND-SW
+              END-IF
+           END-PERFORM.
 
-           MOVE 'Q3' TO RL3-QUARTER.
-           MOVE SE-Q3-SALES TO RL3-SALES.
-           MOVE REPORT-LINE3  TO RPTOUT-RECORD.
-           WRITE RPTOUT-RECORD.
+           IF PY-FOUND
+              SET PY-IDX DOWN BY 1
+           ELSE
+              ADD 1 TO WS-PY-REGION-COUNT
+              SET PY-IDX TO WS-PY-REGION-COUNT
+              MOVE SALES-REGION (SALE-IDX) TO PY-REGION-CODE (PY-IDX)
+           END-IF.
+
+           ADD Q1-SALES (SALE-IDX) TO PY-Q1-SALES (PY-IDX).
+           ADD Q2-SALES (SALE-IDX) TO PY-Q2-SALES (PY-IDX).
+           ADD Q3-SALES (SALE-IDX) TO PY-Q3-SALES (PY-IDX).
+           ADD Q4-SALES (SALE-IDX) TO PY-Q4-SALES (PY-IDX).
+       125-EXIT.
+           EXIT.
 
-           MOVE 'Q4' TO RL3-QUARTER.
-           MOVE NE-Q4-SALES TO RL3-SALES.
-           MOVE REPORT-LINE3  TO RPTOUT-RECORD.
-           WRITE RPTOUT-RECORD.
+       150-PRINT-REGION-REPORT.
+      ***
+      ***  REPORT SALES BY QUARTER FOR EACH REGION, DRIVEN BY
+      ***  WHATEVER REGIONS WERE ACCUMULATED ABOVE
+      ***
+           PERFORM VARYING RT-IDX FROM 1 BY 1
+                   UNTIL RT-IDX > WS-REGION-COUNT
+
+              MOVE RT-REGION-CODE (RT-IDX) TO RL2-REGION
+              MOVE REPORT-LINE2            TO RPTOUT-RECORD
+              WRITE RPTOUT-RECORD
+
+              MOVE 'Q1' TO RL3-QUARTER
+              MOVE RT-Q1-SALES (RT-IDX) TO RL3-SALES
+              MOVE SPACES TO RL3-GROWTH-ALPHA
+              MOVE REPORT-LINE3  TO RPTOUT-RECORD
+              WRITE RPTOUT-RECORD
+
+              MOVE 'Q2' TO RL3-QUARTER
+              MOVE RT-Q2-SALES (RT-IDX) TO RL3-SALES
+              IF RT-Q1-SALES (RT-IDX) = 0
+                 MOVE SPACES TO RL3-GROWTH-ALPHA
+              ELSE
+                 COMPUTE WS-GROWTH-PCT ROUNDED =
+                    ((RT-Q2-SALES (RT-IDX) - RT-Q1-SALES (RT-IDX)) /
+                      RT-Q1-SALES (RT-IDX)) * 100
+                    ON SIZE ERROR
+                       MOVE '  ***  ' TO RL3-GROWTH-ALPHA
+                    NOT ON SIZE ERROR
+                       IF WS-GROWTH-PCT > 999.99
+                          OR WS-GROWTH-PCT < -999.99
+                          MOVE '  ***  ' TO RL3-GROWTH-ALPHA
+                       ELSE
+                          MOVE WS-GROWTH-PCT TO RL3-GROWTH
+                       END-IF
+                 END-COMPUTE
+              END-IF
+              MOVE REPORT-LINE3  TO RPTOUT-RECORD
+              WRITE RPTOUT-RECORD
 
-           MOVE BLANK-LINE  TO RPTOUT-RECORD.
-           WRITE RPTOUT-RECORD.
+              MOVE 'Q3' TO RL3-QUARTER
+              MOVE RT-Q3-SALES (RT-IDX) TO RL3-SALES
+              IF RT-Q2-SALES (RT-IDX) = 0
+                 MOVE SPACES TO RL3-GROWTH-ALPHA
+              ELSE
+                 COMPUTE WS-GROWTH-PCT ROUNDED =
+                    ((RT-Q3-SALES (RT-IDX) - RT-Q2-SALES (RT-IDX)) /
+                      RT-Q2-SALES (RT-IDX)) * 100
+                    ON SIZE ERROR
+                       MOVE '  ***  ' TO RL3-GROWTH-ALPHA
+                    NOT ON SIZE ERROR
+                       IF WS-GROWTH-PCT > 999.99
+                          OR WS-GROWTH-PCT < -999.99
+                          MOVE '  ***  ' TO RL3-GROWTH-ALPHA
+                       ELSE
+                          MOVE WS-GROWTH-PCT TO RL3-GROWTH
+                       END-IF
+                 END-COMPUTE
+              END-IF
+              MOVE REPORT-LINE3  TO RPTOUT-RECORD
+              WRITE RPTOUT-RECORD
 
-      *** NW REGION
-           MOVE 'NW'          TO RL2-REGION.
-           MOVE REPORT-LINE2  TO RPTOUT-RECORD.
-           WRITE RPTOUT-RECORD.
+              MOVE 'Q4' TO RL3-QUARTER
+              MOVE RT-Q4-SALES (RT-IDX) TO RL3-SALES
+              IF RT-Q3-SALES (RT-IDX) = 0
+                 MOVE SPACES TO RL3-GROWTH-ALPHA
+              ELSE
+                 COMPUTE WS-GROWTH-PCT ROUNDED =
+                    ((RT-Q4-SALES (RT-IDX) - RT-Q3-SALES (RT-IDX)) /
+                      RT-Q3-SALES (RT-IDX)) * 100
+                    ON SIZE ERROR
+                       MOVE '  ***  ' TO RL3-GROWTH-ALPHA
+                    NOT ON SIZE ERROR
+                       IF WS-GROWTH-PCT > 999.99
+                          OR WS-GROWTH-PCT < -999.99
+                          MOVE '  ***  ' TO RL3-GROWTH-ALPHA
+                       ELSE
+                          MOVE WS-GROWTH-PCT TO RL3-GROWTH
+                       END-IF
+                 END-COMPUTE
+              END-IF
+              MOVE REPORT-LINE3  TO RPTOUT-RECORD
+              WRITE RPTOUT-RECORD
 
-           MOVE 'Q1' TO RL3-QUARTER.
-           MOVE NW-Q1-SALES TO RL3-SALES.
-           MOVE REPORT-LINE3  TO RPTOUT-RECORD.
-           WRITE RPTOUT-RECORD.
+              MOVE BLANK-LINE  TO RPTOUT-RECORD
+              WRITE RPTOUT-RECORD
 
-           MOVE 'Q2' TO RL3-QUARTER.
-           MOVE NW-Q2-SALES TO RL3-SALES.
-           MOVE REPORT-LINE3  TO RPTOUT-RECORD.
-           WRITE RPTOUT-RECORD.
+              PERFORM 170-WRITE-REGION-CSV
+           END-PERFORM.
 
-           MOVE 'Q3' TO RL3-QUARTER.
-           MOVE NW-Q3-SALES TO RL3-SALES.
-           MOVE REPORT-LINE3  TO RPTOUT-RECORD.
-           WRITE RPTOUT-RECORD.
 
-           MOVE 'Q4' TO RL3-QUARTER.
-           MOVE NW-Q4-SALES TO RL3-SALES.
-           MOVE REPORT-LINE3  TO RPTOUT-RECORD.
+       160-PRINT-YOY-COMPARISON.
+      ***
+      ***  REPORT THIS YEAR'S REGIONAL QUARTERLY TOTALS AGAINST LAST
+      ***  YEAR'S FOR THE SAME REGION, MATCHING UP REGIONS BY CODE
+      ***
+           MOVE BLANK-LINE        TO RPTOUT-RECORD.
            WRITE RPTOUT-RECORD.
-
-           MOVE BLANK-LINE  TO RPTOUT-RECORD.
+           MOVE YOY-HEADER-LINE   TO RPTOUT-RECORD.
            WRITE RPTOUT-RECORD.
-
-      *** SW REGION
-           MOVE 'SW'          TO RL2-REGION.
-           MOVE REPORT-LINE2  TO RPTOUT-RECORD.
+           MOVE BLANK-LINE        TO RPTOUT-RECORD.
            WRITE RPTOUT-RECORD.
 
-           MOVE 'Q1' TO RL3-QUARTER.
-           MOVE SW-Q1-SALES TO RL3-SALES.
-           MOVE REPORT-LINE3  TO RPTOUT-RECORD.
-           WRITE RPTOUT-RECORD.
+           PERFORM VARYING RT-IDX FROM 1 BY 1
+                   UNTIL RT-IDX > WS-REGION-COUNT
 
-           MOVE 'Q2' TO RL3-QUARTER.
-           MOVE SW-Q2-SALES TO RL3-SALES.
-           MOVE REPORT-LINE3  TO RPTOUT-RECORD.
-           WRITE RPTOUT-RECORD.
+              MOVE RT-REGION-CODE (RT-IDX) TO YL-REGION
+              MOVE WS-CURRENT-YEAR         TO YL-CURRENT-YEAR
+              MOVE WS-PRIOR-YEAR           TO YL-PRIOR-YEAR
+              MOVE YOY-REGION-LINE         TO RPTOUT-RECORD
+              WRITE RPTOUT-RECORD
 
-           MOVE 'Q3' TO RL3-QUARTER.
-           MOVE SW-Q3-SALES TO RL3-SALES.
-           MOVE REPORT-LINE3  TO RPTOUT-RECORD.
-           WRITE RPTOUT-RECORD.
+              MOVE 'N' TO PY-FOUND-SW
+              PERFORM VARYING PY-IDX FROM 1 BY 1
+                      UNTIL PY-IDX > WS-PY-REGION-COUNT OR PY-FOUND
+                 IF PY-REGION-CODE (PY-IDX) = RT-REGION-CODE (RT-IDX)
+                    MOVE 'Y' TO PY-FOUND-SW
+                 END-IF
+              END-PERFORM
+              IF PY-FOUND
+                 SET PY-IDX DOWN BY 1
+              END-IF
 
-           MOVE 'Q4' TO RL3-QUARTER.
-           MOVE SW-Q4-SALES TO RL3-SALES.
-           MOVE REPORT-LINE3  TO RPTOUT-RECORD.
-           WRITE RPTOUT-RECORD.
+              MOVE 'Q1' TO YL-QUARTER
+              MOVE RT-Q1-SALES (RT-IDX) TO YL-CUR-SALES
+              PERFORM 165-SET-YOY-PRIOR-AND-GROWTH
+              MOVE YOY-DETAIL-LINE TO RPTOUT-RECORD
+              WRITE RPTOUT-RECORD
+
+              MOVE 'Q2' TO YL-QUARTER
+              MOVE RT-Q2-SALES (RT-IDX) TO YL-CUR-SALES
+              PERFORM 165-SET-YOY-PRIOR-AND-GROWTH
+              MOVE YOY-DETAIL-LINE TO RPTOUT-RECORD
+              WRITE RPTOUT-RECORD
+
+              MOVE 'Q3' TO YL-QUARTER
+              MOVE RT-Q3-SALES (RT-IDX) TO YL-CUR-SALES
+              PERFORM 165-SET-YOY-PRIOR-AND-GROWTH
+              MOVE YOY-DETAIL-LINE TO RPTOUT-RECORD
+              WRITE RPTOUT-RECORD
+
+              MOVE 'Q4' TO YL-QUARTER
+              MOVE RT-Q4-SALES (RT-IDX) TO YL-CUR-SALES
+              PERFORM 165-SET-YOY-PRIOR-AND-GROWTH
+              MOVE YOY-DETAIL-LINE TO RPTOUT-RECORD
+              WRITE RPTOUT-RECORD
+
+              MOVE BLANK-LINE  TO RPTOUT-RECORD
+              WRITE RPTOUT-RECORD
+           END-PERFORM.
 
+      ***
+      ***  FILLS IN YL-PRI-SALES FOR THE QUARTER/REGION ALREADY SET
+      ***  UP IN PY-IDX (IF A MATCHING PRIOR-YEAR REGION WAS FOUND
+      ***  ABOVE) AND COMPUTES THE YOY GROWTH %, GUARDING AGAINST A
+      ***  ZERO OR MISSING PRIOR-YEAR BASE
+      ***
+       165-SET-YOY-PRIOR-AND-GROWTH.
+           IF NOT PY-FOUND
+              MOVE 0 TO YL-PRI-SALES
+              MOVE SPACES TO YL-YOY-GROWTH-ALPHA
+           ELSE
+              EVALUATE YL-QUARTER
+                 WHEN 'Q1'
+                    MOVE PY-Q1-SALES (PY-IDX) TO WS-YOY-PRIOR-SALES
+                 WHEN 'Q2'
+                    MOVE PY-Q2-SALES (PY-IDX) TO WS-YOY-PRIOR-SALES
+                 WHEN 'Q3'
+                    MOVE PY-Q3-SALES (PY-IDX) TO WS-YOY-PRIOR-SALES
+                 WHEN 'Q4'
+                    MOVE PY-Q4-SALES (PY-IDX) TO WS-YOY-PRIOR-SALES
+              END-EVALUATE
+              MOVE WS-YOY-PRIOR-SALES TO YL-PRI-SALES
+              IF WS-YOY-PRIOR-SALES = 0
+                 MOVE SPACES TO YL-YOY-GROWTH-ALPHA
+              ELSE
+                 EVALUATE YL-QUARTER
+                    WHEN 'Q1'
+                       MOVE RT-Q1-SALES (RT-IDX) TO WS-YOY-CURRENT-SALES
+                    WHEN 'Q2'
+                       MOVE RT-Q2-SALES (RT-IDX) TO WS-YOY-CURRENT-SALES
+                    WHEN 'Q3'
+                       MOVE RT-Q3-SALES (RT-IDX) TO WS-YOY-CURRENT-SALES
+                    WHEN 'Q4'
+                       MOVE RT-Q4-SALES (RT-IDX) TO WS-YOY-CURRENT-SALES
+                 END-EVALUATE
+                 COMPUTE WS-YOY-GROWTH-PCT ROUNDED =
+                    ((WS-YOY-CURRENT-SALES - WS-YOY-PRIOR-SALES) /
+                      WS-YOY-PRIOR-SALES) * 100
+                    ON SIZE ERROR
+                       MOVE '  ***  ' TO YL-YOY-GROWTH-ALPHA
+                    NOT ON SIZE ERROR
+                       IF WS-YOY-GROWTH-PCT > 999.99
+                          OR WS-YOY-GROWTH-PCT < -999.99
+                          MOVE '  ***  ' TO YL-YOY-GROWTH-ALPHA
+                       ELSE
+                          MOVE WS-YOY-GROWTH-PCT TO YL-YOY-GROWTH
+                       END-IF
+                 END-COMPUTE
+              END-IF
+           END-IF.
 
+      ***
+      ***  COMMA-DELIMITED EXTRACT OF ONE REGION'S QUARTERLY TOTALS
+      ***  FOR SPREADSHEETS
+      ***
+       170-WRITE-REGION-CSV.
+           MOVE SPACES TO REGION-CSV-REC.
+           MOVE RT-Q1-SALES (RT-IDX) TO WS-CSV-Q1-ED.
+           MOVE RT-Q2-SALES (RT-IDX) TO WS-CSV-Q2-ED.
+           MOVE RT-Q3-SALES (RT-IDX) TO WS-CSV-Q3-ED.
+           MOVE RT-Q4-SALES (RT-IDX) TO WS-CSV-Q4-ED.
+           STRING
+              FUNCTION TRIM (RT-REGION-CODE (RT-IDX)) DELIMITED BY SIZE
+              ','                                      DELIMITED BY SIZE
+              FUNCTION TRIM (WS-CSV-Q1-ED)             DELIMITED BY SIZE
+              ','                                      DELIMITED BY SIZE
+              FUNCTION TRIM (WS-CSV-Q2-ED)             DELIMITED BY SIZE
+              ','                                      DELIMITED BY SIZE
+              FUNCTION TRIM (WS-CSV-Q3-ED)             DELIMITED BY SIZE
+              ','                                      DELIMITED BY SIZE
+              FUNCTION TRIM (WS-CSV-Q4-ED)             DELIMITED BY SIZE
+              INTO REGION-CSV-REC
+           END-STRING.
+           WRITE REGION-CSV-REC.
 
        900-WRAP-UP.
-           CLOSE INPUT-FILE, OUTPUT-FILE.
\ No newline at end of file
+           CLOSE INPUT-FILE, OUTPUT-FILE, REGION-CSV-FILE.
